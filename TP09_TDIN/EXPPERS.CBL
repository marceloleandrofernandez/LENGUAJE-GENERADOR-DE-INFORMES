@@ -0,0 +1,87 @@
+      *** EXPPERS - EXPORTA PERSONA.IND A UN ARCHIVO DE TEXTO         ***
+      *** DELIMITADO POR PUNTO Y COMA, PARA PASAR LOS DATOS A         ***
+      *** EXCEL/ACCESS SIN ESCRIBIR UN PROGRAMA NUEVO CADA VEZ        ***
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPPERS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESTRO ASSIGN TO DISK "PERSONA.IND"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS MCA-E
+               FILE STATUS IS FSTM.
+
+           SELECT SALIDA ASSIGN TO DISK "PERSONA.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD MAESTRO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS R-MAE-E.
+         01 R-MAE-E.
+            02 MCA-E   PIC 9(08).
+            02 MAN-E   PIC X(30).
+            02 MSA-E   PIC 9(05).
+            02 MTS-E   PIC 9.
+            02 MSUC-E  PIC 9(3).
+
+        FD SALIDA
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS R-SALIDA.
+         01 R-SALIDA  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FSTM       PIC XX.
+       77 FSTS       PIC XX.
+       77 CANT       PIC 9(6) VALUE 0.
+       77 LINEA-CSV  PIC X(100).
+       77 MSA-ED     PIC ZZZZ9.
+       77 MSUC-ED    PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT MAESTRO.
+           IF FSTM NOT = "00"
+              DISPLAY "EXPPERS: NO SE PUDO ABRIR PERSONA.IND - FST="
+                 FSTM
+              GOBACK
+           END-IF.
+           OPEN OUTPUT SALIDA.
+           STRING "MCA;APELLIDO Y NOMBRES;SALDO;TIPO SALDO;SUCURSAL"
+                  DELIMITED BY SIZE
+                  INTO LINEA-CSV
+           WRITE R-SALIDA FROM LINEA-CSV.
+           PERFORM LEER-Y-GRABAR THRU F-LEER-Y-GRABAR
+              UNTIL FSTM = "10".
+           CLOSE MAESTRO SALIDA.
+           DISPLAY "EXPPERS: " CANT " REGISTROS EXPORTADOS".
+           GOBACK.
+
+       LEER-Y-GRABAR.
+           READ MAESTRO NEXT RECORD AT END NEXT SENTENCE.
+           IF FSTM = "00"
+              MOVE MSA-E TO MSA-ED
+              MOVE MSUC-E TO MSUC-ED
+              STRING MCA-E      DELIMITED BY SIZE
+                     ";"        DELIMITED BY SIZE
+                     MAN-E      DELIMITED BY SIZE
+                     ";"        DELIMITED BY SIZE
+                     MSA-ED     DELIMITED BY SIZE
+                     ";"        DELIMITED BY SIZE
+                     MTS-E      DELIMITED BY SIZE
+                     ";"        DELIMITED BY SIZE
+                     MSUC-ED    DELIMITED BY SIZE
+                     INTO LINEA-CSV
+              WRITE R-SALIDA FROM LINEA-CSV
+              ADD 1 TO CANT
+           END-IF.
+       F-LEER-Y-GRABAR.
+           EXIT.
