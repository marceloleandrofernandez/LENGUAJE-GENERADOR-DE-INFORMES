@@ -0,0 +1,202 @@
+      *** PROCESO NOCTURNO - ENCADENA LA CARGA DE TABLAS, EL SORT  ***
+      *** Y EL INFORME DE CLIENTES EN UNA SOLA CORRIDA POR LOTES,  ***
+      *** SIN NECESIDAD DE LANZAR CADA PROGRAMA A MANO             ***
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCNOC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- LOS MAESTROS DE ORIGEN SE ABREN Y CIERRAN ACA SOLO PARA   -*
+      *-- VERIFICAR QUE ESTAN EN CONDICIONES ANTES DE REFRESCAR SUS -*
+      *-- TABLAS - NO SE LEE NINGUN REGISTRO EN ESTE PROGRAMA       -*
+           SELECT F-EMP-TP07 ASSIGN TO DISK "MAEEMP.IND"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS V-MCA-TP07
+               FILE STATUS IS FST-EMP-TP07.
+
+           SELECT F-LOC ASSIGN TO DISK "LOCALIDAD.IND"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS V-MLOC
+               FILE STATUS IS FST-LOC.
+
+           SELECT F-SUC ASSIGN TO DISK "SUCURSAL.IND"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS V-MSUC
+               FILE STATUS IS FST-SUC.
+
+      *-- EL MAEEMP.IND DE 46 BYTES (TP08) ES UN ARCHIVO DISTINTO   -*
+      *-- DEL DE 42 BYTES DE TP07 QUE COMPARTE EL MISMO NOMBRE - SE -*
+      *-- ASUME QUE CADA CORRIDA SE LANZA DESDE EL DIRECTORIO DE LA -*
+      *-- ETAPA QUE LE CORRESPONDE, LA MISMA CONVENCION QUE YA USAN -*
+      *-- CARGAPE/ORDMA-01/TDYLOC AL LLAMARSE POR NOMBRE ENTRE SI   -*
+           SELECT F-EMP-TP08 ASSIGN TO DISK "MAEEMP.IND"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS V-MCA-TP08
+               FILE STATUS IS FST-EMP-TP08.
+
+           SELECT F-ORD ASSIGN TO DISK "MAEEMP.ORD"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS FST-ORD.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD F-EMP-TP07
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 42 CHARACTERS
+           DATA RECORD IS R-EMP-TP07.
+         01 R-EMP-TP07.
+            02 V-MCA-TP07  PIC 9(08).
+            02 FILLER      PIC X(34).
+
+        FD F-LOC
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 19 CHARACTERS
+           DATA RECORD IS R-LOC-CHK.
+         01 R-LOC-CHK.
+            02 V-MLOC      PIC 9(03).
+            02 FILLER      PIC X(16).
+
+        FD F-SUC
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 18 CHARACTERS
+           DATA RECORD IS R-SUC-CHK.
+         01 R-SUC-CHK.
+            02 V-MSUC      PIC 9(03).
+            02 FILLER      PIC X(15).
+
+        FD F-EMP-TP08
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 46 CHARACTERS
+           DATA RECORD IS R-EMP-TP08.
+         01 R-EMP-TP08.
+            02 V-MCA-TP08  PIC 9(08).
+            02 FILLER      PIC X(38).
+
+        FD F-ORD
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 46 CHARACTERS
+           DATA RECORD IS R-ORD-CHK.
+         01 R-ORD-CHK      PIC X(46).
+
+       WORKING-STORAGE SECTION.
+       77 FST-EMP-TP07  PIC XX.
+       77 FST-LOC       PIC XX.
+       77 FST-SUC       PIC XX.
+       77 FST-EMP-TP08  PIC XX.
+       77 FST-ORD       PIC XX.
+       77 PASO-OK       PIC X VALUE "S".
+       77 PASO-NOMBRE   PIC X(30) VALUE SPACES.
+
+      *-- ARCH-E/S/RECLEN/DESDE/LARGO/SENTIDO PARA EL SORT POR      -*
+      *-- LOCALIDAD DE MAEEMP.IND, LOS MISMOS VALORES QUE ORDMA-01  -*
+      *-- (TP08) USA PARA LA OPCION "LOCALIDAD" DE MENOR-01         -*
+       77 SORT-ARCH-E   PIC X(20) VALUE "MAEEMP.IND".
+       77 SORT-ARCH-S   PIC X(20) VALUE "MAEEMP.ORD".
+       77 SORT-RECLEN   PIC 9(3)  VALUE 046.
+       77 SORT-DESDE    PIC 9(3)  VALUE 044.
+       77 SORT-LARGO    PIC 9(3)  VALUE 003.
+       77 SORT-SENTIDO  PIC X     VALUE "A".
+
+      *-- TABLA DE PASO PARA CADA "CARGA" QUE SE REFRESCA - SE DESCAR-*
+      *-- TA APENAS TERMINA CADA CALL, SOLO INTERESA QUE NO FALLE    -*
+       01 TABLA-EMP-TP07.
+          02  ELEM1 OCCURS 1500 TIMES ASCENDING KEY TMCE1 INDEXED BY I.
+              03  TMCE1  PIC 9(08).
+              03  TMAN1  PIC X(30).
+       01 TABLA-LOC.
+          02  ELEM1 OCCURS 1500 TIMES ASCENDING KEY TMCE1 INDEXED BY I.
+              03  TMCE1  PIC 999.
+              03  TMAN1  PIC X(15).
+       01 TABLA-SUC.
+          02  ELEM1 OCCURS 1500 TIMES ASCENDING KEY TMCE1 INDEXED BY I.
+              03  TMCE1  PIC 999.
+              03  TMAN1  PIC X(15).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "PROCNOC: INICIO DEL PROCESO NOCTURNO".
+      *-- RESGUARDA LOS CUATRO MAESTROS ANTES DE TOCAR NADA, POR SI -*
+      *-- EL SORT O LA RECARGA DE TABLAS SALEN MAL A MITAD DE CAMINO-*
+           CALL   "COPIASEG".
+           CANCEL "COPIASEG".
+           PERFORM REFRESCAR-EMPLEADOS.
+           IF PASO-OK = "S" PERFORM REFRESCAR-LOCALIDADES END-IF.
+           IF PASO-OK = "S" PERFORM REFRESCAR-SUCURSALES  END-IF.
+           IF PASO-OK = "S" PERFORM ORDENAR-EMPLEADOS      END-IF.
+           IF PASO-OK = "S" PERFORM INFORME-CLIENTES       END-IF.
+           IF PASO-OK = "S"
+              DISPLAY "PROCNOC: PROCESO NOCTURNO FINALIZADO SIN ERRORES"
+           END-IF.
+           STOP RUN.
+
+       REFRESCAR-EMPLEADOS.
+           MOVE "CARGA DE EMPLEADOS (CARGAPE)" TO PASO-NOMBRE.
+           OPEN INPUT F-EMP-TP07.
+           CLOSE F-EMP-TP07.
+           IF FST-EMP-TP07 NOT = "00"
+              PERFORM PASO-FALLIDO
+           ELSE
+              CALL   "CARGAPE" USING TABLA-EMP-TP07 "S"
+              CANCEL "CARGAPE"
+           END-IF.
+
+       REFRESCAR-LOCALIDADES.
+           MOVE "CARGA DE LOCALIDADES (CARGALOC)" TO PASO-NOMBRE.
+           OPEN INPUT F-LOC.
+           CLOSE F-LOC.
+           IF FST-LOC NOT = "00"
+              PERFORM PASO-FALLIDO
+           ELSE
+              CALL   "CARGALOC" USING TABLA-LOC
+              CANCEL "CARGALOC"
+           END-IF.
+
+       REFRESCAR-SUCURSALES.
+           MOVE "CARGA DE SUCURSALES (CARGASUC)" TO PASO-NOMBRE.
+           OPEN INPUT F-SUC.
+           CLOSE F-SUC.
+           IF FST-SUC NOT = "00"
+              PERFORM PASO-FALLIDO
+           ELSE
+              CALL   "CARGASUC" USING TABLA-SUC
+              CANCEL "CARGASUC"
+           END-IF.
+
+       ORDENAR-EMPLEADOS.
+           MOVE "ORDENAMIENTO DE EMPLEADOS (ORDGEN)" TO PASO-NOMBRE.
+           OPEN INPUT F-EMP-TP08.
+           CLOSE F-EMP-TP08.
+           IF FST-EMP-TP08 NOT = "00"
+              PERFORM PASO-FALLIDO
+           ELSE
+              CALL   "ORDGEN" USING SORT-ARCH-E SORT-ARCH-S
+                                     SORT-RECLEN SORT-DESDE
+                                     SORT-LARGO SORT-SENTIDO
+              CANCEL "ORDGEN"
+              OPEN INPUT F-ORD
+              CLOSE F-ORD
+              IF FST-ORD NOT = "00"
+                 PERFORM PASO-FALLIDO
+              END-IF
+           END-IF.
+
+       INFORME-CLIENTES.
+           MOVE "INFORME DE CLIENTES (MLISP1-I)" TO PASO-NOMBRE.
+           CALL   "MLISP1-I".
+           CANCEL "MLISP1-I".
+
+       PASO-FALLIDO.
+      *-- CORTA LA CADENA APENAS UN PASO DEVUELVE UN FILE STATUS    -*
+      *-- DISTINTO DE "00" EN LUGAR DE SEGUIR CON DATOS A MEDIO      -*
+      *-- ACTUALIZAR O UN SORT HECHO SOBRE UN MAESTRO INCOMPLETO     -*
+           DISPLAY "PROCNOC: SE DETUVO EN " PASO-NOMBRE.
+           DISPLAY "PROCNOC: FILE STATUS FUERA DE 00 - VERIFIQUE".
+           MOVE "N" TO PASO-OK.
