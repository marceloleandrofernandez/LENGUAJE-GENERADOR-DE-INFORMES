@@ -10,9 +10,12 @@
             SELECT MAESTRO ASSIGN TO DISK "PERSONA.IND"
                 ORGANIZATION IS INDEXED
                 ACCESS IS DYNAMIC
-                RECORD KEY IS MCA
-                ALTERNATE RECORD KEY IS MAN DUPLICATES
-                FILE STATUS IS FSTM.
+                RECORD KEY IS MCA-E
+                ALTERNATE RECORD KEY IS MAN-E DUPLICATES
+                FILE STATUS IS FSTMAE.
+
+      *-- ARCHIVO DE TRABAJO USADO POR EL ORDENAMIENTO POR SUCURSAL -*
+            SELECT MAESTRO-W ASSIGN TO DISK "PERSONA.WWW".
 
             SELECT MAESUC ASSIGN TO DISK "SUCURSAL.IND"
                 ORGANIZATION IS INDEXED
@@ -21,12 +24,54 @@
                 ALTERNATE RECORD KEY IS MDSUC DUPLICATES
                 FILE STATUS IS FSTSUC.
 
+      *-- SALIDA DEL ORDENAMIENTO POR SUCURSAL, USADA COMO ENTRADA -*
+      *-- DEL INFORME PARA PODER SUBTOTALIZAR POR SUCURSAL         -*
+            SELECT MAESTRO-S ASSIGN TO DISK "PERSONA.ORD"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS IS SEQUENTIAL
+                FILE STATUS IS FSTM.
+
+      *-- PUNTO DE REINICIO: GUARDA EL ULTIMO MCA IMPRESO PARA NO  -*
+      *-- REIMPRIMIR TODO EL INFORME SI SE CORTA A MITAD DE CAMINO -*
+            SELECT CHECKPT ASSIGN TO DISK "MLISP1.CHK"
+                ORGANIZATION IS SEQUENTIAL
+                ACCESS IS SEQUENTIAL
+                FILE STATUS IS FSTCHK.
+
+      *-- COPIA OPCIONAL DEL INFORME A UN ARCHIVO DE DISCO FECHADO -*
+            SELECT SALIDA-DISCO ASSIGN TO DISK NOMBRE-DISCO
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS FSTDIS.
+
 	       SELECT IMPRE ASSIGN TO PRINT  "LPT1".
        DATA DIVISION.
        FILE SECTION.
         FD MAESTRO
            LABEL RECORD IS STANDARD
-           RECORD CONTAINS 45 CHARACTERS
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS R-MAE-E.
+
+         01 R-MAE-E.
+            02 MCA-E  PIC 9(08).
+            02 MAN-E  PIC X(30).
+            02 MSA-E  PIC 9(05).
+            02 MTS-E  PIC 9.
+            02 MSUC-E  PIC 9(3).
+
+       SD  MAESTRO-W
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS R-MAE-W.
+
+         01 R-MAE-W.
+            02 WCA  PIC 9(08).
+            02 WAN  PIC X(30).
+            02 WSA  PIC 9(05).
+            02 WTS  PIC 9.
+            02 WSUC  PIC 9(3).
+
+        FD MAESTRO-S
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 47 CHARACTERS
            DATA RECORD IS R-MAE.
 
          01 R-MAE.
@@ -34,7 +79,22 @@
             02 MAN  PIC X(30).
             02 MSA  PIC 9(05).
             02 MTS  PIC 9.
-            02 MSUC  PIC 9(1).
+            02 MSUC  PIC 9(3).
+
+        FD CHECKPT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 8 CHARACTERS
+           DATA RECORD IS R-CHK.
+
+         01 R-CHK.
+            02 CK-MCA  PIC 9(08).
+
+        FD SALIDA-DISCO
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS R-DISCO.
+
+         01 R-DISCO  PIC X(80).
 
        FD   IMPRE
 	    LABEL RECORD IS OMITTED
@@ -46,28 +106,77 @@
 
        FD MAESUC
            LABEL RECORD IS STANDARD
-           RECORD CONTAINS 16 CHARACTERS
+           RECORD CONTAINS 18 CHARACTERS
            DATA RECORD IS R-SUC.
 
-       01 R-SUC.
-            02 MCSUC     PIC 9(1).
-            02 MDSUC    PIC X(15).
+       COPY SUCURSAL REPLACING ==MSUC== BY ==MCSUC==.
 
        WORKING-STORAGE SECTION.
        77 FSTM  		     PIC XX.
+       77 FSTMAE             PIC XX.
        77 FSTSUC             PIC XX.
+       77 FSTCHK             PIC XX.
+       77 CHK-MCA            PIC 9(08) VALUE ZEROS.
+       77 CHK-ACTIVO         PIC X VALUE "N".
+       77 CHK-CONT           PIC 9(04) VALUE 0.
+       77 CHK-CADA           PIC 9(04) VALUE 25.
+       77 NOMBRE-CHK         PIC X(20) VALUE "MLISP1.CHK".
+       77 RC-OS              PIC 9(9) COMP-5.
+       77 FSTDIS             PIC XX.
+       77 WDISCO             PIC X VALUE "N".
+       77 NOMBRE-DISCO       PIC X(24) VALUE SPACES.
+       77 WSEL-MODO          PIC 9 VALUE 1.
+       77 WSEL-SUC           PIC 9(3) VALUE 0.
+       77 WSEL-DESDE         PIC 9(08) VALUE 0.
+       77 WSEL-HASTA         PIC 9(08) VALUE 99999999.
+       77 WSEL-OK            PIC X VALUE "S".
+       77 NOMBRE-CARGA-SUC   PIC X(8) VALUE "CARGASUC".
+      *-- CANTIDAD DE REGISTROS QUE VA A IMPRIMIR, CALCULADA EN LA -*
+      *-- PREVISUALIZACION ANTES DE EMPEZAR A GASTAR PAPEL         -*
+       77 WPREV-CANT         PIC 9(06) VALUE 0.
+       77 WPREV-OK           PIC X VALUE "S".
+       01 CONCEPT-BUS.
+          02 WMNC-BUS        PIC 999.
+          02 WMDC-BUS        PIC X(15).
+       01 WFECHA-ARCH.
+    	   02 WAA-ARCH        PIC 9(4).
+    	   02 WMM-ARCH        PIC 9(2).
+    	   02 WDD-ARCH        PIC 9(2).
        77 DEBE               PIC 9(04) VALUE 0.
        77 MTSD               PIC 9(05) VALUE 0.
-       77 MAYD               PIC 9(04) VALUE 0.
-       77 MAND               PIC X(18).
-       77 MTED               PIC X(15).
        77 HABER              PIC 9(04) VALUE 0.
        77 MTSH               PIC 9(05) VALUE 0.
-       77 MENH               PIC 9(04) VALUE 9999.
-       77 MANH               PIC X(18).
-       77 MTEH               PIC X(15).
+       77 SALDONETO          PIC S9(05) VALUE 0.
        77 WDSUC              PIC X(15).
+       77 TOPD-POS            PIC 99.
+       77 TOPD-MOV            PIC 99.
+       77 TOPH-POS            PIC 99.
+       77 TOPH-MOV            PIC 99.
+       01 TABLA-TOPD.
+    	   02 TOPD-ELEM OCCURS 10 TIMES.
+    	      03 TOPD-VAL PIC 9(04) VALUE 0.
+    	      03 TOPD-AN  PIC X(18) VALUE SPACES.
+    	      03 TOPD-SUC PIC X(15) VALUE SPACES.
+       01 TABLA-TOPH.
+    	   02 TOPH-ELEM OCCURS 10 TIMES.
+    	      03 TOPH-VAL PIC 9(04) VALUE 9999.
+    	      03 TOPH-AN  PIC X(18) VALUE SPACES.
+    	      03 TOPH-SUC PIC X(15) VALUE SPACES.
+      *-- MENOR DEBE Y MAYOR HABER VISTOS EN TODO EL INFORME, PARA  -*
+      *-- COMPLETAR EL CUADRO DE EXTREMOS JUNTO CON LOS TOP-10       -*
+       77 MIND                PIC 9(04) VALUE 9999.
+       77 MIND-AN             PIC X(18) VALUE SPACES.
+       77 MIND-SUC            PIC X(15) VALUE SPACES.
+       77 MAXH                PIC 9(04) VALUE 0.
+       77 MAXH-AN             PIC X(18) VALUE SPACES.
+       77 MAXH-SUC            PIC X(15) VALUE SPACES.
+       77 CANTORF             PIC 9(05) VALUE 0.
+       77 MSUC-ANT            PIC 9(3) VALUE ZEROS.
+       77 WDSUC-ANT           PIC X(15) VALUE SPACES.
+       77 SUBD                PIC 9(05) VALUE 0.
+       77 SUBH                PIC 9(05) VALUE 0.
        77 L		             PIC 9(02) VALUE 0.
+       77 WLIN-FOOT           PIC 99 VALUE 20.
        77 C-T		         PIC 99.
        77 TECLA 	         PIC X.
 
@@ -125,109 +234,344 @@
     	   02 FILLER PIC X(08) VALUE SPACES.
     	   02 STSH   PIC ZZ.ZZ9.
 
-       01  SALIDA-DE-TOTALES2.
-    	   02 FILLER PIC X(05) VALUE SPACES.
-    	   02 FILLER PIC X(08) VALUE "EL MAYOR".
-    	   02 FILLER PIC X(11) VALUE " DEBE ES = ".
-    	   02 SMAYD  PIC 9(04).
+       01  SALIDA-DE-TOTALES1B.
     	   02 FILLER PIC X(22) VALUE SPACES.
+    	   02 FILLER PIC X(14) VALUE " SALDO NETO = ".
+    	   02 FILLER PIC X(03) VALUE SPACES.
+    	   02 SNETO  PIC -Z(04)9.
+    	   02 FILLER PIC X(20) VALUE SPACES.
 
-       01  SALIDA-DE-TOTALES3.
+       01  SALIDA-DE-TOTALES1C.
     	   02 FILLER PIC X(05) VALUE SPACES.
-    	   02 FILLER PIC X(14) VALUE "CORRESPONDE AL".
-    	   02 FILLER PIC X(11) VALUE " CLIENTE = ".
-    	   02 SAND   PIC X(18).
+    	   02 FILLER PIC X(28) VALUE
+    	      "SUCURSALES NO ENCONTRADAS = ".
+    	   02 SORF   PIC ZZZZ9.
     	   02 FILLER PIC X(22) VALUE SPACES.
 
-       01  SALIDA-DE-TOTALES4.
+       01  TITULO-TOPD.
     	   02 FILLER PIC X(05) VALUE SPACES.
-    	   02 FILLER PIC X(16) VALUE "SU IMPORTE ES = ".
-    	   02 SSAD   PIC X(04).
-    	   02 FILLER PIC X(22) VALUE SPACES.
+    	   02 FILLER PIC X(20) VALUE "LOS 10 MAYORES DEBE".
+    	   02 FILLER PIC X(55) VALUE SPACES.
 
-       01  SALIDA-DE-TOTALES5.
+       01  TITULO-TOPH.
     	   02 FILLER PIC X(05) VALUE SPACES.
-    	   02 FILLER PIC X(17) VALUE "LA SUCURSAL ES = ".
-    	   02 STED   PIC X(15).
-    	   02 FILLER PIC X(22) VALUE SPACES.
-
-       01  SALIDA-DE-TOTALES6.
+    	   02 FILLER PIC X(21) VALUE "LOS 10 MENORES HABER".
+    	   02 FILLER PIC X(54) VALUE SPACES.
+
+       01  SALIDA-DE-TOP.
+    	   02 FILLER  PIC X(05) VALUE SPACES.
+    	   02 TOP-POS PIC Z9.
+    	   02 FILLER  PIC X(03) VALUE " - ".
+    	   02 TOP-AN  PIC X(18).
+    	   02 FILLER  PIC X(02) VALUE SPACES.
+    	   02 TOP-VAL PIC ZZZ9.
+    	   02 FILLER  PIC X(02) VALUE SPACES.
+    	   02 TOP-SUC PIC X(15).
+    	   02 FILLER  PIC X(29) VALUE SPACES.
+
+       01  TITULO-MIND.
     	   02 FILLER PIC X(05) VALUE SPACES.
-    	   02 FILLER PIC X(08) VALUE "EL MENOR".
-    	   02 FILLER PIC X(12) VALUE " HABER ES = ".
-    	   02 SMENH  PIC 9(04).
-    	   02 FILLER PIC X(22) VALUE SPACES.
+    	   02 FILLER PIC X(20) VALUE "MENOR DEBE".
+    	   02 FILLER PIC X(55) VALUE SPACES.
 
-       01  SALIDA-DE-TOTALES7.
+       01  TITULO-MAXH.
     	   02 FILLER PIC X(05) VALUE SPACES.
-    	   02 FILLER PIC X(14) VALUE "CORRESPONDE AL".
-    	   02 FILLER PIC X(11) VALUE " CLIENTE = ".
-    	   02 SANH   PIC X(18).
-    	   02 FILLER PIC X(22) VALUE SPACES.
-
-       01  SALIDA-DE-TOTALES8.
+    	   02 FILLER PIC X(21) VALUE "MAYOR HABER".
+    	   02 FILLER PIC X(54) VALUE SPACES.
+
+       01  SALIDA-DE-EXTREMO.
+    	   02 FILLER  PIC X(08) VALUE SPACES.
+    	   02 EXT-AN  PIC X(18).
+    	   02 FILLER  PIC X(02) VALUE SPACES.
+    	   02 EXT-VAL PIC ZZZ9.
+    	   02 FILLER  PIC X(02) VALUE SPACES.
+    	   02 EXT-SUC PIC X(15).
+    	   02 FILLER  PIC X(29) VALUE SPACES.
+
+       01  PREVISUALIZACION1.
+    	   02 FILLER PIC X(30) VALUE "REGISTROS A IMPRIMIR = ".
+    	   02 PREV-CANT PIC ZZZ.ZZ9.
+
+       01  PREVISUALIZACION2.
+    	   02 FILLER PIC X(30) VALUE "FECHA DEL INFORME = ".
+    	   02 PREV-DD PIC Z9/.
+    	   02 PREV-MM PIC 99/.
+    	   02 PREV-AA PIC 9(2).
+
+       01  SALIDA-DE-SUBTOTALES.
     	   02 FILLER PIC X(05) VALUE SPACES.
-    	   02 FILLER PIC X(16) VALUE "SU IMPORTE ES = ".
-    	   02 SSAH   PIC X(04).
-    	   02 FILLER PIC X(22) VALUE SPACES.
-
-       01  SALIDA-DE-TOTALES9.
+    	   02 FILLER PIC X(19) VALUE "SUBTOTAL SUCURSAL ".
+    	   02 SUBSUC PIC X(15).
+    	   02 FILLER PIC X(03) VALUE SPACES.
+    	   02 FILLER PIC X(07) VALUE "DEBE = ".
+    	   02 SUBSTSD PIC ZZ.ZZ9.
     	   02 FILLER PIC X(05) VALUE SPACES.
-    	   02 FILLER PIC X(17) VALUE "LA SUCURSAL ES = ".
-    	   02 STEH   PIC X(15).
-    	   02 FILLER PIC X(22) VALUE SPACES.
+    	   02 FILLER PIC X(08) VALUE "HABER = ".
+    	   02 SUBSTSH PIC ZZ.ZZ9.
 
 
 
        PROCEDURE DIVISION.
        INICIO.
-	    OPEN I-O MAESTRO
-                   OUTPUT IMPRE
+	    PERFORM ORDENAR-MAESTRO.
+	    PERFORM LEER-CHECKPOINT.
+	    PERFORM PREGUNTAR-SELECCION.
+	    PERFORM PREGUNTAR-SALIDA-DISCO.
 	    ACCEPT WFECHA FROM DATE.
+	    PERFORM PREVISUALIZAR.
+	    IF WPREV-OK = "N"
+	       GO TO FIN-SIN-IMPRIMIR
+	    END-IF.
+	    OPEN INPUT MAESTRO-S
+                   OUTPUT IMPRE
+            OPEN I-O MAESUC
+	    IF WDISCO = "S"
+	       OPEN OUTPUT SALIDA-DISCO
+	    END-IF.
+	    GO TO PROCESO.
+
+       PREVISUALIZAR.
+      *-- CUENTA CUANTOS REGISTROS VAN A IMPRIMIRSE CON LA SELECCION -*
+      *-- YA ELEGIDA Y PIDE CONFIRMACION ANTES DE GASTAR PAPEL       -*
+	    MOVE 0 TO WPREV-CANT.
+	    OPEN INPUT MAESTRO-S.
+	    PERFORM CONTAR-REGISTRO THRU CONTAR-REGISTRO-EXIT
+	       UNTIL FSTM = "10".
+	    CLOSE MAESTRO-S.
+	    DISPLAY " " ERASE.
+	    MOVE WPREV-CANT TO PREV-CANT.
+	    DISPLAY PREVISUALIZACION1 LINE 10 POSITION 10.
+	    MOVE WDD TO PREV-DD.
+	    MOVE WMM TO PREV-MM.
+	    MOVE WAA TO PREV-AA.
+	    DISPLAY PREVISUALIZACION2 LINE 12 POSITION 10.
+	    DISPLAY "IMPRIME EL INFORME (S/N) ? " LINE 14 POSITION 10.
+	    ACCEPT WPREV-OK LINE 14 POSITION 38.
+	    IF WPREV-OK NOT = "N"
+	       MOVE "S" TO WPREV-OK
+	    END-IF.
+
+       CONTAR-REGISTRO.
+	    READ MAESTRO-S NEXT RECORD AT END NEXT SENTENCE.
+	    IF FSTM NOT = "10"
+	       PERFORM EVALUAR-SELECCION
+	       IF WSEL-OK = "S"
+	          ADD 1 TO WPREV-CANT
+	       END-IF
+	    END-IF.
+       CONTAR-REGISTRO-EXIT.
+	    EXIT.
+
+       PREGUNTAR-SELECCION.
+      *-- PERMITE LIMITAR EL INFORME A UNA SUCURSAL O A UN RANGO   -*
+      *-- DE CODIGOS EN LUGAR DE CORRER SIEMPRE EL ARCHIVO ENTERO  -*
+	    DISPLAY "1-TODOS 2-UNA SUCURSAL 3-RANGO DE CODIGOS = "
+	         LINE 21 POSITION 01.
+	    ACCEPT WSEL-MODO LINE 21 POSITION 45.
+	    IF WSEL-MODO = 2
+      *-- MISMA TABLA DINAMICA DE TIPEO QUE USA LOCALIDAD, APUNTADA -*
+      *-- A SUCURSAL.IND EN VEZ DE UNA "SUCURSAL A LISTAR = " SUELTA-*
+	       CALL   "TDYLOC" USING CONCEPT-BUS NOMBRE-CARGA-SUC
+	       CANCEL "TDYLOC"
+	       MOVE WMNC-BUS TO WSEL-SUC
+	    END-IF.
+	    IF WSEL-MODO = 3
+	       DISPLAY "CODIGO DESDE = " LINE 22 POSITION 01
+	       ACCEPT WSEL-DESDE LINE 22 POSITION 17
+	       DISPLAY "CODIGO HASTA = " LINE 22 POSITION 30
+	       ACCEPT WSEL-HASTA LINE 22 POSITION 46
+	    END-IF.
+	    IF WSEL-MODO NOT = 2 AND WSEL-MODO NOT = 3
+	       MOVE 1 TO WSEL-MODO
+	    END-IF.
+
+       PREGUNTAR-SALIDA-DISCO.
+      *-- ADEMAS DE LPT1, EL OPERADOR PUEDE PEDIR UNA COPIA EN     -*
+      *-- DISCO CON NOMBRE FECHADO INFCLI-AAAAMMDD.TXT             -*
+	    DISPLAY "GRABAR EL INFORME EN DISCO TAMBIEN (S/N) ? "
+	         LINE 23 POSITION 01.
+	    ACCEPT WDISCO LINE 23 POSITION 45.
+	    IF WDISCO = "S" OR WDISCO = "s"
+	       MOVE "S" TO WDISCO
+	       ACCEPT WFECHA-ARCH FROM DATE YYYYMMDD
+	       STRING "INFCLI-" DELIMITED BY SIZE
+	              WAA-ARCH  DELIMITED BY SIZE
+	              WMM-ARCH  DELIMITED BY SIZE
+	              WDD-ARCH  DELIMITED BY SIZE
+	              ".TXT"    DELIMITED BY SIZE
+	              INTO NOMBRE-DISCO
+	    ELSE
+	       MOVE "N" TO WDISCO
+	    END-IF.
        SALIDA-TITULOS.
 	    PERFORM IMPRIMIR-TITULOS.
 
+       LEER-CHECKPOINT.
+      *-- SI HAY UN PUNTO DE REINICIO GRABADO, LO SALTEAMOS SIN    -*
+      *-- REIMPRIMIR HASTA LLEGAR AL ULTIMO MCA YA IMPRESO         -*
+	    OPEN INPUT CHECKPT.
+	    IF FSTCHK = "00"
+	       READ CHECKPT
+	       MOVE CK-MCA TO CHK-MCA
+	       MOVE "S" TO CHK-ACTIVO
+	       CLOSE CHECKPT
+	    ELSE
+	       MOVE "N" TO CHK-ACTIVO
+	    END-IF.
+
+       ORDENAR-MAESTRO.
+      *-- REORDENA PERSONA.IND POR SUCURSAL PARA QUE EL INFORME    -*
+      *-- PUEDA SUBTOTALIZAR CADA VEZ QUE CAMBIA LA SUCURSAL       -*
+	    SORT MAESTRO-W
+	         ASCENDING KEY WSUC
+	         USING  MAESTRO
+	         GIVING MAESTRO-S.
+
 
        PROCESO.
 	    PERFORM LEER-MAESTRO.
-	    PERFORM PROCESAR-REGISTRO.
-	    PERFORM MOVER-A-SALIDA.
-	    PERFORM IMPRIMIR-DETALLES.
+	    PERFORM EVALUAR-SELECCION.
+	    IF WSEL-OK = "S"
+	       PERFORM PROCESAR-REGISTRO
+	       IF CHK-ACTIVO = "S"
+	          IF MCA = CHK-MCA
+	             MOVE "N" TO CHK-ACTIVO
+	          END-IF
+	       ELSE
+	          PERFORM MOVER-A-SALIDA
+	          PERFORM IMPRIMIR-DETALLES
+	          PERFORM GRABAR-CHECKPOINT
+	       END-IF
+	    END-IF.
 	    GO TO PROCESO.
        LEER-MAESTRO.
-	      READ MAESTRO NEXT RECORD AT END GO TO IMPRIMIR-TOTALES.
+	      READ MAESTRO-S NEXT RECORD AT END GO TO IMPRIMIR-TOTALES.
+
+       EVALUAR-SELECCION.
+      *-- APLICA EL CRITERIO DE SELECCION PEDIDO AL COMENZAR        -*
+	    MOVE "N" TO WSEL-OK.
+	    IF WSEL-MODO = 1
+	       MOVE "S" TO WSEL-OK
+	    END-IF.
+	    IF WSEL-MODO = 2 AND MSUC = WSEL-SUC
+	       MOVE "S" TO WSEL-OK
+	    END-IF.
+	    IF WSEL-MODO = 3 AND MCA >= WSEL-DESDE
+	                     AND MCA <= WSEL-HASTA
+	       MOVE "S" TO WSEL-OK
+	    END-IF.
 
        PROCESAR-REGISTRO.
-            OPEN I-O MAESUC
             MOVE MSUC TO MCSUC
             START MAESUC KEY IS EQUAL MCSUC
-                 INVALID KEY MOVE "NO" TO WDSUC.
+                 INVALID KEY
+                      MOVE "NO ENCONTRADA" TO WDSUC
+                      ADD 1 TO CANTORF.
 
             READ MAESUC NOT INVALID
                  MOVE "SI" TO WDSUC
                  MOVE  MDSUC TO WDSUC
-           CLOSE MAESUC.
+            END-READ.
+
+            IF MSUC-ANT NOT = ZEROS AND MSUC NOT = MSUC-ANT
+               AND CHK-ACTIVO = "N"
+               PERFORM IMPRIMIR-SUBTOTAL
+            END-IF.
+
+            IF MSUC NOT = MSUC-ANT
+               MOVE 0     TO SUBD
+               MOVE 0     TO SUBH
+               MOVE MSUC  TO MSUC-ANT
+               MOVE WDSUC TO WDSUC-ANT
+            END-IF.
 
             IF MTS = 1
                MOVE MSA TO DEBE
                MOVE "0" TO HABER
                ADD MSA TO MTSD
-               IF MSA > MAYD
-                  MOVE MSA TO MAYD
-                  MOVE MAN TO MAND
-                  MOVE WDSUC TO MTED
+               ADD MSA TO SUBD
+               PERFORM INSERTAR-TOPD
+               IF MSA < MIND
+                  MOVE MSA TO MIND
+                  MOVE MAN TO MIND-AN
+                  MOVE WDSUC TO MIND-SUC
                END-IF
             ELSE IF MTS = 2
                  MOVE MSA TO HABER
                  MOVE "0" TO DEBE
                  ADD MSA TO MTSH
-                 IF MSA < MENH
-                    MOVE MSA TO MENH
-                    MOVE MAN TO MANH
-                    MOVE WDSUC TO MTEH
+                 ADD MSA TO SUBH
+                 PERFORM INSERTAR-TOPH
+                 IF MSA > MAXH
+                    MOVE MSA TO MAXH
+                    MOVE MAN TO MAXH-AN
+                    MOVE WDSUC TO MAXH-SUC
                  END-IF
             END-IF.
 
+       INSERTAR-TOPD.
+      *-- BUSCA EL LUGAR DEL NUEVO IMPORTE ENTRE LOS 10 MAYORES DEBE -*
+            MOVE 1 TO TOPD-POS.
+            PERFORM BUSCAR-POS-TOPD THRU BUSCAR-POS-TOPD-EXIT
+               UNTIL TOPD-POS > 10 OR MSA > TOPD-VAL(TOPD-POS).
+            IF TOPD-POS NOT > 10
+               MOVE 10 TO TOPD-MOV
+               PERFORM DESPLAZAR-TOPD THRU DESPLAZAR-TOPD-EXIT
+                  UNTIL TOPD-MOV NOT > TOPD-POS
+               MOVE MSA TO TOPD-VAL(TOPD-POS)
+               MOVE MAN TO TOPD-AN(TOPD-POS)
+               MOVE WDSUC TO TOPD-SUC(TOPD-POS)
+            END-IF.
+       BUSCAR-POS-TOPD.
+            ADD 1 TO TOPD-POS.
+       BUSCAR-POS-TOPD-EXIT.
+            EXIT.
+       DESPLAZAR-TOPD.
+            MOVE TOPD-VAL(TOPD-MOV - 1) TO TOPD-VAL(TOPD-MOV)
+            MOVE TOPD-AN(TOPD-MOV - 1)  TO TOPD-AN(TOPD-MOV)
+            MOVE TOPD-SUC(TOPD-MOV - 1) TO TOPD-SUC(TOPD-MOV)
+            SUBTRACT 1 FROM TOPD-MOV.
+       DESPLAZAR-TOPD-EXIT.
+            EXIT.
+
+       INSERTAR-TOPH.
+      *-- BUSCA EL LUGAR DEL NUEVO IMPORTE ENTRE LOS 10 MENORES HABER-*
+            MOVE 1 TO TOPH-POS.
+            PERFORM BUSCAR-POS-TOPH THRU BUSCAR-POS-TOPH-EXIT
+               UNTIL TOPH-POS > 10 OR MSA < TOPH-VAL(TOPH-POS).
+            IF TOPH-POS NOT > 10
+               MOVE 10 TO TOPH-MOV
+               PERFORM DESPLAZAR-TOPH THRU DESPLAZAR-TOPH-EXIT
+                  UNTIL TOPH-MOV NOT > TOPH-POS
+               MOVE MSA TO TOPH-VAL(TOPH-POS)
+               MOVE MAN TO TOPH-AN(TOPH-POS)
+               MOVE WDSUC TO TOPH-SUC(TOPH-POS)
+            END-IF.
+       BUSCAR-POS-TOPH.
+            ADD 1 TO TOPH-POS.
+       BUSCAR-POS-TOPH-EXIT.
+            EXIT.
+       DESPLAZAR-TOPH.
+            MOVE TOPH-VAL(TOPH-MOV - 1) TO TOPH-VAL(TOPH-MOV)
+            MOVE TOPH-AN(TOPH-MOV - 1)  TO TOPH-AN(TOPH-MOV)
+            MOVE TOPH-SUC(TOPH-MOV - 1) TO TOPH-SUC(TOPH-MOV)
+            SUBTRACT 1 FROM TOPH-MOV.
+       DESPLAZAR-TOPH-EXIT.
+            EXIT.
+
+       IMPRIMIR-SUBTOTAL.
+            MOVE WDSUC-ANT TO SUBSUC.
+            MOVE SUBD TO SUBSTSD.
+            MOVE SUBH TO SUBSTSH.
+            MOVE SPACES TO R-IMP.
+            MOVE SALIDA-DE-SUBTOTALES TO R-IMP.
+            ADD 1 TO L.
+            DISPLAY R-IMP LINE L.
+            PERFORM ESCRIBIR-A-DISCO.
+            IF L NOT < WLIN-FOOT
+               PERFORM ING-TECLA
+            END-IF.
+
         MOVER-A-SALIDA.
 	        MOVE MCA TO DCA.
 	        MOVE MAN TO DAN.
@@ -235,6 +579,23 @@
             MOVE HABER TO DTSH.
             MOVE WDSUC TO DTE.
 
+       GRABAR-CHECKPOINT.
+      *-- GUARDA EL PUNTO DE REINICIO CADA "CHK-CADA" REGISTROS    -*
+            ADD 1 TO CHK-CONT.
+            IF CHK-CONT >= CHK-CADA
+               MOVE 0 TO CHK-CONT
+               MOVE MCA TO CK-MCA
+               OPEN OUTPUT CHECKPT
+               WRITE R-CHK
+               CLOSE CHECKPT
+            END-IF.
+
+       ESCRIBIR-A-DISCO.
+      *-- COPIA CADA LINEA YA IMPRESA AL ARCHIVO DE DISCO OPCIONAL -*
+            IF WDISCO = "S"
+               WRITE R-DISCO FROM R-IMP
+            END-IF.
+
 
 
        IMPRIMIR-TITULOS.
@@ -246,22 +607,26 @@
 	    MOVE WAA TO SAA.
 	    MOVE TITULO-CABECERA TO R-IMP.
 	    DISPLAY R-IMP LINE L CONTROL "FCOLOR=WHITE,BCOLOR=BLACK".
+	    PERFORM ESCRIBIR-A-DISCO.
 		MOVE SPACES TO R-IMP.
 		MOVE TITULOS-DETALLES TO R-IMP.
 		ADD 1 TO L.
 	      DISPLAY R-IMP LINE L CONTROL "FCOLOR=WHITE,BCOLOR=BLACK".
+	      PERFORM ESCRIBIR-A-DISCO.
 		MOVE SPACES  TO R-IMP.
 		ADD 1 TO L.
 		MOVE SUBRAYAR-TITULOS-DETALLES TO R-IMP.
 		DISPLAY R-IMP LINE L.
+		PERFORM ESCRIBIR-A-DISCO.
 
         IMPRIMIR-DETALLES.
 	       MOVE SPACES TO R-IMP.
 	       MOVE SALIDAS-DE-DETALLES TO R-IMP.
 	       ADD 1 TO L.
 	       DISPLAY R-IMP LINE L CONTROL "FCOLOR=GREEN,BCOLOR=BLACK".
+	       PERFORM ESCRIBIR-A-DISCO.
       ** para indicar cada cuantas va el titulo **
-      	       IF L = 24 OR L > 24
+      	       IF L NOT < WLIN-FOOT
       		PERFORM ING-TECLA
               END-IF.
        ING-TECLA.
@@ -274,54 +639,151 @@
 		  END-IF.
 
        IMPRIMIR-TOTALES.
+            IF MSUC-ANT NOT = ZEROS AND CHK-ACTIVO = "N"
+               PERFORM IMPRIMIR-SUBTOTAL
+            END-IF.
             MOVE MTSD TO STSD.
             MOVE MTSH TO STSH.
-	        MOVE MAYD TO SMAYD.
-	        MOVE MAND TO SAND.
-	        MOVE MAYD TO SSAD.
-	        MOVE MTED TO STED.
-	        MOVE MENH TO SMENH.
-	        MOVE MANH TO SANH.
-	        MOVE MENH TO SSAH.
-	        MOVE MTEH TO STEH.
+            COMPUTE SALDONETO = MTSD - MTSH.
+            MOVE SALDONETO TO SNETO.
+            MOVE CANTORF TO SORF.
             MOVE SPACES TO R-IMP.
 	        MOVE SALIDA-DE-TOTALES1 TO R-IMP.
 	           ADD 2 TO L.
 	       DISPLAY R-IMP LINE L.
-	       MOVE SALIDA-DE-TOTALES2 TO R-IMP.
-	           ADD 2 TO L.
-	       DISPLAY R-IMP LINE L.
-	       MOVE SALIDA-DE-TOTALES3 TO R-IMP.
+	       PERFORM ESCRIBIR-A-DISCO.
+	       MOVE SALIDA-DE-TOTALES1B TO R-IMP.
 	           ADD 1 TO L.
 	       DISPLAY R-IMP LINE L.
-	       MOVE SALIDA-DE-TOTALES4 TO R-IMP.
-	           ADD 1 TO L.
-	       DISPLAY R-IMP LINE L.
-	       MOVE SALIDA-DE-TOTALES5 TO R-IMP.
-	           ADD 1 TO L.
-	       DISPLAY R-IMP LINE L.
-	       MOVE SALIDA-DE-TOTALES6 TO R-IMP.
-	           ADD 2 TO L.
-	       DISPLAY R-IMP LINE L.
-	       MOVE SALIDA-DE-TOTALES7 TO R-IMP.
-	           ADD 1 TO L.
-	       DISPLAY R-IMP LINE L.
-	       MOVE SALIDA-DE-TOTALES8 TO R-IMP.
-	           ADD 1 TO L.
-	       DISPLAY R-IMP LINE L.
-	       MOVE SALIDA-DE-TOTALES9 TO R-IMP.
+	       PERFORM ESCRIBIR-A-DISCO.
+	       MOVE SALIDA-DE-TOTALES1C TO R-IMP.
 	           ADD 1 TO L.
 	       DISPLAY R-IMP LINE L.
+	       PERFORM ESCRIBIR-A-DISCO.
+	       PERFORM IMPRIMIR-TOP-DEBE.
+	       PERFORM IMPRIMIR-TOP-HABER.
+	       PERFORM IMPRIMIR-MENOR-DEBE.
+	       PERFORM IMPRIMIR-MAYOR-HABER.
 	       PERFORM ING-TECLA.
 
+       IMPRIMIR-MENOR-DEBE.
+      *-- CLIENTE CON EL MENOR DEBE, COMPLEMENTO DEL TOP-10 MAYORES -*
+            MOVE SPACES TO R-IMP.
+            MOVE TITULO-MIND TO R-IMP.
+            ADD 2 TO L.
+            DISPLAY R-IMP LINE L.
+            PERFORM ESCRIBIR-A-DISCO.
+            IF MIND < 9999
+               MOVE SPACES TO R-IMP
+               MOVE MIND-AN TO EXT-AN
+               MOVE MIND TO EXT-VAL
+               MOVE MIND-SUC TO EXT-SUC
+               MOVE SALIDA-DE-EXTREMO TO R-IMP
+               ADD 1 TO L
+               DISPLAY R-IMP LINE L
+               PERFORM ESCRIBIR-A-DISCO
+            END-IF.
+
+       IMPRIMIR-MAYOR-HABER.
+      *-- CLIENTE CON EL MAYOR HABER, COMPLEMENTO DEL TOP-10 MENORES -*
+            MOVE SPACES TO R-IMP.
+            MOVE TITULO-MAXH TO R-IMP.
+            ADD 2 TO L.
+            DISPLAY R-IMP LINE L.
+            PERFORM ESCRIBIR-A-DISCO.
+            IF MAXH > 0
+               MOVE SPACES TO R-IMP
+               MOVE MAXH-AN TO EXT-AN
+               MOVE MAXH TO EXT-VAL
+               MOVE MAXH-SUC TO EXT-SUC
+               MOVE SALIDA-DE-EXTREMO TO R-IMP
+               ADD 1 TO L
+               DISPLAY R-IMP LINE L
+               PERFORM ESCRIBIR-A-DISCO
+            END-IF.
+
+       IMPRIMIR-TOP-DEBE.
+            MOVE SPACES TO R-IMP.
+            MOVE TITULO-TOPD TO R-IMP.
+            ADD 2 TO L.
+            DISPLAY R-IMP LINE L.
+            PERFORM ESCRIBIR-A-DISCO.
+            MOVE 1 TO TOPD-POS.
+            PERFORM IMPRIMIR-TOP-DEBE-LINEA THRU
+               IMPRIMIR-TOP-DEBE-LINEA-EXIT
+               UNTIL TOPD-POS > 10.
+
+       IMPRIMIR-TOP-DEBE-LINEA.
+            IF TOPD-VAL(TOPD-POS) > 0
+               MOVE SPACES TO R-IMP
+               MOVE TOPD-POS TO TOP-POS
+               MOVE TOPD-AN(TOPD-POS) TO TOP-AN
+               MOVE TOPD-VAL(TOPD-POS) TO TOP-VAL
+               MOVE TOPD-SUC(TOPD-POS) TO TOP-SUC
+               MOVE SALIDA-DE-TOP TO R-IMP
+               ADD 1 TO L
+               DISPLAY R-IMP LINE L
+               PERFORM ESCRIBIR-A-DISCO
+               IF L NOT < WLIN-FOOT
+                  PERFORM ING-TECLA
+               END-IF
+            END-IF.
+            ADD 1 TO TOPD-POS.
+       IMPRIMIR-TOP-DEBE-LINEA-EXIT.
+            EXIT.
 
+       IMPRIMIR-TOP-HABER.
+            MOVE SPACES TO R-IMP.
+            MOVE TITULO-TOPH TO R-IMP.
+            ADD 2 TO L.
+            DISPLAY R-IMP LINE L.
+            PERFORM ESCRIBIR-A-DISCO.
+            MOVE 1 TO TOPH-POS.
+            PERFORM IMPRIMIR-TOP-HABER-LINEA THRU
+               IMPRIMIR-TOP-HABER-LINEA-EXIT
+               UNTIL TOPH-POS > 10.
+
+       IMPRIMIR-TOP-HABER-LINEA.
+            IF TOPH-VAL(TOPH-POS) < 9999
+               MOVE SPACES TO R-IMP
+               MOVE TOPH-POS TO TOP-POS
+               MOVE TOPH-AN(TOPH-POS) TO TOP-AN
+               MOVE TOPH-VAL(TOPH-POS) TO TOP-VAL
+               MOVE TOPH-SUC(TOPH-POS) TO TOP-SUC
+               MOVE SALIDA-DE-TOP TO R-IMP
+               ADD 1 TO L
+               DISPLAY R-IMP LINE L
+               PERFORM ESCRIBIR-A-DISCO
+               IF L NOT < WLIN-FOOT
+                  PERFORM ING-TECLA
+               END-IF
+            END-IF.
+            ADD 1 TO TOPH-POS.
+       IMPRIMIR-TOP-HABER-LINEA-EXIT.
+            EXIT.
+
+
+
+       FIN-SIN-IMPRIMIR.
+      *-- EL OPERADOR CANCELO EN LA PREVISUALIZACION: TODAVIA NO SE -*
+      *-- ABRIO NI LA IMPRESORA NI EL DISCO, Y EL PUNTO DE REINICIO -*
+      *-- (SI HABIA UNO) SE DEJA INTACTO PARA UN PROXIMO INTENTO    -*
+	    DISPLAY " " ERASE.
+	    DISPLAY "IMPRESION CANCELADA POR EL OPERADOR" LINE 12
+	       POSITION 22.
+	    EXIT PROGRAM.
 
        FIN.
 	    DISPLAY " " ERASE CONTROL "FCOLOR=WHITE,BCOLOR=BLACK".
 	    IF	FSTM  > "00" AND FSTM NOT = "10"
 	    DISPLAY " ERROR EN LA APERTURA " FSTM LINE 23, POSITION 26
 	    END-IF.
-	    CLOSE MAESTRO IMPRE.
+	    CLOSE MAESTRO-S IMPRE MAESUC.
+	    IF WDISCO = "S"
+	       CLOSE SALIDA-DISCO
+	    END-IF.
+      *-- EL INFORME TERMINO COMPLETO: NO QUEDA NADA PARA REINICIAR-*
+	    CALL "CBL_DELETE_FILE" USING NOMBRE-CHK RETURNING RC-OS.
             EXIT PROGRAM.
       *      STOP RUN.
 
