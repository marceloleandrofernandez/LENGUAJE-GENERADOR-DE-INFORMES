@@ -0,0 +1,288 @@
+      *** RECSUC - CONCILIACION DE SUCURSAL.IND CONTRA PERSONA.IND ***
+      *-- LISTA CLIENTES CUYA SUCURSAL (PSU) NO EXISTE EN SUCURSAL.IND-*
+      *-- Y SUCURSALES QUE NO TIENEN NINGUN CLIENTE ASOCIADO         --*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECSUC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESUC ASSIGN TO DISK "SUCURSAL.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS MSUC
+           FILE STATUS IS FSTSUC.
+
+      *-- SOLO INTERESA "PSU" PARA COMPARAR CONTRA LA SUCURSAL --*
+           SELECT PERSONA ASSIGN TO DISK "PERSONA.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS PCA
+           FILE STATUS IS FSTPER.
+
+           SELECT IMPRE ASSIGN TO PRINT "LPT1".
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD MAESUC
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 18 CHARACTERS
+           DATA RECORD IS R-SUC.
+
+         COPY SUCURSAL.
+
+        FD PERSONA
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS R-PERSONA.
+
+         01 R-PERSONA.
+            02 PCA  PIC 9(08).
+            02 PAN  PIC X(30).
+            02 PSA  PIC 9(05).
+            02 PTS  PIC 9.
+            02 PSU  PIC 9(3).
+
+       FD   IMPRE
+            LABEL RECORD IS OMITTED
+            RECORD CONTAINS 80 CHARACTERS
+            LINAGE 24 FOOTING 20
+            DATA RECORD IS R-IMP.
+        01   R-IMP  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FSTSUC              PIC XX.
+       77 FSTPER              PIC XX.
+       77 SW-REF              PIC X VALUE "N".
+       77 L                   PIC 99 VALUE 0.
+       77 C-T                 PIC 99.
+       77 TECLA               PIC X.
+       77 WLIN-FOOT           PIC 99 VALUE 20.
+
+      *-- ACUMULADORES DEL RESUMEN DE LA CONCILIACION --------------*
+       77 CANT-HUERFANOS      PIC 9(05) VALUE 0.
+       77 CANT-VACIAS         PIC 9(05) VALUE 0.
+
+      *-- ROTULO/VALOR DE LA LINEA DE TOTAL QUE SE ESTA IMPRIMIENDO -*
+       77 ROTULO-ACT          PIC X(25).
+       77 CANT-ACT            PIC 9(05).
+
+       01  WFECHA.
+           02 WAA              PIC 99.
+           02 WMM               PIC 99.
+           02 WDD               PIC 99.
+
+       01 TITULO-CABECERA.
+          02 FILLER PIC X(15) VALUE  SPACES.
+          02 FILLER PIC X(38) VALUE
+             "CONCILIACION DE SUCURSALES Y CLIENTES".
+          02 FILLER PIC X(12) VALUE  SPACES.
+          02 SDD    PIC Z9/.
+          02 SMM    PIC 99/.
+          02 SAA    PIC 9(2).
+
+       01  SUBRAYAR-CABECERA.
+           02 FILLER PIC X(80) VALUE ALL "-".
+
+       01  SALIDA-HUERFANO.
+           02 FILLER  PIC X(05) VALUE SPACES.
+           02 FILLER  PIC X(15) VALUE "CLIENTE COD.".
+           02 SH-PCA  PIC ZZZZZZZ9.
+           02 FILLER  PIC X(03) VALUE SPACES.
+           02 SH-PAN  PIC X(30).
+           02 FILLER  PIC X(02) VALUE SPACES.
+           02 FILLER  PIC X(05) VALUE "SUC=".
+           02 SH-PSU  PIC ZZ9.
+           02 FILLER  PIC X(14) VALUE " (INEXISTENTE)".
+
+       01  SALIDA-VACIA.
+           02 FILLER   PIC X(05) VALUE SPACES.
+           02 FILLER   PIC X(13) VALUE "SUCURSAL COD.".
+           02 SV-MSUC  PIC ZZ9.
+           02 FILLER   PIC X(03) VALUE SPACES.
+           02 SV-MDSUC PIC X(15).
+           02 FILLER   PIC X(02) VALUE SPACES.
+           02 FILLER   PIC X(20) VALUE "SIN CLIENTES".
+
+       01  SALIDA-DE-TOTALES.
+           02 FILLER  PIC X(20) VALUE SPACES.
+           02 SL-ROT  PIC X(25).
+           02 FILLER  PIC X(05) VALUE SPACES.
+           02 SL-CANT PIC ZZZZ9.
+           02 FILLER  PIC X(25) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT MAESUC.
+           IF FSTSUC NOT = "00"
+              DISPLAY "RECSUC: SUCURSAL.IND NO ENCONTRADA (FST="
+                 FSTSUC ")"
+              GO TO FIN
+           END-IF.
+           OPEN OUTPUT IMPRE.
+           ACCEPT WFECHA FROM DATE.
+           PERFORM IMPRIMIR-TITULOS.
+           OPEN INPUT PERSONA.
+           IF FSTPER NOT = "00"
+              DISPLAY "RECSUC: PERSONA.IND NO ENCONTRADA (FST="
+                 FSTPER ")" LINE 22 POSITION 05
+              PERFORM ING-TECLA
+              GO TO FIN
+           END-IF.
+           PERFORM IMPRIMIR-SUBTIT-HUERFANOS.
+           PERFORM PROCESO-HUERFANOS THRU F-PROCESO-HUERFANOS
+              UNTIL FSTPER = "10".
+           CLOSE PERSONA.
+      *-- SE REABRE SUCURSAL.IND PARA RECORRERLA DESDE EL PRINCIPIO --*
+           CLOSE MAESUC.
+           OPEN INPUT MAESUC.
+           IF FSTSUC NOT = "00"
+              DISPLAY "RECSUC: NO SE PUDO REABRIR SUCURSAL.IND (FST="
+                 FSTSUC ")" LINE 22 POSITION 05
+              PERFORM ING-TECLA
+              GO TO FIN
+           END-IF.
+           PERFORM IMPRIMIR-SUBTIT-VACIAS.
+           PERFORM PROCESO-VACIAS THRU F-PROCESO-VACIAS
+              UNTIL FSTSUC = "10".
+           PERFORM IMPRIMIR-TOTALES.
+           PERFORM ING-TECLA.
+           GO TO FIN.
+
+      *-- RECORRE PERSONA.IND BUSCANDO CLIENTES CUYA SUCURSAL (PSU) --*
+      *-- NO EXISTE EN SUCURSAL.IND ----------------------------------*
+       PROCESO-HUERFANOS.
+           READ PERSONA NEXT RECORD AT END MOVE "10" TO FSTPER.
+           IF FSTPER NOT = "10"
+              PERFORM VERIFICAR-CLIENTE
+           END-IF.
+       F-PROCESO-HUERFANOS.
+           EXIT.
+
+       VERIFICAR-CLIENTE.
+           MOVE PSU TO MSUC.
+           READ MAESUC KEY IS MSUC
+              INVALID KEY
+                 ADD 1 TO CANT-HUERFANOS
+                 PERFORM IMPRIMIR-HUERFANO
+           END-READ.
+
+      *-- RECORRE SUCURSAL.IND Y, PARA CADA UNA, BUSCA EN PERSONA.IND-*
+      *-- ALGUN CLIENTE REFERENCIADO (MISMA LOGICA QUE ABMSUCURSAL) --*
+       PROCESO-VACIAS.
+           READ MAESUC NEXT RECORD AT END MOVE "10" TO FSTSUC.
+           IF FSTSUC NOT = "10"
+              PERFORM VERIFICAR-VACIA
+           END-IF.
+       F-PROCESO-VACIAS.
+           EXIT.
+
+       VERIFICAR-VACIA.
+           MOVE "N" TO SW-REF.
+           OPEN INPUT PERSONA.
+           IF FSTPER = "00"
+              PERFORM LEER-PERSONA-REF
+              PERFORM BUSCAR-REFERENCIA THRU BUSCAR-REFERENCIA-EXIT
+                 UNTIL FSTPER = "10" OR SW-REF = "S"
+              CLOSE PERSONA
+           END-IF.
+           IF SW-REF = "N"
+              ADD 1 TO CANT-VACIAS
+              PERFORM IMPRIMIR-VACIA
+           END-IF.
+
+       LEER-PERSONA-REF.
+           READ PERSONA NEXT RECORD AT END MOVE "10" TO FSTPER.
+
+       BUSCAR-REFERENCIA.
+           IF PSU = MSUC
+              MOVE "S" TO SW-REF
+           ELSE
+              PERFORM LEER-PERSONA-REF
+           END-IF.
+       BUSCAR-REFERENCIA-EXIT.
+           EXIT.
+
+       IMPRIMIR-TITULOS.
+           DISPLAY " " ERASE.
+           MOVE 2 TO L.
+           MOVE SPACES TO R-IMP.
+           MOVE WDD TO SDD.
+           MOVE WMM TO SMM.
+           MOVE WAA TO SAA.
+           MOVE TITULO-CABECERA TO R-IMP.
+           DISPLAY R-IMP LINE L CONTROL "FCOLOR=WHITE,BCOLOR=BLACK".
+           MOVE SPACES TO R-IMP.
+           ADD 1 TO L.
+           MOVE SUBRAYAR-CABECERA TO R-IMP.
+           DISPLAY R-IMP LINE L.
+
+       IMPRIMIR-SUBTIT-HUERFANOS.
+           ADD 1 TO L.
+           MOVE SPACES TO R-IMP.
+           MOVE "CLIENTES CON SUCURSAL INEXISTENTE:" TO R-IMP.
+           DISPLAY R-IMP LINE L CONTROL "FCOLOR=CYAN,BCOLOR=BLACK".
+
+       IMPRIMIR-HUERFANO.
+           MOVE SPACES TO R-IMP.
+           MOVE PCA TO SH-PCA.
+           MOVE PAN TO SH-PAN.
+           MOVE PSU TO SH-PSU.
+           MOVE SALIDA-HUERFANO TO R-IMP.
+           ADD 1 TO L.
+           DISPLAY R-IMP LINE L CONTROL "FCOLOR=RED,BCOLOR=BLACK".
+           IF L NOT < WLIN-FOOT
+              PERFORM ING-TECLA
+              DISPLAY " " ERASE
+              MOVE 2 TO L
+           END-IF.
+
+       IMPRIMIR-SUBTIT-VACIAS.
+           ADD 1 TO L.
+           MOVE SPACES TO R-IMP.
+           MOVE "SUCURSALES SIN CLIENTES ASOCIADOS:" TO R-IMP.
+           DISPLAY R-IMP LINE L CONTROL "FCOLOR=CYAN,BCOLOR=BLACK".
+
+       IMPRIMIR-VACIA.
+           MOVE SPACES TO R-IMP.
+           MOVE MSUC TO SV-MSUC.
+           MOVE MDSUC TO SV-MDSUC.
+           MOVE SALIDA-VACIA TO R-IMP.
+           ADD 1 TO L.
+           DISPLAY R-IMP LINE L CONTROL "FCOLOR=YELLOW,BCOLOR=BLACK".
+           IF L NOT < WLIN-FOOT
+              PERFORM ING-TECLA
+              DISPLAY " " ERASE
+              MOVE 2 TO L
+           END-IF.
+
+       IMPRIMIR-TOTALES.
+           MOVE "TOTAL CLIENTES HUERFANOS " TO ROTULO-ACT.
+           MOVE CANT-HUERFANOS TO CANT-ACT.
+           PERFORM IMPRIMIR-UN-TOTAL.
+           MOVE "TOTAL SUCURSALES VACIAS  " TO ROTULO-ACT.
+           MOVE CANT-VACIAS TO CANT-ACT.
+           PERFORM IMPRIMIR-UN-TOTAL.
+
+       IMPRIMIR-UN-TOTAL.
+           MOVE SPACES TO R-IMP.
+           MOVE ROTULO-ACT TO SL-ROT.
+           MOVE CANT-ACT TO SL-CANT.
+           MOVE SALIDA-DE-TOTALES TO R-IMP.
+           ADD 1 TO L.
+           DISPLAY R-IMP LINE L CONTROL "FCOLOR=GREEN,BCOLOR=BLACK".
+           IF L NOT < WLIN-FOOT
+              PERFORM ING-TECLA
+           END-IF.
+
+       ING-TECLA.
+           ADD 2 TO L.
+           DISPLAY "PULSE UNA TECLA PARA CONTINUAR" LINE L
+              CONTROL "FCOLOR=RED,BCOLOR=BLACK".
+           ACCEPT TECLA.
+
+       FIN.
+           CLOSE MAESUC IMPRE.
+           EXIT PROGRAM.
