@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVSUC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- LAYOUT VIEJO DE SUCURSAL.IND (CODIGO DE 1 DIGITO) --*
+           SELECT SUC-VIEJO ASSIGN TO DISK "SUCURSAL.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCSUC-V
+           FILE STATUS IS FSTSUV.
+
+      *-- LAYOUT NUEVO DE SUCURSAL.IND (CODIGO DE 3 DIGITOS) --*
+           SELECT SUC-NUEVO ASSIGN TO DISK "SUCURSAL.NEW"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCSUC-N
+           ALTERNATE RECORD KEY IS MDSUC-N DUPLICATES
+           FILE STATUS IS FSTSUN.
+
+      *-- LAYOUT VIEJO DE PERSONA.IND (SUCURSAL DE 1 DIGITO) --*
+           SELECT PER-VIEJO ASSIGN TO DISK "PERSONA.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCA-V
+           FILE STATUS IS FSTPEV.
+
+      *-- LAYOUT NUEVO DE PERSONA.IND (SUCURSAL DE 3 DIGITOS) --*
+           SELECT PER-NUEVO ASSIGN TO DISK "PERSONA.NEW"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCA-N
+           ALTERNATE RECORD KEY IS MAN-N DUPLICATES
+           FILE STATUS IS FSTPEN.
+      ****
+      *-- DIVISION DE DATOS --*
+      *-- DEFINICION DE LA BASE DE DATOS  --*
+      *-- DEFINICION DE VARIABLES, CONSTANTES, PANTALLAS, ETC. --*
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUC-VIEJO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS R-SUC-V.
+       01 R-SUC-V.
+            02 MCSUC-V   PIC 9(1).
+            02 MDSUC-V   PIC X(15).
+
+       FD SUC-NUEVO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 18 CHARACTERS
+           DATA RECORD IS R-SUC-N.
+       COPY SUCURSAL REPLACING ==R-SUC== BY ==R-SUC-N==
+                               ==MSUC== BY ==MCSUC-N==
+                               ==MDSUC== BY ==MDSUC-N==.
+
+       FD PER-VIEJO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 45 CHARACTERS
+           DATA RECORD IS R-PER-V.
+       01 R-PER-V.
+            02 MCA-V   PIC 9(08).
+            02 MAN-V   PIC X(30).
+            02 MSA-V   PIC 9(05).
+            02 MTS-V   PIC 9.
+            02 MSUC-V  PIC 9(1).
+
+       FD PER-NUEVO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS R-PER-N.
+       01 R-PER-N.
+            02 MCA-N   PIC 9(08).
+            02 MAN-N   PIC X(30).
+            02 MSA-N   PIC 9(05).
+            02 MTS-N   PIC 9.
+            02 MSUC-N  PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       77 FSTSUV   PIC XX.
+       77 FSTSUN   PIC XX.
+       77 FSTPEV   PIC XX.
+       77 FSTPEN   PIC XX.
+       77 CANTSUC  PIC 9(9) VALUE 0.
+       77 CANTPER  PIC 9(9) VALUE 0.
+       77 NOMBREV  PIC X(20).
+       77 NOMBREN  PIC X(20).
+       77 RC-OS    PIC 9(9) COMP-5.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CONVERTIR-SUCURSAL.
+           PERFORM CONVERTIR-PERSONA.
+           DISPLAY "CONVSUC: SUCURSAL.IND CONVERTIDOS = " CANTSUC.
+           DISPLAY "CONVSUC: PERSONA.IND  CONVERTIDOS = " CANTPER.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *-- RECONSTRUYE SUCURSAL.IND CON EL CODIGO DE 3 DIGITOS   --*
+      *-----------------------------------------------------------*
+       CONVERTIR-SUCURSAL.
+           OPEN INPUT SUC-VIEJO.
+           IF FSTSUV NOT = "00"
+              DISPLAY "CONVSUC: NO EXISTE SUCURSAL.IND"
+              GO TO F-CONVERTIR-SUCURSAL
+           END-IF.
+           OPEN OUTPUT SUC-NUEVO.
+           READ SUC-VIEJO NEXT RECORD AT END MOVE "10" TO FSTSUV.
+           PERFORM MOVER-SUC THRU F-MOVER-SUC UNTIL FSTSUV = "10".
+           CLOSE SUC-VIEJO SUC-NUEVO.
+           MOVE "SUCURSAL.IND" TO NOMBREV.
+           MOVE "SUCURSAL.NEW" TO NOMBREN.
+           PERFORM REEMPLAZAR-ARCHIVO.
+       F-CONVERTIR-SUCURSAL.
+           EXIT.
+
+       MOVER-SUC.
+           MOVE MCSUC-V TO MCSUC-N
+           MOVE MDSUC-V TO MDSUC-N
+           WRITE R-SUC-N
+           ADD 1 TO CANTSUC
+           READ SUC-VIEJO NEXT RECORD AT END MOVE "10" TO FSTSUV.
+       F-MOVER-SUC.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *-- RECONSTRUYE PERSONA.IND CON LA SUCURSAL DE 3 DIGITOS  --*
+      *-----------------------------------------------------------*
+       CONVERTIR-PERSONA.
+           OPEN INPUT PER-VIEJO.
+           IF FSTPEV NOT = "00"
+              DISPLAY "CONVSUC: NO EXISTE PERSONA.IND"
+              GO TO F-CONVERTIR-PERSONA
+           END-IF.
+           OPEN OUTPUT PER-NUEVO.
+           READ PER-VIEJO NEXT RECORD AT END MOVE "10" TO FSTPEV.
+           PERFORM MOVER-PER THRU F-MOVER-PER UNTIL FSTPEV = "10".
+           CLOSE PER-VIEJO PER-NUEVO.
+           MOVE "PERSONA.IND" TO NOMBREV.
+           MOVE "PERSONA.NEW" TO NOMBREN.
+           PERFORM REEMPLAZAR-ARCHIVO.
+       F-CONVERTIR-PERSONA.
+           EXIT.
+
+       MOVER-PER.
+           MOVE MCA-V  TO MCA-N
+           MOVE MAN-V  TO MAN-N
+           MOVE MSA-V  TO MSA-N
+           MOVE MTS-V  TO MTS-N
+           MOVE MSUC-V TO MSUC-N
+           WRITE R-PER-N
+           ADD 1 TO CANTPER
+           READ PER-VIEJO NEXT RECORD AT END MOVE "10" TO FSTPEV.
+       F-MOVER-PER.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *-- BORRA EL ARCHIVO VIEJO Y RENOMBRA EL NUEVO EN SU LUGAR --*
+      *-----------------------------------------------------------*
+       REEMPLAZAR-ARCHIVO.
+           CALL "CBL_DELETE_FILE" USING NOMBREV
+                RETURNING RC-OS.
+           CALL "CBL_RENAME_FILE" USING NOMBREN NOMBREV
+                RETURNING RC-OS.
