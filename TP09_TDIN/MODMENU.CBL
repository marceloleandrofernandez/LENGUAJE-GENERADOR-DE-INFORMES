@@ -21,11 +21,14 @@
        77 LINEA  PIC X(80) VALUE ALL "�".
 
        01 TABLA-OPCIONES.
-           02 FILLER PIC X(15) VALUE "      ABM      ".
-           02 FILLER PIC X(15) VALUE "    LISTADO    ".
-           02 FILLER PIC X(15) VALUE "     SALIR     ".
+           02 FILLER PIC X(12) VALUE "    ABM     ".
+           02 FILLER PIC X(12) VALUE "  LISTADO   ".
+           02 FILLER PIC X(12) VALUE " LOCALIDADES".
+           02 FILLER PIC X(12) VALUE " SUCURSALES ".
+           02 FILLER PIC X(12) VALUE " HISTORIAL  ".
+           02 FILLER PIC X(12) VALUE "   SALIR    ".
        01 R-TABLA REDEFINES TABLA-OPCIONES.
-           02 ELEMEN PIC X(15) OCCURS 3 TIMES.
+           02 ELEMEN PIC X(12) OCCURS 6 TIMES.
 
        SCREEN SECTION.
        01  P-BORRAR.
@@ -47,18 +50,21 @@
            cancel "titulo".
        COLUMNA.
            IF CO =  1 MOVE 01 TO LI.
-           IF CO = 33 MOVE 02 TO LI.
-           IF CO = 65 MOVE 03 TO LI.
+           IF CO = 14 MOVE 02 TO LI.
+           IF CO = 27 MOVE 03 TO LI.
+           IF CO = 40 MOVE 04 TO LI.
+           IF CO = 53 MOVE 05 TO LI.
+           IF CO = 66 MOVE 06 TO LI.
 
        UNO.
            DISPLAY ELEMEN (LI) LINE 4 POSITION CO LOW
            CONTROL "WINDOW-CREATE, FCOLOR = BLUE, BCOLOR = CYAN".
-           ADD 1 TO LI ADD 32 TO CO
-           IF CO > 65 NEXT SENTENCE ELSE GO UNO.
+           ADD 1 TO LI ADD 13 TO CO
+           IF CO > 66 NEXT SENTENCE ELSE GO UNO.
 
        DOS.
-           IF CO = 31 MOVE 65 TO CO.
-           IF CO > 65 MOVE  1 TO CO.
+           IF CO = 12 MOVE 66 TO CO.
+           IF CO > 66 MOVE  1 TO CO.
            PERFORM COLUMNA.
            DISPLAY ELEMEN (LI) LINE 4 POSITION CO LOW REVERSE
            CONTROL "WINDOW-CREATE, FCOLOR = BLUE, BCOLOR = CYAN".
@@ -67,17 +73,20 @@
            CALL "pikoratc" USING X, Y, RES, BOTON.
            DISPLAY ELEMEN (LI) LINE 4 POSITION CO LOW
            CONTROL "WINDOW-CREATE, FCOLOR = BLUE, BCOLOR = CYAN".
-           IF X = 04 AND Y >= 01 AND Y <= 15 MOVE 01 TO LI GO CUATRO.
-           IF X = 04 AND Y >= 33 AND Y <= 47 MOVE 02 TO LI GO CUATRO.
-           IF X = 04 AND Y >= 65 AND Y <= 79 MOVE 03 TO LI GO CUATRO.
+           IF X = 04 AND Y >= 01 AND Y <= 13 MOVE 01 TO LI GO CUATRO.
+           IF X = 04 AND Y >= 14 AND Y <= 26 MOVE 02 TO LI GO CUATRO.
+           IF X = 04 AND Y >= 27 AND Y <= 39 MOVE 03 TO LI GO CUATRO.
+           IF X = 04 AND Y >= 40 AND Y <= 52 MOVE 04 TO LI GO CUATRO.
+           IF X = 04 AND Y >= 53 AND Y <= 65 MOVE 05 TO LI GO CUATRO.
+           IF X = 04 AND Y >= 66 AND Y <= 78 MOVE 06 TO LI GO CUATRO.
       *------  Escape ---------*
-           IF RES = 01 MOVE 3 TO LI GO CUATRO.
+           IF RES = 01 MOVE 6 TO LI GO CUATRO.
       *------  flecha izquierda ---------*
            IF RES = 75
-           SUBTRACT 32 FROM CO GO DOS.
+           SUBTRACT 13 FROM CO GO DOS.
       *------  flecha derecha   ---------*
            IF RES = 77
-            ADD 32 TO CO GO DOS.
+            ADD 13 TO CO GO DOS.
       *------  Enter arriba ---------*
            IF RES = 28 NEXT SENTENCE ELSE GO MENU.
 
@@ -102,7 +111,34 @@
               DISPLAY "  " CONTROL "FCOLOR=CYAN, BCOLOR=BLACK"
               GO CUATRO
            END-IF.
+      *-- MANTENIMIENTO DE LOCALIDADES - LLAMADO DIRECTO, SIN MOV --*
            IF (LI = 3 AND MOV = 0)
+              call   "titulo"
+              cancel "titulo"
+              CALL "ABMLOCALIDAD"
+              CANCEL "ABMLOCALIDAD"
+              DISPLAY "  " CONTROL "FCOLOR=CYAN, BCOLOR=BLACK"
+              GO CUATRO
+           END-IF.
+      *-- MANTENIMIENTO DE SUCURSALES - LLAMADO DIRECTO, SIN MOV --*
+           IF (LI = 4 AND MOV = 0)
+              call   "titulo"
+              cancel "titulo"
+              CALL "ABMSUCURSAL"
+              CANCEL "ABMSUCURSAL"
+              DISPLAY "  " CONTROL "FCOLOR=CYAN, BCOLOR=BLACK"
+              GO CUATRO
+           END-IF.
+      *-- HISTORIAL DE MOVIMIENTOS DEL EMPLEADO - LLAMADO DIRECTO --*
+           IF (LI = 5 AND MOV = 0)
+              call   "titulo"
+              cancel "titulo"
+              CALL "HISTALU"
+              CANCEL "HISTALU"
+              DISPLAY "  " CONTROL "FCOLOR=CYAN, BCOLOR=BLACK"
+              GO CUATRO
+           END-IF.
+           IF (LI = 6 AND MOV = 0)
            STOP RUN
            END-IF.
 
