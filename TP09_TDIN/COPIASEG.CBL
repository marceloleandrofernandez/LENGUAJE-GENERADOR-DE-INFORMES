@@ -0,0 +1,62 @@
+      *** COPIASEG - RESGUARDA LOS CUATRO MAESTROS DEL SISTEMA EN   ***
+      *** COPIAS FECHADAS ANTES DE UN SORT O UNA RECARGA MASIVA,    ***
+      *** PARA PODER VOLVER ATRAS SI ALGO SALE MAL                  ***
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COPIASEG.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 RC-OS          PIC 9(9) COMP-5.
+       77 SUFIJO         PIC X(8).
+
+      *-- NOMBRE DE CADA MAESTRO Y DE SU COPIA FECHADA, ARMADOS EN  -*
+      *-- COPIAR-UNO A PARTIR DE ESTA TABLA -------------------------*
+       01 TABLA-MAESTROS.
+          02 FILLER PIC X(20) VALUE "MAEALU.IND".
+          02 FILLER PIC X(20) VALUE "LOCALIDAD.IND".
+          02 FILLER PIC X(20) VALUE "SUCURSAL.IND".
+          02 FILLER PIC X(20) VALUE "PERSONA.IND".
+       01 R-TABLA-MAESTROS REDEFINES TABLA-MAESTROS.
+          02 NOM-MAESTRO OCCURS 4 TIMES INDEXED BY IM PIC X(20).
+
+       01 WFECHA-ARCH.
+          02 WAA-ARCH    PIC 9(4).
+          02 WMM-ARCH    PIC 9(2).
+          02 WDD-ARCH    PIC 9(2).
+
+       77 NOMBRE-ORIGEN  PIC X(20).
+       77 NOMBRE-COPIA   PIC X(30).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WFECHA-ARCH FROM DATE YYYYMMDD.
+           STRING WAA-ARCH DELIMITED BY SIZE
+                  WMM-ARCH DELIMITED BY SIZE
+                  WDD-ARCH DELIMITED BY SIZE
+                  INTO SUFIJO.
+           SET IM TO 1.
+           PERFORM COPIAR-UNO THRU F-COPIAR-UNO 4 TIMES.
+           DISPLAY "COPIASEG: RESGUARDO DE MAESTROS FINALIZADO".
+           GOBACK.
+
+       COPIAR-UNO.
+           MOVE NOM-MAESTRO(IM) TO NOMBRE-ORIGEN.
+           STRING NOM-MAESTRO(IM) DELIMITED BY SPACE
+                  "-" DELIMITED BY SIZE
+                  SUFIJO DELIMITED BY SIZE
+                  ".BAK" DELIMITED BY SIZE
+                  INTO NOMBRE-COPIA.
+           CALL "CBL_COPY_FILE" USING NOMBRE-ORIGEN NOMBRE-COPIA
+                RETURNING RC-OS.
+           IF RC-OS NOT = 0
+              DISPLAY "COPIASEG: NO SE PUDO RESGUARDAR " NOMBRE-ORIGEN
+                 " (RC=" RC-OS ")"
+           ELSE
+              DISPLAY "COPIASEG: " NOMBRE-ORIGEN " -> " NOMBRE-COPIA
+           END-IF.
+           SET IM UP BY 1.
+       F-COPIAR-UNO.
+           EXIT.
