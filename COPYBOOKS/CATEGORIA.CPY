@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------*
+      *-- LAYOUT DEL REGISTRO DE CATEGORIA (CATEGORIA.IND)       --*
+      *-- COMPARTIDO POR ABMCATEGORIA Y LOS PROGRAMAS DE CARGA   --*
+      *-----------------------------------------------------------*
+       01  R-CAT.
+            02 MCAT     PIC 9.
+            02 MDCAT    PIC X(15).
