@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      *-- LAYOUT DEL REGISTRO DE LOCALIDAD (LOCALIDAD.IND)       --*
+      *-- COMPARTIDO POR ABMLOC, CARGALOC Y CONVLOC              --*
+      *-----------------------------------------------------------*
+       01  R-LOC.
+            02 MLOC     PIC 9(3).
+            02 MLDESC   PIC X(15).
+            02 MACT     PIC X.
+               88 MACT-ACTIVA   VALUE "1".
+               88 MACT-INACTIVA VALUE "0".
