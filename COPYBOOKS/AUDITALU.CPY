@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------*
+      *-- LINEA DEL AUDITALU.LOG -- UNA POR CADA ALTA/BAJA/MODIF. *
+      *-- COMPARTIDA POR ABMALU (LA ESCRIBE) Y HISTALU (LA LEE)  --*
+      *-----------------------------------------------------------*
+       01 LINEA-AUDITORIA.
+         02 LA-FECHA.
+           03 LA-ANIO               PIC 99.
+           03 LA-MES                PIC 99.
+           03 LA-DIA                PIC 99.
+         02 FILLER                PIC X VALUE SPACE.
+         02 LA-TIPO               PIC X(12).
+         02 FILLER                PIC X VALUE SPACE.
+         02 LA-CODIGO             PIC 9(8).
+         02 FILLER                PIC X VALUE SPACE.
+         02 LA-MAN-ANT            PIC X(30).
+         02 FILLER                PIC X VALUE SPACE.
+         02 LA-MAN-NUE            PIC X(30).
+         02 FILLER                PIC X VALUE SPACE.
+         02 LA-MED-ANT            PIC 9(3).
+         02 FILLER                PIC X VALUE SPACE.
+         02 LA-MED-NUE            PIC 9(3).
