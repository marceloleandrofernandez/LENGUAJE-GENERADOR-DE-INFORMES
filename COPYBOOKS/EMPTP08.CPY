@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------*
+      *-- LAYOUT DEL REGISTRO DE EMPLEADO (MAEEMP.IND - TP08)    --*
+      *-- INCLUYE LA LOCALIDAD DE 3 DIGITOS (MLO)                --*
+      *-----------------------------------------------------------*
+       01  R-MAEEMP.
+            02 MCA  PIC 9(08).
+            02 MAN  PIC X(30).
+            02 MSB  PIC 9(05).
+            02 MLO  PIC 9(3).
