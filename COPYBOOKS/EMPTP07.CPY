@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------*
+      *-- LAYOUT DEL REGISTRO DE EMPLEADO (MAEEMP.IND - TP07)    --*
+      *-----------------------------------------------------------*
+       01  R-MAE.
+            02 MCA    PIC 9(8).
+            02 MAN    PIC X(30).
+            02 MANT   PIC 9(2).
+            02 MSE    PIC 9.
+            02 MCATE  PIC 9.
