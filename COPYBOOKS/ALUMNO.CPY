@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------*
+      *-- LAYOUT DEL REGISTRO DE ALUMNO (MAEALU.IND / MALU01.IND) *
+      *-- COMPARTIDO POR ABMALU Y LOS PROGRAMAS DE CARGA/ORDEN   --*
+      *-- MLO/MSU (LOCALIDAD Y SUCURSAL) SE AGREGARON PARA QUE   --*
+      *-- ABMALU PUEDA ASIGNARLAS DESDE LOS PICKERS DE TDYLOC    --*
+      *-----------------------------------------------------------*
+       01  R-MAE.
+            02 MCA  PIC 9(8).
+            02 MAN  PIC X(30).
+            02 MED  PIC 9(3).
+            02 MSE  PIC 9.
+            02 MEC  PIC 9.
+            02 MFI.
+               03  MDD  PIC 9(2).
+               03  MMM  PIC 9(2).
+               03  MAA  PIC 9(2).
+            02 MCU  PIC 9(2).
+            02 MLO  PIC 9(3).
+            02 MSU  PIC 9(3).
