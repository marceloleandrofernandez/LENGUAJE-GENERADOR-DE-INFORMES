@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------*
+      *-- LAYOUT DEL REGISTRO DE SUCURSAL (SUCURSAL.IND)         --*
+      *-- COMPARTIDO POR ABMSUCURSAL, CARGASUC Y MLISP1-I        --*
+      *-----------------------------------------------------------*
+       01  R-SUC.
+            02 MSUC     PIC 9(3).
+            02 MDSUC    PIC X(15).
