@@ -0,0 +1,166 @@
+      *** LISTADO DE ALUMNOS - RESUMEN POR SEXO Y ESTADO CIVIL *****
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISALU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESTRO ASSIGN TO DISK "MAEALU.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCA
+           FILE STATUS IS FST.
+
+           SELECT IMPRE ASSIGN TO PRINT "LPT1".
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD MAESTRO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 57 CHARACTERS
+           DATA RECORD IS R-MAE.
+
+         COPY ALUMNO.
+
+       FD   IMPRE
+            LABEL RECORD IS OMITTED
+            RECORD CONTAINS 80 CHARACTERS
+            LINAGE 24 FOOTING 20
+            DATA RECORD IS R-IMP.
+        01   R-IMP  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FST                 PIC XX.
+       77 L                   PIC 99 VALUE 0.
+       77 C-T                 PIC 99.
+       77 TECLA               PIC X.
+       77 WLIN-FOOT           PIC 99 VALUE 20.
+
+      *-- ACUMULADORES DEL RESUMEN POR SEXO Y ESTADO CIVIL ---------*
+       77 CANT-VARONES        PIC 9(05) VALUE 0.
+       77 CANT-MUJERES        PIC 9(05) VALUE 0.
+       77 CANT-SOLTEROS       PIC 9(05) VALUE 0.
+       77 CANT-CASADOS        PIC 9(05) VALUE 0.
+       77 CANT-OTRO-EC        PIC 9(05) VALUE 0.
+       77 CANT-TOTAL          PIC 9(05) VALUE 0.
+
+      *-- ROTULO/VALOR DE LA LINEA DE TOTAL QUE SE ESTA IMPRIMIENDO -*
+       77 ROTULO-ACT          PIC X(20).
+       77 CANT-ACT            PIC 9(05).
+
+       01  WFECHA.
+           02 WAA              PIC 99.
+           02 WMM              PIC 99.
+           02 WDD               PIC 99.
+
+       01 TITULO-CABECERA.
+          02 FILLER PIC X(15) VALUE  SPACES.
+          02 FILLER PIC X(35) VALUE
+             "RESUMEN DE ALUMNOS POR SEXO Y E.C.".
+          02 FILLER PIC X(15) VALUE  SPACES.
+          02 SDD    PIC Z9/.
+          02 SMM    PIC 99/.
+          02 SAA    PIC 9(2).
+
+       01  SUBRAYAR-CABECERA.
+           02 FILLER PIC X(80) VALUE ALL "-".
+
+       01  SALIDA-DE-TOTALES.
+           02 FILLER  PIC X(20) VALUE SPACES.
+           02 SL-ROT  PIC X(20).
+           02 FILLER  PIC X(05) VALUE SPACES.
+           02 SL-CANT PIC ZZZZ9.
+           02 FILLER  PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT MAESTRO
+                OUTPUT IMPRE.
+           IF FST NOT = "00"
+              DISPLAY "LISALU: MAEALU.IND NO ENCONTRADA (FST=" FST ")"
+              GO TO FIN
+           END-IF.
+           ACCEPT WFECHA FROM DATE.
+           PERFORM IMPRIMIR-TITULOS.
+
+       PROCESO.
+           PERFORM LEER-MAESTRO.
+           PERFORM ACUMULAR-REGISTRO.
+           GO TO PROCESO.
+
+       LEER-MAESTRO.
+           READ MAESTRO NEXT RECORD AT END GO TO IMPRIMIR-TOTALES.
+
+       ACUMULAR-REGISTRO.
+           ADD 1 TO CANT-TOTAL.
+           IF MSE = 1
+              ADD 1 TO CANT-VARONES
+           ELSE IF MSE = 2
+              ADD 1 TO CANT-MUJERES
+           END-IF.
+           IF MEC = 1
+              ADD 1 TO CANT-SOLTEROS
+           ELSE IF MEC = 2
+              ADD 1 TO CANT-CASADOS
+           ELSE
+              ADD 1 TO CANT-OTRO-EC
+           END-IF.
+
+       IMPRIMIR-TITULOS.
+           DISPLAY " " ERASE.
+           MOVE 2 TO L.
+           MOVE SPACES TO R-IMP.
+           MOVE WDD TO SDD.
+           MOVE WMM TO SMM.
+           MOVE WAA TO SAA.
+           MOVE TITULO-CABECERA TO R-IMP.
+           DISPLAY R-IMP LINE L CONTROL "FCOLOR=WHITE,BCOLOR=BLACK".
+           MOVE SPACES TO R-IMP.
+           ADD 1 TO L.
+           MOVE SUBRAYAR-CABECERA TO R-IMP.
+           DISPLAY R-IMP LINE L.
+
+       IMPRIMIR-TOTALES.
+           MOVE "VARONES             " TO ROTULO-ACT.
+           MOVE CANT-VARONES TO CANT-ACT.
+           PERFORM IMPRIMIR-UN-TOTAL.
+           MOVE "MUJERES             " TO ROTULO-ACT.
+           MOVE CANT-MUJERES TO CANT-ACT.
+           PERFORM IMPRIMIR-UN-TOTAL.
+           MOVE "SOLTEROS            " TO ROTULO-ACT.
+           MOVE CANT-SOLTEROS TO CANT-ACT.
+           PERFORM IMPRIMIR-UN-TOTAL.
+           MOVE "CASADOS             " TO ROTULO-ACT.
+           MOVE CANT-CASADOS TO CANT-ACT.
+           PERFORM IMPRIMIR-UN-TOTAL.
+           MOVE "OTRO ESTADO CIVIL   " TO ROTULO-ACT.
+           MOVE CANT-OTRO-EC TO CANT-ACT.
+           PERFORM IMPRIMIR-UN-TOTAL.
+           MOVE "TOTAL DE ALUMNOS    " TO ROTULO-ACT.
+           MOVE CANT-TOTAL TO CANT-ACT.
+           PERFORM IMPRIMIR-UN-TOTAL.
+           PERFORM ING-TECLA.
+           GO TO FIN.
+
+       ING-TECLA.
+           ADD 2 TO L.
+           DISPLAY "PULSE UNA TECLA PARA CONTINUAR" LINE L
+              CONTROL "FCOLOR=RED,BCOLOR=BLACK".
+           ACCEPT TECLA.
+
+       FIN.
+           CLOSE MAESTRO IMPRE.
+           EXIT PROGRAM.
+
+       IMPRIMIR-UN-TOTAL.
+           MOVE SPACES TO R-IMP.
+           MOVE ROTULO-ACT TO SL-ROT.
+           MOVE CANT-ACT TO SL-CANT.
+           MOVE SALIDA-DE-TOTALES TO R-IMP.
+           ADD 1 TO L.
+           DISPLAY R-IMP LINE L CONTROL "FCOLOR=GREEN,BCOLOR=BLACK".
+           IF L NOT < WLIN-FOOT
+              PERFORM ING-TECLA
+           END-IF.
