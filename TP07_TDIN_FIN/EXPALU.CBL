@@ -0,0 +1,89 @@
+      *** EXPALU - EXPORTA MAEALU.IND A UN ARCHIVO DE TEXTO         ***
+      *** DELIMITADO POR PUNTO Y COMA, PARA PASAR LOS DATOS A       ***
+      *** EXCEL/ACCESS SIN ESCRIBIR UN PROGRAMA NUEVO CADA VEZ      ***
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPALU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESTRO ASSIGN TO DISK "MAEALU.IND"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS MCA
+               FILE STATUS IS FSTM.
+
+           SELECT SALIDA ASSIGN TO DISK "MAEALU.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD MAESTRO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 57 CHARACTERS
+           DATA RECORD IS R-MAE.
+
+         COPY ALUMNO.
+
+        FD SALIDA
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS R-SALIDA.
+         01 R-SALIDA  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FSTM       PIC XX.
+       77 FSTS       PIC XX.
+       77 CANT       PIC 9(6) VALUE 0.
+       77 LINEA-CSV  PIC X(100).
+       77 MED-ED     PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT MAESTRO.
+           IF FSTM NOT = "00"
+              DISPLAY "EXPALU: NO SE PUDO ABRIR MAEALU.IND - FST="
+                 FSTM
+              GOBACK
+           END-IF.
+           OPEN OUTPUT SALIDA.
+           STRING "MCA;APELLIDO Y NOMBRES;EDAD;SEXO;ESTADO CIVIL;"
+                  "FECHA INGRESO;CURSO" DELIMITED BY SIZE
+                  INTO LINEA-CSV
+           WRITE R-SALIDA FROM LINEA-CSV.
+           PERFORM LEER-Y-GRABAR THRU F-LEER-Y-GRABAR
+              UNTIL FSTM = "10".
+           CLOSE MAESTRO SALIDA.
+           DISPLAY "EXPALU: " CANT " REGISTROS EXPORTADOS A MAEALU.CSV".
+           GOBACK.
+
+       LEER-Y-GRABAR.
+           READ MAESTRO NEXT RECORD AT END NEXT SENTENCE.
+           IF FSTM = "00"
+              MOVE MED TO MED-ED
+              STRING MCA        DELIMITED BY SIZE
+                     ";"        DELIMITED BY SIZE
+                     MAN        DELIMITED BY SIZE
+                     ";"        DELIMITED BY SIZE
+                     MED-ED     DELIMITED BY SIZE
+                     ";"        DELIMITED BY SIZE
+                     MSE        DELIMITED BY SIZE
+                     ";"        DELIMITED BY SIZE
+                     MEC        DELIMITED BY SIZE
+                     ";"        DELIMITED BY SIZE
+                     MDD        DELIMITED BY SIZE
+                     "/"        DELIMITED BY SIZE
+                     MMM        DELIMITED BY SIZE
+                     "/"        DELIMITED BY SIZE
+                     MAA        DELIMITED BY SIZE
+                     ";"        DELIMITED BY SIZE
+                     MCU        DELIMITED BY SIZE
+                     INTO LINEA-CSV
+              WRITE R-SALIDA FROM LINEA-CSV
+              ADD 1 TO CANT
+           END-IF.
+       F-LEER-Y-GRABAR.
+           EXIT.
