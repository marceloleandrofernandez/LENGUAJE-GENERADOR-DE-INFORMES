@@ -0,0 +1,81 @@
+      ** CARGA = ARMA TABLA-1 CON CODIGO/DESCRIPCION DE CATEGORIA.IND *
+      ** A DIFERENCIA DE CARGAPE, CATEGORIA.IND TIENE UNA CLAVE DE  **
+      ** 1 DIGITO (MCAT) EN VEZ DE LOS 8 QUE ESPERA "CARGAGEN", ASI **
+      ** QUE ESTE CARGADOR LEE CATEGORIA.IND DIRECTAMENTE EN VEZ DE **
+      ** DELEGAR EN "CARGAGEN" (MISMA RAZON POR LA QUE CARGALOC NO  **
+      ** DELEGA EN "CARGAGEN" PARA LOCALIDAD.IND) --------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGACATE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESTRO ASSIGN TO DISK "CATEGORIA.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCAT
+           FILE STATUS IS FSTM.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD  MAESTRO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS R-MAE.
+
+           COPY CATEGORIA REPLACING ==R-CAT== BY ==R-MAE==.
+
+       WORKING-STORAGE SECTION.
+       77 FSTM PIC XX.
+       77 M    PIC 9(4) VALUE 0.
+
+       LINKAGE SECTION.
+       01 TABLA-1.
+          02  ELEM1 OCCURS 1500 TIMES ASCENDING KEY TMCE1 INDEXED BY I.
+              03  TMCE1  PIC 9.
+              03  TMAN1  PIC X(15).
+
+       PROCEDURE DIVISION USING TABLA-1.
+       DECLARATIVES.
+       TRATAMIENTO-ERROR SECTION.
+       USE AFTER ERROR PROCEDURE ON MAESTRO.
+       ERROR-APERTURA.
+           IF FSTM NOT = "00"
+           OPEN OUTPUT MAESTRO
+           CLOSE MAESTRO
+           OPEN I-O MAESTRO
+           END-IF.
+       ERROR-APERTURA.
+       END DECLARATIVES.
+
+       CONTINUACION SECTION.
+       INICIO.
+           MOVE 0 TO M.
+           OPEN INPUT MAESTRO.
+           PERFORM LEER.
+           PERFORM MOVER THRU F-MOVER.
+           CLOSE MAESTRO.
+           GOBACK.
+
+       LEER.
+           READ MAESTRO NEXT RECORD AT END GO FIN.
+
+       MOVER.
+      *-- SI LA TABLA-1 YA ESTA LLENA, CORTA LA CARGA EN VEZ DE -----*
+      *-- SEGUIR ESCRIBIENDO PASADO EL FIN DE "ELEM1" ---------------*
+           IF M = 1500
+              DISPLAY "CARGACATE: CATEGORIA.IND CON MAS DE 1500 REGS."
+              DISPLAY "CARGACATE: CARGA DETENIDA EN EL REGISTRO 1500"
+              GO TO FIN
+           END-IF
+           ADD 1 TO M
+           SET I TO M
+           MOVE MCAT  TO TMCE1(I)
+           MOVE MDCAT TO TMAN1(I)
+           GO LEER.
+       F-MOVER.
+           EXIT.
+       FIN.
+           GOBACK.
