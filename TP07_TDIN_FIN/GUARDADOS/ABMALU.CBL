@@ -1,499 +1,921 @@
-      *-- TRABAJO PRACTICO N�1 EJEMPLO DE A-B-M --**
-      *-- EN ESTA DIVISION SE IDENTIFICA EL PGM "MODABM" --**
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MODABM.
-      ****
-      *-- DIVISION DE ENTORNO --*
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-      *-- PARA CAMBIAR LA COMA POR PUNTO --*
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-      *-- SE DEFINEN LAS BASES DE DATOS, DONDE ESTA, --*
-      *-- ORGANIZACION, COMO VOY A ACCEDER --**
-      *-- SI TIENE CLAVE CUAL ES Y FILE STATUS --**
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT MAESTRO ASSIGN TO DISK "MAEALU.IND"
-      *-- CAMINO o PATH - DONDE SE ENCUENTRA LA BASE DE DATOS --*
-      *     "C:\COBOL\MAEEMP.IND"
-      *-- SIN CAMINO BUSCA EN EL DIRECTORIO DEL PGM --*
-           ORGANIZATION IS INDEXED
-           ACCESS IS DYNAMIC
-           RECORD KEY IS MCA
-           FILE STATUS IS FST.
-      ****
-      *-- DIVISION DE DATOS --*
-      *-- DEFINICION DE LA BASE DE DATOS  --*
-      *-- DEFINICION DE VARIABLES, CONSTANTES, PANTALLAS, ETC. --*
-       DATA DIVISION.
-       FILE SECTION.
-        FD MAESTRO
-           LABEL RECORD IS STANDARD
-           RECORD CONTAINS 51 CHARACTERS
-           DATA RECORD IS R-MAE.
-
-         01 R-MAE.
-            02 MCA  PIC 9(8).
-            02 MAN  PIC X(30).
-            02 MED  PIC 9(3).
-            02 MSE  PIC 9.
-            02 MEC  PIC 9.
-            02 MFI.
-               03  MDD  PIC 9(2).
-               03  MMM  PIC 9(2).
-               03  MAA  PIC 9(2).
-            02 MCU  PIC 9(2).
-
-      *-- AREA DE TRABAJO SE DEFINEN LAS VARIABLES Y CONSTANTES --*
-      *--- NIVEL 77 O NIVEL 01 --*
-       WORKING-STORAGE SECTION.
-      *--- VARIABLES QUE VOY A USAR EN EL PGM --*
-       77 FST                     PIC XX.
-       77 L-TIT                   PIC X(20).
-       77 C-T                     PIC 99.
-       77 TECLA                   PIC X.
-       77 OP                      PIC 9  VALUE 0.
-       77 IND                     PIC 99 VALUE 0.
-      *--- RAYA SIMPLE
-      *77 SUBRAYADO               PIC X(80) VALUE ALL "-".
-      *--- RAYA DOBLE
-       77 SUBRAYADO               PIC X(80) VALUE ALL "�".
-       77 PRI                     PIC X VALUE "P".
-       77 LINEA                   PIC X(80) VALUE SPACES.
-       77 INCIDENCIA-P            PIC X(30).
-       77 CONFIRMA                PIC X(30).
-       77 VAL                     PIC 99.
-      *---- reemplazo la variable OPCION POR OP-EMC.
-       77 OP-EMC                  PIC X.
-      *---- reemplazo la variable DATOS POR OP-SN.
-       77 OP-SN                   PIC X.
-      *---- reemplazo la variable MAESTRO POR WMAE.
-       77 WMAE                    PIC XX VALUE SPACES.
-
-      ** CAMPOS DONDE VOY A CARGAR LA FECHA DEL SISTEMA**
-       01 FECHA.
-         02 ANIO                  PIC 99.
-         02 MES                   PIC 99.
-         02 DIA                   PIC 99.
-
-      *-- LEYENDAS DEL MENU DE INICIO DEL PGM --*
-       01 TITULO.
-         02 FILLER PIC X(20) VALUE  "ALTAS DE EMLEADOS   ".
-         02 FILLER PIC X(20) VALUE  "BAJAS DE EMLEADOS   ".
-         02 FILLER PIC X(20) VALUE  "MODIF.DE EMLEADOS   ".
-         02 FILLER PIC X(20) VALUE  "ING.COD.DE EMLEADOS ".
-      *-- REDEFINICION DE LA TABLA "TITULO" --*
-      *-- DEBO ACLARAR CUANTAS OCURRENCIAS TIENE --*
-      *-- EN EL PGM VOY ATRABAJAR CON "TIT1(X)" - X = INDICE--*
-       01 TABLA-TITULO REDEFINES TITULO.
-         02 TIT1 OCCURS 4 TIMES PIC X(20).
-      *--------------------------------------------------------*
-      *-- MENSAJES AL USUARIO --*
-       01 MENSAJES.
-         02 FILLER PIC X(30) VALUE  "01- REGISTRO DADO DE ALTA     ".
-         02 FILLER PIC X(30) VALUE  "02- REGISTRO DADO DE BAJA     ".
-         02 FILLER PIC X(30) VALUE  "03- REGISTRO MODIFICADO       ".
-         02 FILLER PIC X(30) VALUE  "04- REGISTRO GRABADO          ".
-         02 FILLER PIC X(30) VALUE  "05- REGISTRO NO GRABADO       ".
-         02 FILLER PIC X(30) VALUE  "06- INGRESE DATOS PARA ALTA   ".
-         02 FILLER PIC X(30) VALUE  "07- INGRESE MODIFICACIONES    ".
-         02 FILLER PIC X(30) VALUE  "08-MODIFICACIONES NO EFECTUADA".
-         02 FILLER PIC X(30) VALUE  "09-       ERROR FATAL         ".
-         02 FILLER PIC X(30) VALUE  "10-                           ".
-         02 FILLER PIC X(30) VALUE  "11-                           ".
-         02 FILLER PIC X(30) VALUE  "                              ".
-         02 FILLER PIC X(30) VALUE  "13- CODIGO EN BLANCO VERIFIQUE".
-         02 FILLER PIC X(30) VALUE  "14- VERIFIQUE LA OPCION: 1 A 4".
-         02 FILLER PIC X(30) VALUE  "15- NO SE PUEDE DAR DE BAJA   ".
-         02 FILLER PIC X(30) VALUE  "16- REGISTRO NO DADO DE BAJA  ".
-         02 FILLER PIC X(30) VALUE  "17- ERROR *APELLIDO Y NOMBRES*".
-         02 FILLER PIC X(30) VALUE  "18- ERROR *EDAD*              ".
-         02 FILLER PIC X(30) VALUE  "19- ERROR *SEXO*              ".
-         02 FILLER PIC X(30) VALUE  "20- ERROR *ESTADO CIVIL*      ".
-         02 FILLER PIC X(30) VALUE  "21- ERROR *FECHA DE INGRESO*  ".
-         02 FILLER PIC X(30) VALUE  "22- ERROR *CURSO          *   ".
-         02 FILLER PIC X(30) VALUE  "23- ERROR *LOCALIDAD      *   ".
-         02 FILLER PIC X(30) VALUE  "24- M=MOD.- B=:BAJA- C=CANCEL.".
-         02 FILLER PIC X(30) VALUE  "25- LA OPCION ES: M-B-C * O.K.".
-
-      *-- REDEFINICION DE LA TABLA "MENSAJE" --*
-      *-- DEBO ACLARAR CUANTAS OCURRENCIAS TIENE --*
-      *-- EN EL PGM VOY ATRABAJAR CON "MENSAJE(X)" - X = INDICE--*
-       01 TABLA-MENSAJES REDEFINES MENSAJES.
-         02 MENSAJE OCCURS 25 TIMES PIC X(30).
-
-      *-- AREA DE PANTALLAS ---*
-       SCREEN SECTION.
-      *-- PARA FECHA Y TITULO --*
-        01  PANTALLA-TITULOS.
-           02 BLANK SCREEN.
-           02 LINE  1 COLUMN 60 VALUE  "FECHA".
-           02 LINE  1 COLUMN 67 PIC X9/ FROM DIA.
-           02 LINE  1 COLUMN 70 PIC X9/ FROM MES.
-           02 LINE  1 COLUMN 73 PIC X9 FROM ANIO.
-           02 LINE  2 COLUMN 30 REVERSE PIC X(20) FROM L-TIT.
-           02 LINE 21 COLUMN  1 PIC X(80) FROM SUBRAYADO.
-
-       01  PANTALLA-INGRESAR-CODIGO AUTO.
-           02 LINE 4 COLUMN 5  VALUE  "CODIGO- EMLEADO: ".
-           02 LINE 4 COLUMN 25 REVERSE PIC 999 TO MCA.
-           02 LINE 6 COLUMN 1 PIC X(80) FROM SUBRAYADO.
-
-       01  PANTALLA-MOSTRAR-CODIGO AUTO.
-           02 LINE 4 COLUMN 5  VALUE  "CODIGO EMPLEADO: ".
-           02 LINE 4 COLUMN 25 REVERSE PIC 999 FROM MCA.
-           02 LINE 6 COLUMN 1 PIC X(80) FROM SUBRAYADO.
-
-      *-- PARA INGRESAR DATOS DEL EMLEADO - DE PANTALLA A B.DATOS-*
-       01  PANTALLA-RECIBIR-DATOS AUTO.
-           02 LINE 08 COLUMN  05 VALUE "APELLIDO Y NOMBRES: ".
-           02 LINE 08 COLUMN  28 PIC X(30) TO MAN.
-           02 LINE 09 COLUMN  05 VALUE "EDAD: ".
-           02 LINE 09 COLUMN  28 PIC 9(3) TO MED.
-           02 LINE 10 COLUMN  05 VALUE  "SEXO: ".
-           02 LINE 10 COLUMN  28 PIC 9(1) TO MSE.
-           02 LINE 10 COLUMN  35 VALUE "1- VARON * 2-MUJER ".
-           02 LINE 11 COLUMN  05 VALUE "ESTADO CIVIL: ".
-           02 LINE 11 COLUMN  28 PIC 9(1) TO MEC.
-           02 LINE 11 COLUMN  35 VALUE "1-SOLTERO * 2-CASADO * 3-ETC.".
-           02 LINE 12 COLUMN  05 VALUE  "FECHA INGRESO: ".
-           02 LINE 12 COLUMN  28 PIC Z9 TO MDD.
-           02 LINE 12 COLUMN  30 VALUE "/".
-           02 LINE 12 COLUMN  31 PIC Z9 TO MMM.
-           02 LINE 12 COLUMN  33 VALUE "/".
-           02 LINE 12 COLUMN  34 PIC 99 TO MAA.
-           02 LINE 13 COLUMN  05 VALUE "CURSO: ".
-           02 LINE 13 COLUMN  28 PIC 9(2) TO MCU.
-
-      *-- DE B. DATOS A PANTALLA --*
-       01  PANTALLA-ENVIAR-DATOS.
-           02 LINE 08 COLUMN  05 VALUE "APELLIDO Y NOMBRES: ".
-           02 LINE 08 COLUMN  28 PIC X(30) FROM MAN.
-           02 LINE 09 COLUMN  05 VALUE "EDAD: ".
-           02 LINE 09 COLUMN  28 PIC 9(3) FROM MED.
-           02 LINE 10 COLUMN  05 VALUE  "SEXO: ".
-           02 LINE 10 COLUMN  28 PIC 9(1) FROM MSE.
-           02 LINE 10 COLUMN  35 VALUE "1- VARON * 2-MUJER ".
-           02 LINE 11 COLUMN  05 VALUE "ESTADO CIVIL: ".
-           02 LINE 11 COLUMN  28 PIC 9(1) FROM MEC.
-           02 LINE 11 COLUMN  35 VALUE "1-SOLTERO * 2-CASADO * 3-ETC.".
-           02 LINE 12 COLUMN  05 VALUE  "FECHA INGRESO: ".
-           02 LINE 12 COLUMN  28 PIC Z9/  FROM MDD.
-           02 LINE 12 COLUMN  31 PIC Z9/  FROM MMM.
-           02 LINE 12 COLUMN  34 PIC X9  FROM MAA.
-           02 LINE 13 COLUMN  05 VALUE "CURSO: ".
-           02 LINE 13 COLUMN  28 PIC 9(10) FROM MCU.
-
-      *-- PARA MODIFICAR DATOS --*
-       01 PANTALLA-MODIFICAR-DATOS AUTO.
-           02 LINE 08 COLUMN  05 VALUE "APELLIDO Y NOMBRES: ".
-           02 LINE 08 COLUMN  28 PIC X(30) USING MAN.
-           02 LINE 09 COLUMN  05 VALUE "EDAD: ".
-           02 LINE 09 COLUMN  28 PIC 9(3) USING MED.
-           02 LINE 10 COLUMN  05 VALUE  "SEXO: ".
-           02 LINE 10 COLUMN  28 PIC 9(1) USING MSE.
-           02 LINE 10 COLUMN  35 VALUE "1- VARON * 2-MUJER ".
-           02 LINE 11 COLUMN  05 VALUE "ESTADO CIVIL: ".
-           02 LINE 11 COLUMN  28 PIC 9(1) USING MEC.
-           02 LINE 11 COLUMN  35 VALUE "1-SOLTERO * 2-CASADO * 3-ETC.".
-           02 LINE 12 COLUMN  05 VALUE  "FECHA INGRESO: ".
-           02 LINE 12 COLUMN  28 PIC Z9  USING MDD.
-           02 LINE 12 COLUMN  30 VALUE "/".
-           02 LINE 12 COLUMN  31 PIC Z9  USING MMM.
-           02 LINE 12 COLUMN  33 VALUE "/".
-           02 LINE 12 COLUMN  34 PIC X9  USING MAA.
-           02 LINE 13 COLUMN  05 VALUE "CURSO: ".
-           02 LINE 13 COLUMN  28 PIC 9(10) USING MCU.
-
-      *-- PARA LOS MENSAJES -- DEFINIDOS ANTERIORMENTE --*
-      *-- SE LE DA LA UBICACION Y LA VARIABLE ES "INCIDENCIA-P" --*
-       01  PANTALLA-INCIDENCIAS.
-         02 LINE 22 COLUMN 26 PIC X(30) FROM INCIDENCIA-P.
-
-      *-- PARA CONFIRMAR E-M-C  --*
-       01  PANTALLA-OPCIONES.
-           02 LINE 22 COLUMN 26 PIC X(30) FROM CONFIRMA.
-
-      *-- PARA CONFIRMAR SI-NO  --*
-       01  PANTALLA-CONFIRMAR.
-           02 LINE 22 COLUMN 26 PIC X(30) FROM CONFIRMA.
-
-       01  P-PIE.
-         02 LINE 21 COLUMN  1 PIC X(80) FROM SUBRAYADO.
-         02 LINE 23 COLUMN  1 REVERSE PIC X(79) FROM LINEA.
-         02 LINE 23 COLUMN  2 VALUE "ESCape = SALIR       ".
-         02 LINE 23 COLUMN 60 VALUE "  ENTER = CONTINUAR  ".
-
-
-      ****
-      *-- DIVISION DE PROCEDIMIENTOS --  PROGRAMACI�N --*
-       PROCEDURE DIVISION.
-      *-- DECLARATIVES PARA TRATAMIENTO DE LAS BASES DE DATOS --*
-      *-- SI NO EXISTE -> CREA --*
-      *-- SI EXISTE -> OMITE EL PROCESO DE CREACI�N Y CONTIN�A --*
-       DECLARATIVES.
-       PRIMERA SECTION.
-       USE AFTER ERROR PROCEDURE ON MAESTRO.
-       ERROR-APERTURA.
-           IF FST NOT = "00"
-              OPEN OUTPUT MAESTRO
-              CLOSE MAESTRO
-              OPEN I-O MAESTRO
-            END-IF.
-       ERROR-APERTURA.
-       END DECLARATIVES.
-       SEGUNDA SECTION.
-       INICIO.
-           OPEN I-O MAESTRO.
-      *---- PARA DAR COLOR A LA PANTALLA -- LA FOTOCOPIA NO TIENE -----
-           DISPLAY "  " CONTROL "FCOLOR = BLACK , BCOLOR = GREEN"
-           MOVE 0 TO OP C-T.
-      *-- CARGO EL CAMPO "FECHA" CON LA FECHA DEL SISTEMA --*
-           ACCEPT FECHA FROM DATE.
-           PERFORM MENUS  THRU F-MENUS UNTIL C-T = 27 .
-
-       FIN.
-           DISPLAY " FIN DE TRABAJO EN MODABM "
-           LINE 23, POSITION 26 CONTROL "FCOLOR=WHILE,BCOLOR=BLACK".
-           ACCEPT TECLA
-      *-- ANTES DE SALIR DEBO CERRAR LA BASE DE DATOS --*
-           CLOSE MAESTRO
-           EXIT PROGRAM.
-      *     STOP RUN.
-
-         MENUS.
-           MOVE 4 TO OP
-             PERFORM CODIGO THRU F-CODIGO UNTIL C-T = 27.
-
-       F-MENUS.
-           EXIT.
-
-
-
-       CODIGO.
-           MOVE TIT1(OP) TO L-TIT.
-           DISPLAY PANTALLA-TITULOS.
-           DISPLAY PANTALLA-INGRESAR-CODIGO.
-           DISPLAY P-PIE
-           ACCEPT  PANTALLA-INGRESAR-CODIGO.
-           IF MCA IS NOT NUMERIC
-             MOVE 000 TO MCA
-           END-IF
-           IF MCA = 000 OR MCA = "   "
-              MOVE 13 TO IND
-              PERFORM ENVIAR-MENSAJES
-              DISPLAY PANTALLA-INCIDENCIAS
-              PERFORM PULSAR-TECLA
-              GO TO CODIGO
-           END-IF.
-
-       COMIENZO.
-           PERFORM LIMPIAR-CAMPOS.
-           PERFORM LEER-MAESTRO.
-
-             IF WMAE = "NO"
-                 MOVE 1 TO  OP
-             END-IF.
-
-             IF WMAE = "SI"
-                  DISPLAY PANTALLA-ENVIAR-DATOS
-                    PERFORM CONFIRMAR-OPCIONES
-
-              IF OP-EMC = "C"
-                 GO MENUS
-                 ELSE  IF OP-EMC = "B"
-                    MOVE 2 TO OP
-                    ELSE IF OP-EMC = "M"
-                       MOVE 3 TO OP
-              END-IF
-
-             END-IF.
-
-           MOVE TIT1(OP) TO L-TIT.
-           DISPLAY PANTALLA-TITULOS.
-           IF OP = 1
-             PERFORM ALTAS
-
-              ELSE IF OP = 2
-                PERFORM BAJAS
-
-                   ELSE IF OP = 3
-                     PERFORM MODIFICACIONES
-           END-IF.
-           PERFORM PULSAR-TECLA
-           IF C-T = 27 GO FIN.
-       F-CODIGO.
-           EXIT.
-
-       LIMPIAR-CAMPOS.
-            MOVE SPACES TO  WMAE.
-            MOVE SPACES TO  MAN
-            MOVE 0      TO  MED
-            MOVE 0      TO  MSE
-            MOVE 0      TO  MEC
-            MOVE 0      TO  MFI.
-            MOVE 0      TO  MCU.
-
-       LEER-MAESTRO.
-                 READ MAESTRO INVALID KEY MOVE "NO" TO WMAE.
-           IF FST = "00" AND PRI = "P"
-              MOVE "*" TO PRI
-              GO TO LEER-MAESTRO
-           END-IF.
-           IF FST = "00" AND PRI = "*"
-              MOVE "SI" TO WMAE
-              MOVE "P" TO PRI
-           END-IF.
-
-        ALTAS.
-            MOVE 06 TO IND
-              PERFORM ENVIAR-MENSAJES
-                DISPLAY PANTALLA-INCIDENCIAS
-                 DISPLAY PANTALLA-MOSTRAR-CODIGO
-                   DISPLAY PANTALLA-RECIBIR-DATOS
-                    ACCEPT  PANTALLA-RECIBIR-DATOS
-            PERFORM GRABAR-ALTAS.
-
-
-       BAJAS.
-             DISPLAY PANTALLA-MOSTRAR-CODIGO
-              DISPLAY PANTALLA-ENVIAR-DATOS
-               PERFORM GRABAR-BAJAS.
-
-       MODIFICACIONES.
-              MOVE 07 TO IND
-                PERFORM ENVIAR-MENSAJES
-                     DISPLAY PANTALLA-MODIFICAR-DATOS
-                      DISPLAY PANTALLA-MOSTRAR-CODIGO
-                       DISPLAY PANTALLA-INCIDENCIAS
-                ACCEPT  PANTALLA-MODIFICAR-DATOS
-              PERFORM GRABAR-MODIFICACIONES.
-
-       VALIDAR-CAMPOS.
-               MOVE 0 TO IND VAL
-               IF MAN = SPACES
-                 MOVE 17  TO VAL
-               END-IF
-               IF MED < 1 AND VAL = 0
-                 MOVE 18  TO VAL
-               END-IF
-               IF (MSE < 1 OR MSE > 2) AND VAL = 0
-                 MOVE 19  TO VAL
-               END-IF
-               IF (MEC < 1 OR MEC > 3) AND VAL = 0
-                 MOVE 20  TO VAL
-               END-IF
-               IF (MFI = 000000 OR MFI = '_' OR MFI = SPACE) AND VAL = 0
-                 MOVE 21  TO VAL
-               END-IF
-               IF MCU < 1 AND VAL = 0
-                 MOVE 22  TO VAL
-               END-IF
-               IF VAL > 0
-                 MOVE "X" TO OP-SN
-               END-IF.
-       GRABAR-ALTAS.
-                 PERFORM VALIDAR-CAMPOS
-              IF VAL = 0
-                  MOVE  "   DESEA DAR DE ALTA S/N  " TO CONFIRMA
-                  PERFORM CONFIRMAR-GRABACION
-                 IF OP-SN = "S"
-                   DISPLAY MENSAJE(12)  LINE 19, POSITION 26
-                   MOVE 01 TO IND
-                   PERFORM ENVIAR-MENSAJES
-                   DISPLAY PANTALLA-INCIDENCIAS
-                   WRITE R-MAE INVALID KEY
-                   DISPLAY MENSAJE(09) LINE 23, POSITION 26 GO TO FIN
-                 ELSE IF OP-SN = "N"
-                   MOVE 05 TO IND
-                   PERFORM ENVIAR-MENSAJES
-                   DISPLAY PANTALLA-INCIDENCIAS
-                 END-IF
-              ELSE IF VAL > 0
-                DISPLAY MENSAJE(12)  LINE 19, POSITION 26
-                DISPLAY MENSAJE(VAL) LINE 23, POSITION 26
-                MOVE 0 TO VAL
-                PERFORM PULSAR-TECLA
-                 MOVE 06 TO IND
-                 PERFORM ENVIAR-MENSAJES
-                 DISPLAY PANTALLA-INCIDENCIAS
-                 DISPLAY  P-PIE
-                 ACCEPT  PANTALLA-RECIBIR-DATOS
-                 GO GRABAR-ALTAS
-             END-IF.
-       GRABAR-BAJAS.
-              MOVE  "    DESEA DAR DE BAJA S/N:   " TO CONFIRMA
-              PERFORM CONFIRMAR-GRABACION
-              IF OP-SN = "S"
-                  DISPLAY MENSAJE(12)  LINE 19, POSITION 26
-                  MOVE 02 TO IND
-                  PERFORM ENVIAR-MENSAJES
-                  DISPLAY PANTALLA-INCIDENCIAS
-                  DELETE MAESTRO INVALID KEY
-                  DISPLAY MENSAJE(09) LINE 23, POSITION 26  GO TO FIN
-               ELSE
-                   MOVE 16 TO IND
-                   PERFORM ENVIAR-MENSAJES
-                   DISPLAY PANTALLA-INCIDENCIAS
-              END-IF.
-       GRABAR-MODIFICACIONES.
-               DISPLAY MENSAJE(12) LINE 23, POSITION 26
-               PERFORM VALIDAR-CAMPOS
-             IF VAL = 0
-              MOVE  "GRABA LAS MODIFICACIONES S/N: " TO CONFIRMA
-              PERFORM CONFIRMAR-GRABACION
-                 IF OP-SN = "S"
-                  DISPLAY MENSAJE(12)  LINE 19, POSITION 26
-                  MOVE 03 TO IND
-                   PERFORM ENVIAR-MENSAJES
-                   DISPLAY PANTALLA-INCIDENCIAS
-                  REWRITE R-MAE INVALID KEY
-                  DISPLAY MENSAJE(09) LINE 23, POSITION 26 GO TO FIN
-                 ELSE IF OP-SN = "N"
-                   MOVE 08 TO IND
-                   PERFORM ENVIAR-MENSAJES
-                   DISPLAY PANTALLA-INCIDENCIAS
-                 END-IF
-             ELSE IF VAL > 0
-                DISPLAY MENSAJE(VAL) LINE 23, POSITION 26
-                MOVE 0 TO VAL
-                ACCEPT  PANTALLA-RECIBIR-DATOS
-                GO TO GRABAR-MODIFICACIONES
-             END-IF.
-
-       ENVIAR-MENSAJES.
-           MOVE MENSAJE(IND) TO INCIDENCIA-P.
-      *---- ESTA LINEA PARA BORRAR MENSAJES
-           DISPLAY MENSAJE(12)  LINE 22, POSITION 60.
-           DISPLAY MENSAJE(12)  LINE 24, POSITION 60.
-           DISPLAY P-PIE.
-      *----------------------------------------------*
-
-       CONFIRMAR-OPCIONES.
-           DISPLAY PANTALLA-OPCIONES.
-           DISPLAY P-PIE
-            CALL   "MENU-EMC" USING OP-EMC
-            CANCEL "MENU-EMC".
-        F-CONFIRMAR-OPCIONES.
-           EXIT.
-
-       CONFIRMAR-GRABACION.
-           DISPLAY PANTALLA-CONFIRMAR.
-           DISPLAY P-PIE
-            CALL   "MENU-SN" USING OP-SN
-            CANCEL "MENU-SN".
-        F-CONFIRMAR-GRABACION.
-           EXIT.
-
-
-
-       PULSAR-TECLA.
-
-      *    EN C-T SE ALMACENA EL VALOR ASOCIADO CON LA
-      *    TECLA PULSADA
-           ACCEPT TECLA ON EXCEPTION C-T
-           IF C-T = 27
-            GO TO FIN
-
-           END-IF.
+      *-- TRABAJO PRACTICO N�1 EJEMPLO DE A-B-M --**
+      *-- EN ESTA DIVISION SE IDENTIFICA EL PGM "MODABM" --**
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODABM.
+      ****
+      *-- DIVISION DE ENTORNO --*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-- PARA CAMBIAR LA COMA POR PUNTO --*
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      *-- SE DEFINEN LAS BASES DE DATOS, DONDE ESTA, --*
+      *-- ORGANIZACION, COMO VOY A ACCEDER --**
+      *-- SI TIENE CLAVE CUAL ES Y FILE STATUS --**
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESTRO ASSIGN TO DISK "MAEALU.IND"
+      *-- CAMINO o PATH - DONDE SE ENCUENTRA LA BASE DE DATOS --*
+      *     "C:\COBOL\MAEEMP.IND"
+      *-- SIN CAMINO BUSCA EN EL DIRECTORIO DEL PGM --*
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS MCA
+           ALTERNATE RECORD KEY IS MAN DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT LOGAPER ASSIGN TO DISK "APERTURA.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSTLOG.
+
+           SELECT AUDITORIA ASSIGN TO DISK "AUDITALU.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSTAUD.
+
+      *-- SI ESTE ARCHIVO EXISTE AL ARRANCAR, MODABM PROCESA SUS ---*
+      *-- TRANSACCIONES SOLO Y NO ENTRA AL MENU INTERACTIVO --------*
+           SELECT F-LOTE ASSIGN TO DISK "LOTEALU.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSTLOTE.
+      ****
+      *-- DIVISION DE DATOS --*
+      *-- DEFINICION DE LA BASE DE DATOS  --*
+      *-- DEFINICION DE VARIABLES, CONSTANTES, PANTALLAS, ETC. --*
+       DATA DIVISION.
+       FILE SECTION.
+        FD MAESTRO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 57 CHARACTERS
+           DATA RECORD IS R-MAE.
+
+         COPY ALUMNO.
+
+        FD LOGAPER
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS R-LOGAPER.
+
+         01 R-LOGAPER               PIC X(80).
+
+        FD AUDITORIA
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS R-AUDITORIA.
+
+         01 R-AUDITORIA             PIC X(100).
+
+      *-- UNA TRANSACCION DE ALTA(A)/MODIFICACION(M) POR RENGLON --*
+        FD F-LOTE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 58 CHARACTERS
+           DATA RECORD IS R-LOTE.
+
+         01 R-LOTE                  PIC X(58).
+         01 LOTE-ALU REDEFINES R-LOTE.
+            02 TL-OP                PIC X.
+            02 TL-MCA               PIC 9(8).
+            02 TL-MAN               PIC X(30).
+            02 TL-MED               PIC 9(3).
+            02 TL-MSE               PIC 9.
+            02 TL-MEC               PIC 9.
+            02 TL-MFI.
+               03 TL-MDD            PIC 9(2).
+               03 TL-MMM            PIC 9(2).
+               03 TL-MAA            PIC 9(2).
+            02 TL-MCU               PIC 9(2).
+            02 TL-MLO               PIC 9(3).
+            02 TL-MSU               PIC 9(3).
+
+      *-- AREA DE TRABAJO SE DEFINEN LAS VARIABLES Y CONSTANTES --*
+      *--- NIVEL 77 O NIVEL 01 --*
+       WORKING-STORAGE SECTION.
+      *--- VARIABLES QUE VOY A USAR EN EL PGM --*
+       77 FST                     PIC XX.
+       77 FSTLOG                  PIC XX.
+       77 FSTAUD                  PIC XX.
+       77 FSTLOTE                 PIC XX.
+      *-- "S" MIENTRAS SE PROCESA LOTEALU.DAT (VER PROCESO-LOTE) --*
+       77 SW-LOTE                 PIC X VALUE "N".
+         88 EN-LOTE                     VALUE "S".
+       77 CANT-LOTE               PIC 9(4) VALUE 0.
+       77 L-TIT                   PIC X(20).
+       77 C-T                     PIC 99.
+       77 TECLA                   PIC X.
+       77 OP                      PIC 9  VALUE 0.
+       77 IND                     PIC 99 VALUE 0.
+      *--- RAYA SIMPLE
+      *77 SUBRAYADO               PIC X(80) VALUE ALL "-".
+      *--- RAYA DOBLE
+       77 SUBRAYADO               PIC X(80) VALUE ALL "�".
+       77 PRI                     PIC X VALUE "P".
+       77 LINEA                   PIC X(80) VALUE SPACES.
+       77 INCIDENCIA-P            PIC X(30).
+       77 CONFIRMA                PIC X(30).
+      *-- PARA ELEGIR LOCALIDAD/SUCURSAL CON LA TABLA DINAMICA TDYLOC-*
+      *-- (LA MISMA QUE USAN MLISP1-I Y LOS PGMS DE TP08) -------------*
+       77 NOMBRE-CARGA-LOC        PIC X(8) VALUE "CARGALOC".
+       77 NOMBRE-CARGA-SUC        PIC X(8) VALUE "CARGASUC".
+       01 CONCEPT-LOC.
+          02 WMNC-LOC             PIC 999.
+          02 WMDC-LOC             PIC X(15).
+       01 CONCEPT-SUC.
+          02 WMNC-SUC             PIC 999.
+          02 WMDC-SUC             PIC X(15).
+       77 VAL                     PIC 99.
+      *-- PARA VALIDAR QUE "MFI" SEA UNA FECHA CALENDARIO REAL --*
+       77 DIASMES                 PIC 99.
+       77 MAA-COC                 PIC 99.
+       77 MAA-RESTO               PIC 9.
+      *-- PARA BUSCAR UN EMPLEADO POR APELLIDO DESDE EL CODIGO -----*
+       77 BUS-MAN                 PIC X(30).
+       77 SW-BUSQ                 PIC X.
+      *-- PARA AVISAR ANTES DE CONFIRMAR EL ALTA SI YA HAY OTRO ----*
+      *-- EMPLEADO CON EL MISMO APELLIDO (ALTERNATE KEY MAN) -------*
+       77 SW-DUP                  PIC X.
+       77 DUP-MCA                 PIC 9(8) VALUE 0.
+      *---- reemplazo la variable OPCION POR OP-EMC.
+       77 OP-EMC                  PIC X.
+      *---- reemplazo la variable DATOS POR OP-SN.
+       77 OP-SN                   PIC X.
+      *---- reemplazo la variable MAESTRO POR WMAE.
+       77 WMAE                    PIC XX VALUE SPACES.
+
+      ** CAMPOS DONDE VOY A CARGAR LA FECHA DEL SISTEMA**
+       01 FECHA.
+         02 ANIO                  PIC 99.
+         02 MES                   PIC 99.
+         02 DIA                   PIC 99.
+
+      *-- LINEA DEL LOG DE APERTURA -- REGISTRA CUANDO SE AUTOCREA --*
+      *-- EL MAESTRO PORQUE NO SE ENCONTRO EL ARCHIVO EN DISCO --*
+       01 LINEA-LOGAPER.
+         02 LL-FECHA.
+           03 LL-ANIO               PIC 99.
+           03 LL-MES                PIC 99.
+           03 LL-DIA                PIC 99.
+         02 FILLER                PIC X VALUE SPACE.
+         02 LL-TEXTO              PIC X(68) VALUE
+            "MODABM: MAEALU.IND NO ENCONTRADO - SE CREO VACIO (FST=".
+         02 LL-FST                PIC XX.
+         02 FILLER                PIC X VALUE ")".
+
+      *-- GUARDA LOS DATOS ANTERIORES ANTES DE MODIFICAR --*
+      *-- SE CARGA APENAS SE LEE EL MAESTRO, ANTES QUE LA PANTALLA --*
+      *-- DE MODIFICACION PISE MAN/MED CON LOS DATOS NUEVOS --*
+       01 R-MAE-ANT.
+         02 ANT-MAN                PIC X(30).
+         02 ANT-MED                PIC 9(3).
+
+      *-- GUARDA EL ALTA RECIEN TIPEADA MIENTRAS VERIFICAR-DUPLICADO --*
+      *-- HACE START/READ NEXT SOBRE MAESTRO, QUE PISA R-MAE ---------*
+      *-- (SE MUEVE SIEMPRE A NIVEL DE GRUPO, LOS CAMPOS INTERNOS ----*
+      *-- SOLO SE RENOMBRAN PARA QUE NO CHOQUEN CON LOS DE R-MAE) ----*
+       COPY ALUMNO REPLACING ==R-MAE== BY ==R-MAE-GUARDA==
+                             ==MCA==   BY ==G-MCA==
+                             ==MAN==   BY ==G-MAN==
+                             ==MED==   BY ==G-MED==
+                             ==MSE==   BY ==G-MSE==
+                             ==MEC==   BY ==G-MEC==
+                             ==MFI==   BY ==G-MFI==
+                             ==MDD==   BY ==G-MDD==
+                             ==MMM==   BY ==G-MMM==
+                             ==MAA==   BY ==G-MAA==
+                             ==MCU==   BY ==G-MCU==
+                             ==MLO==   BY ==G-MLO==
+                             ==MSU==   BY ==G-MSU==.
+
+      *-- LINEA DEL AUDITALU.LOG -- UNA POR CADA ALTA/BAJA/MODIF. --*
+       COPY AUDITALU.
+
+      *-- LEYENDAS DEL MENU DE INICIO DEL PGM --*
+       01 TITULO.
+         02 FILLER PIC X(20) VALUE  "ALTAS DE EMLEADOS   ".
+         02 FILLER PIC X(20) VALUE  "BAJAS DE EMLEADOS   ".
+         02 FILLER PIC X(20) VALUE  "MODIF.DE EMLEADOS   ".
+         02 FILLER PIC X(20) VALUE  "ING.COD.DE EMLEADOS ".
+      *-- REDEFINICION DE LA TABLA "TITULO" --*
+      *-- DEBO ACLARAR CUANTAS OCURRENCIAS TIENE --*
+      *-- EN EL PGM VOY ATRABAJAR CON "TIT1(X)" - X = INDICE--*
+       01 TABLA-TITULO REDEFINES TITULO.
+         02 TIT1 OCCURS 4 TIMES PIC X(20).
+      *--------------------------------------------------------*
+      *-- MENSAJES AL USUARIO --*
+       01 MENSAJES.
+         02 FILLER PIC X(30) VALUE  "01- REGISTRO DADO DE ALTA     ".
+         02 FILLER PIC X(30) VALUE  "02- REGISTRO DADO DE BAJA     ".
+         02 FILLER PIC X(30) VALUE  "03- REGISTRO MODIFICADO       ".
+         02 FILLER PIC X(30) VALUE  "04- REGISTRO GRABADO          ".
+         02 FILLER PIC X(30) VALUE  "05- REGISTRO NO GRABADO       ".
+         02 FILLER PIC X(30) VALUE  "06- INGRESE DATOS PARA ALTA   ".
+         02 FILLER PIC X(30) VALUE  "07- INGRESE MODIFICACIONES    ".
+         02 FILLER PIC X(30) VALUE  "08-MODIFICACIONES NO EFECTUADA".
+         02 FILLER PIC X(30) VALUE  "09-       ERROR FATAL         ".
+         02 FILLER PIC X(30) VALUE  "10- APELLIDO NO ENCONTRADO    ".
+         02 FILLER PIC X(30) VALUE  "11-                           ".
+         02 FILLER PIC X(30) VALUE  "                              ".
+         02 FILLER PIC X(30) VALUE  "13- CODIGO EN BLANCO VERIFIQUE".
+         02 FILLER PIC X(30) VALUE  "14- VERIFIQUE LA OPCION: 1 A 4".
+         02 FILLER PIC X(30) VALUE  "15- NO SE PUEDE DAR DE BAJA   ".
+         02 FILLER PIC X(30) VALUE  "16- REGISTRO NO DADO DE BAJA  ".
+         02 FILLER PIC X(30) VALUE  "17- ERROR *APELLIDO Y NOMBRES*".
+         02 FILLER PIC X(30) VALUE  "18- ERROR *EDAD*              ".
+         02 FILLER PIC X(30) VALUE  "19- ERROR *SEXO*              ".
+         02 FILLER PIC X(30) VALUE  "20- ERROR *ESTADO CIVIL*      ".
+         02 FILLER PIC X(30) VALUE  "21- ERROR *FECHA DE INGRESO*  ".
+         02 FILLER PIC X(30) VALUE  "22- ERROR *CURSO          *   ".
+         02 FILLER PIC X(30) VALUE  "23- ERROR *LOCALIDAD      *   ".
+         02 FILLER PIC X(30) VALUE  "24- M=MOD.- B=:BAJA- C=CANCEL.".
+         02 FILLER PIC X(30) VALUE  "25- LA OPCION ES: M-B-C * O.K.".
+      *-- SLOTS 27 A 40 QUEDAN LIBRES A PROPOSITO, PARA QUE UNA -*
+      *-- VALIDACION NUEVA TENGA DONDE IR SIN PISAR NI RENUMERAR-*
+      *-- NINGUN IND YA CABLEADO EN EL PGM (INCLUYENDO 10-11-12)-*
+         02 FILLER PIC X(30) VALUE  "26-YA EXISTE ESE APELLIDO".
+         02 FILLER PIC X(30) VALUE  "27- ERROR *SUCURSAL*      *   ".
+         02 FILLER PIC X(30) VALUE  "28-                           ".
+         02 FILLER PIC X(30) VALUE  "29-                           ".
+         02 FILLER PIC X(30) VALUE  "30-                           ".
+         02 FILLER PIC X(30) VALUE  "31-                           ".
+         02 FILLER PIC X(30) VALUE  "32-                           ".
+         02 FILLER PIC X(30) VALUE  "33-                           ".
+         02 FILLER PIC X(30) VALUE  "34-                           ".
+         02 FILLER PIC X(30) VALUE  "35-                           ".
+         02 FILLER PIC X(30) VALUE  "36-                           ".
+         02 FILLER PIC X(30) VALUE  "37-                           ".
+         02 FILLER PIC X(30) VALUE  "38-                           ".
+         02 FILLER PIC X(30) VALUE  "39-                           ".
+         02 FILLER PIC X(30) VALUE  "40-                           ".
+
+      *-- REDEFINICION DE LA TABLA "MENSAJE" --*
+      *-- DEBO ACLARAR CUANTAS OCURRENCIAS TIENE --*
+      *-- EN EL PGM VOY ATRABAJAR CON "MENSAJE(X)" - X = INDICE--*
+       01 TABLA-MENSAJES REDEFINES MENSAJES.
+         02 MENSAJE OCCURS 40 TIMES PIC X(30).
+
+      *-- AREA DE PANTALLAS ---*
+       SCREEN SECTION.
+      *-- PARA FECHA Y TITULO --*
+        01  PANTALLA-TITULOS.
+           02 BLANK SCREEN.
+           02 LINE  1 COLUMN 60 VALUE  "FECHA".
+           02 LINE  1 COLUMN 67 PIC X9/ FROM DIA.
+           02 LINE  1 COLUMN 70 PIC X9/ FROM MES.
+           02 LINE  1 COLUMN 73 PIC X9 FROM ANIO.
+           02 LINE  2 COLUMN 30 REVERSE PIC X(20) FROM L-TIT.
+           02 LINE 21 COLUMN  1 PIC X(80) FROM SUBRAYADO.
+
+       01  PANTALLA-INGRESAR-CODIGO AUTO.
+           02 LINE 4 COLUMN 5  VALUE  "CODIGO- EMLEADO: ".
+           02 LINE 4 COLUMN 25 REVERSE PIC 9(8) TO MCA.
+           02 LINE 5 COLUMN 5  VALUE  "O APELLIDO A BUSCAR: ".
+           02 LINE 5 COLUMN 27 REVERSE PIC X(30) TO BUS-MAN.
+           02 LINE 6 COLUMN 1 PIC X(80) FROM SUBRAYADO.
+
+       01  PANTALLA-MOSTRAR-CODIGO AUTO.
+           02 LINE 4 COLUMN 5  VALUE  "CODIGO EMPLEADO: ".
+           02 LINE 4 COLUMN 25 REVERSE PIC 9(8) FROM MCA.
+           02 LINE 6 COLUMN 1 PIC X(80) FROM SUBRAYADO.
+
+      *-- PARA INGRESAR DATOS DEL EMLEADO - DE PANTALLA A B.DATOS-*
+       01  PANTALLA-RECIBIR-DATOS AUTO.
+           02 LINE 08 COLUMN  05 VALUE "APELLIDO Y NOMBRES: ".
+           02 LINE 08 COLUMN  28 PIC X(30) TO MAN.
+           02 LINE 09 COLUMN  05 VALUE "EDAD: ".
+           02 LINE 09 COLUMN  28 PIC 9(3) TO MED.
+           02 LINE 10 COLUMN  05 VALUE  "SEXO: ".
+           02 LINE 10 COLUMN  28 PIC 9(1) TO MSE.
+           02 LINE 10 COLUMN  35 VALUE "1- VARON * 2-MUJER ".
+           02 LINE 11 COLUMN  05 VALUE "ESTADO CIVIL: ".
+           02 LINE 11 COLUMN  28 PIC 9(1) TO MEC.
+           02 LINE 11 COLUMN  35 VALUE "1-SOLTERO * 2-CASADO * 3-ETC.".
+           02 LINE 12 COLUMN  05 VALUE  "FECHA INGRESO: ".
+           02 LINE 12 COLUMN  28 PIC Z9 TO MDD.
+           02 LINE 12 COLUMN  30 VALUE "/".
+           02 LINE 12 COLUMN  31 PIC Z9 TO MMM.
+           02 LINE 12 COLUMN  33 VALUE "/".
+           02 LINE 12 COLUMN  34 PIC 99 TO MAA.
+           02 LINE 13 COLUMN  05 VALUE "CURSO: ".
+           02 LINE 13 COLUMN  28 PIC 9(2) TO MCU.
+      *-- MLO/MSU SE ELIGEN ANTES CON LA TABLA TDYLOC (VER SELECCIONAR-*
+      *-- LOCALIDAD/SELECCIONAR-SUCURSAL), ACA SOLO SE MUESTRAN --*
+           02 LINE 14 COLUMN  05 VALUE "LOCALIDAD: ".
+           02 LINE 14 COLUMN  28 REVERSE PIC 9(3) FROM MLO.
+           02 LINE 15 COLUMN  05 VALUE "SUCURSAL: ".
+           02 LINE 15 COLUMN  28 REVERSE PIC 9(3) FROM MSU.
+
+      *-- DE B. DATOS A PANTALLA --*
+       01  PANTALLA-ENVIAR-DATOS.
+           02 LINE 08 COLUMN  05 VALUE "APELLIDO Y NOMBRES: ".
+           02 LINE 08 COLUMN  28 PIC X(30) FROM MAN.
+           02 LINE 09 COLUMN  05 VALUE "EDAD: ".
+           02 LINE 09 COLUMN  28 PIC 9(3) FROM MED.
+           02 LINE 10 COLUMN  05 VALUE  "SEXO: ".
+           02 LINE 10 COLUMN  28 PIC 9(1) FROM MSE.
+           02 LINE 10 COLUMN  35 VALUE "1- VARON * 2-MUJER ".
+           02 LINE 11 COLUMN  05 VALUE "ESTADO CIVIL: ".
+           02 LINE 11 COLUMN  28 PIC 9(1) FROM MEC.
+           02 LINE 11 COLUMN  35 VALUE "1-SOLTERO * 2-CASADO * 3-ETC.".
+           02 LINE 12 COLUMN  05 VALUE  "FECHA INGRESO: ".
+           02 LINE 12 COLUMN  28 PIC Z9/  FROM MDD.
+           02 LINE 12 COLUMN  31 PIC Z9/  FROM MMM.
+           02 LINE 12 COLUMN  34 PIC X9  FROM MAA.
+           02 LINE 13 COLUMN  05 VALUE "CURSO: ".
+           02 LINE 13 COLUMN  28 PIC 9(10) FROM MCU.
+           02 LINE 14 COLUMN  05 VALUE "LOCALIDAD: ".
+           02 LINE 14 COLUMN  28 PIC 9(3) FROM MLO.
+           02 LINE 15 COLUMN  05 VALUE "SUCURSAL: ".
+           02 LINE 15 COLUMN  28 PIC 9(3) FROM MSU.
+
+      *-- PARA MODIFICAR DATOS --*
+       01 PANTALLA-MODIFICAR-DATOS AUTO.
+           02 LINE 08 COLUMN  05 VALUE "APELLIDO Y NOMBRES: ".
+           02 LINE 08 COLUMN  28 PIC X(30) USING MAN.
+           02 LINE 09 COLUMN  05 VALUE "EDAD: ".
+           02 LINE 09 COLUMN  28 PIC 9(3) USING MED.
+           02 LINE 10 COLUMN  05 VALUE  "SEXO: ".
+           02 LINE 10 COLUMN  28 PIC 9(1) USING MSE.
+           02 LINE 10 COLUMN  35 VALUE "1- VARON * 2-MUJER ".
+           02 LINE 11 COLUMN  05 VALUE "ESTADO CIVIL: ".
+           02 LINE 11 COLUMN  28 PIC 9(1) USING MEC.
+           02 LINE 11 COLUMN  35 VALUE "1-SOLTERO * 2-CASADO * 3-ETC.".
+           02 LINE 12 COLUMN  05 VALUE  "FECHA INGRESO: ".
+           02 LINE 12 COLUMN  28 PIC Z9  USING MDD.
+           02 LINE 12 COLUMN  30 VALUE "/".
+           02 LINE 12 COLUMN  31 PIC Z9  USING MMM.
+           02 LINE 12 COLUMN  33 VALUE "/".
+           02 LINE 12 COLUMN  34 PIC X9  USING MAA.
+           02 LINE 13 COLUMN  05 VALUE "CURSO: ".
+           02 LINE 13 COLUMN  28 PIC 9(10) USING MCU.
+           02 LINE 14 COLUMN  05 VALUE "LOCALIDAD: ".
+           02 LINE 14 COLUMN  28 REVERSE PIC 9(3) FROM MLO.
+           02 LINE 15 COLUMN  05 VALUE "SUCURSAL: ".
+           02 LINE 15 COLUMN  28 REVERSE PIC 9(3) FROM MSU.
+
+      *-- PARA LOS MENSAJES -- DEFINIDOS ANTERIORMENTE --*
+      *-- SE LE DA LA UBICACION Y LA VARIABLE ES "INCIDENCIA-P" --*
+       01  PANTALLA-INCIDENCIAS.
+         02 LINE 22 COLUMN 26 PIC X(30) FROM INCIDENCIA-P.
+
+      *-- PARA CONFIRMAR E-M-C  --*
+       01  PANTALLA-OPCIONES.
+           02 LINE 22 COLUMN 26 PIC X(30) FROM CONFIRMA.
+
+      *-- PARA CONFIRMAR SI-NO  --*
+       01  PANTALLA-CONFIRMAR.
+           02 LINE 22 COLUMN 26 PIC X(30) FROM CONFIRMA.
+
+       01  P-PIE.
+         02 LINE 21 COLUMN  1 PIC X(80) FROM SUBRAYADO.
+         02 LINE 23 COLUMN  1 REVERSE PIC X(79) FROM LINEA.
+         02 LINE 23 COLUMN  2 VALUE "ESCape = SALIR       ".
+         02 LINE 23 COLUMN 60 VALUE "  ENTER = CONTINUAR  ".
+
+
+      ****
+      *-- DIVISION DE PROCEDIMIENTOS --  PROGRAMACI�N --*
+       PROCEDURE DIVISION.
+      *-- DECLARATIVES PARA TRATAMIENTO DE LAS BASES DE DATOS --*
+      *-- SI NO EXISTE -> CREA --*
+      *-- SI EXISTE -> OMITE EL PROCESO DE CREACI�N Y CONTIN�A --*
+       DECLARATIVES.
+       PRIMERA SECTION.
+       USE AFTER ERROR PROCEDURE ON MAESTRO.
+       ERROR-APERTURA.
+           IF FST NOT = "00"
+              ACCEPT LL-FECHA FROM DATE
+              MOVE FST TO LL-FST
+              OPEN EXTEND LOGAPER
+              IF FSTLOG NOT = "00"
+                 OPEN OUTPUT LOGAPER
+              END-IF
+              WRITE R-LOGAPER FROM LINEA-LOGAPER
+              CLOSE LOGAPER
+              OPEN OUTPUT MAESTRO
+              CLOSE MAESTRO
+              OPEN I-O MAESTRO
+            END-IF.
+       ERROR-APERTURA.
+       END DECLARATIVES.
+       SEGUNDA SECTION.
+       INICIO.
+           OPEN I-O MAESTRO.
+      *---- PARA DAR COLOR A LA PANTALLA -- LA FOTOCOPIA NO TIENE -----
+           DISPLAY "  " CONTROL "FCOLOR = BLACK , BCOLOR = GREEN"
+           MOVE 0 TO OP C-T.
+      *-- CARGO EL CAMPO "FECHA" CON LA FECHA DEL SISTEMA --*
+           ACCEPT FECHA FROM DATE.
+      *-- SI HAY UN LOTEALU.DAT PARA PROCESAR, NO SE ABRE EL MENU --*
+           OPEN INPUT F-LOTE.
+           IF FSTLOTE = "00"
+              MOVE "S" TO SW-LOTE
+              PERFORM PROCESO-LOTE THRU F-PROCESO-LOTE
+              CLOSE F-LOTE
+              GO TO FIN
+           END-IF.
+           PERFORM MENUS  THRU F-MENUS UNTIL C-T = 27 .
+
+       FIN.
+           DISPLAY " FIN DE TRABAJO EN MODABM "
+           LINE 23, POSITION 26 CONTROL "FCOLOR=WHILE,BCOLOR=BLACK".
+           ACCEPT TECLA
+      *-- ANTES DE SALIR DEBO CERRAR LA BASE DE DATOS --*
+           CLOSE MAESTRO
+           EXIT PROGRAM.
+      *     STOP RUN.
+
+         MENUS.
+           MOVE 4 TO OP
+             PERFORM CODIGO THRU F-CODIGO UNTIL C-T = 27.
+
+       F-MENUS.
+           EXIT.
+
+
+
+       CODIGO.
+           MOVE TIT1(OP) TO L-TIT.
+           MOVE SPACES TO BUS-MAN.
+           DISPLAY PANTALLA-TITULOS.
+           DISPLAY PANTALLA-INGRESAR-CODIGO.
+           DISPLAY P-PIE
+           ACCEPT  PANTALLA-INGRESAR-CODIGO.
+           IF MCA IS NOT NUMERIC
+             MOVE 000 TO MCA
+           END-IF
+           IF (MCA = 000 OR MCA = "   ") AND BUS-MAN NOT = SPACES
+              PERFORM BUSCAR-POR-APELLIDO
+              GO TO COMIENZO
+           END-IF
+           IF MCA = 000 OR MCA = "   "
+              MOVE 13 TO IND
+              PERFORM ENVIAR-MENSAJES
+              DISPLAY PANTALLA-INCIDENCIAS
+              PERFORM PULSAR-TECLA
+              GO TO CODIGO
+           END-IF.
+
+      *-- BUSCA POR EL ALTERNATE KEY "MAN" AL PRIMER REGISTRO CUYO --*
+      *-- APELLIDO SEA IGUAL O SIGA EN ORDEN AL TIPEADO, Y DEJA -----*
+      *-- SU CODIGO EN "MCA" PARA QUE COMIENZO LO RELEA NORMAL -----*
+       BUSCAR-POR-APELLIDO.
+           MOVE BUS-MAN TO MAN
+           START MAESTRO KEY IS NOT LESS THAN MAN
+                 INVALID KEY     MOVE "NO" TO SW-BUSQ
+                 NOT INVALID KEY MOVE "SI" TO SW-BUSQ
+           END-START
+           IF SW-BUSQ = "SI"
+              READ MAESTRO NEXT RECORD
+                   AT END MOVE "NO" TO SW-BUSQ
+              END-READ
+           END-IF
+           IF SW-BUSQ = "NO"
+              MOVE 10 TO IND
+              PERFORM ENVIAR-MENSAJES
+              DISPLAY PANTALLA-INCIDENCIAS
+              PERFORM PULSAR-TECLA
+              GO TO CODIGO
+           END-IF.
+
+       COMIENZO.
+           PERFORM LIMPIAR-CAMPOS.
+           PERFORM LEER-MAESTRO.
+
+             IF WMAE = "NO"
+                 MOVE 1 TO  OP
+             END-IF.
+
+             IF WMAE = "SI"
+                  MOVE MAN TO ANT-MAN
+                  MOVE MED TO ANT-MED
+                  DISPLAY PANTALLA-ENVIAR-DATOS
+                    PERFORM CONFIRMAR-OPCIONES
+
+              IF OP-EMC = "C"
+                 GO MENUS
+                 ELSE  IF OP-EMC = "B"
+                    MOVE 2 TO OP
+                    ELSE IF OP-EMC = "M"
+                       MOVE 3 TO OP
+                       ELSE IF OP-EMC = "V"
+                          PERFORM PULSAR-TECLA
+                          GO TO CODIGO
+              END-IF
+
+             END-IF.
+
+           MOVE TIT1(OP) TO L-TIT.
+           DISPLAY PANTALLA-TITULOS.
+           IF OP = 1
+             PERFORM ALTAS
+
+              ELSE IF OP = 2
+                PERFORM BAJAS
+
+                   ELSE IF OP = 3
+                     PERFORM MODIFICACIONES
+           END-IF.
+           PERFORM PULSAR-TECLA
+           IF C-T = 27 GO FIN.
+       F-CODIGO.
+           EXIT.
+
+       LIMPIAR-CAMPOS.
+            MOVE SPACES TO  WMAE.
+            MOVE SPACES TO  MAN
+            MOVE 0      TO  MED
+            MOVE 0      TO  MSE
+            MOVE 0      TO  MEC
+            MOVE 0      TO  MFI.
+            MOVE 0      TO  MCU.
+            MOVE 0      TO  MLO.
+            MOVE 0      TO  MSU.
+
+      *-- POPUP DE LA TABLA DINAMICA TDYLOC PARA ELEGIR LA LOCALIDAD --*
+       SELECCIONAR-LOCALIDAD.
+           CALL   "TDYLOC" USING CONCEPT-LOC NOMBRE-CARGA-LOC
+           CANCEL "TDYLOC"
+           MOVE WMNC-LOC TO MLO.
+
+      *-- IDEM ANTERIOR PERO CONTRA SUCURSAL.IND ----------------------*
+       SELECCIONAR-SUCURSAL.
+           CALL   "TDYLOC" USING CONCEPT-SUC NOMBRE-CARGA-SUC
+           CANCEL "TDYLOC"
+           MOVE WMNC-SUC TO MSU.
+
+       LEER-MAESTRO.
+                 READ MAESTRO INVALID KEY MOVE "NO" TO WMAE.
+           IF FST = "00" AND PRI = "P"
+              MOVE "*" TO PRI
+              GO TO LEER-MAESTRO
+           END-IF.
+           IF FST = "00" AND PRI = "*"
+              MOVE "SI" TO WMAE
+              MOVE "P" TO PRI
+           END-IF.
+
+        ALTAS.
+            MOVE 06 TO IND
+              PERFORM ENVIAR-MENSAJES
+                DISPLAY PANTALLA-INCIDENCIAS
+                 DISPLAY PANTALLA-MOSTRAR-CODIGO
+                  PERFORM SELECCIONAR-LOCALIDAD
+                   PERFORM SELECCIONAR-SUCURSAL
+                    DISPLAY PANTALLA-RECIBIR-DATOS
+                    ACCEPT  PANTALLA-RECIBIR-DATOS
+            PERFORM GRABAR-ALTAS.
+
+
+       BAJAS.
+             DISPLAY PANTALLA-MOSTRAR-CODIGO
+              DISPLAY PANTALLA-ENVIAR-DATOS
+               PERFORM GRABAR-BAJAS.
+
+       MODIFICACIONES.
+              MOVE 07 TO IND
+                PERFORM ENVIAR-MENSAJES
+                     PERFORM SELECCIONAR-LOCALIDAD
+                      PERFORM SELECCIONAR-SUCURSAL
+                       DISPLAY PANTALLA-MODIFICAR-DATOS
+                      DISPLAY PANTALLA-MOSTRAR-CODIGO
+                       DISPLAY PANTALLA-INCIDENCIAS
+                ACCEPT  PANTALLA-MODIFICAR-DATOS
+              PERFORM GRABAR-MODIFICACIONES.
+
+       VALIDAR-CAMPOS.
+               MOVE 0 TO IND VAL
+               IF MAN = SPACES
+                 MOVE 17  TO VAL
+               END-IF
+               IF (MED < 1 OR MED > 99) AND VAL = 0
+                 MOVE 18  TO VAL
+               END-IF
+               IF (MSE < 1 OR MSE > 2) AND VAL = 0
+                 MOVE 19  TO VAL
+               END-IF
+               IF (MEC < 1 OR MEC > 3) AND VAL = 0
+                 MOVE 20  TO VAL
+               END-IF
+               IF (MFI = 000000 OR MFI = '_' OR MFI = SPACE) AND VAL = 0
+                 MOVE 21  TO VAL
+               END-IF
+               IF VAL = 0
+                 PERFORM VALIDAR-FECHA-INGRESO
+               END-IF
+               IF (MCU < 1 OR MCU > 12) AND VAL = 0
+                 MOVE 22  TO VAL
+               END-IF
+               IF MLO = 0 AND VAL = 0
+                 MOVE 23  TO VAL
+               END-IF
+               IF MSU = 0 AND VAL = 0
+                 MOVE 27  TO VAL
+               END-IF
+               IF VAL > 0
+                 MOVE "X" TO OP-SN
+               END-IF.
+
+      *-- NO ALCANZA CON QUE "MFI" NO ESTE EN BLANCO, TIENE QUE SER --*
+      *-- UN DIA/MES VALIDOS (CON FEBRERO BISIESTO INCLUIDO) Y NO --*
+      *-- PUEDE SER POSTERIOR A LA FECHA DEL SISTEMA -----------------*
+       VALIDAR-FECHA-INGRESO.
+               IF MMM < 1 OR MMM > 12
+                 MOVE 21  TO VAL
+               END-IF
+               IF VAL = 0
+                 PERFORM CALCULAR-DIAS-DEL-MES
+                 IF MDD < 1 OR MDD > DIASMES
+                   MOVE 21  TO VAL
+                 END-IF
+               END-IF
+               IF VAL = 0 AND MAA > ANIO
+                 MOVE 21  TO VAL
+               END-IF
+               IF VAL = 0 AND MAA = ANIO AND MMM > MES
+                 MOVE 21  TO VAL
+               END-IF
+               IF VAL = 0 AND MAA = ANIO AND MMM = MES AND MDD > DIA
+                 MOVE 21  TO VAL
+               END-IF.
+
+       CALCULAR-DIAS-DEL-MES.
+               MOVE 31 TO DIASMES
+               IF MMM = 04 OR MMM = 06 OR MMM = 09 OR MMM = 11
+                 MOVE 30 TO DIASMES
+               END-IF
+               IF MMM = 02
+                 MOVE 28 TO DIASMES
+                 DIVIDE MAA BY 4 GIVING MAA-COC REMAINDER MAA-RESTO
+                 IF MAA-RESTO = 0
+                   MOVE 29 TO DIASMES
+                 END-IF
+               END-IF.
+      *-- AVISA -ANTES DE PREGUNTAR S/N- SI YA HAY UN EMPLEADO CON --*
+      *-- EL MISMO APELLIDO (ALTERNATE KEY MAN, QUE ADMITE DUPLICA-*
+      *-- DOS) PARA QUE EL OPERADOR DECIDA CON ESE DATO A LA VISTA -*
+       VERIFICAR-DUPLICADO.
+           MOVE R-MAE TO R-MAE-GUARDA.
+           START MAESTRO KEY IS = MAN
+              INVALID KEY     MOVE "N" TO SW-DUP
+              NOT INVALID KEY MOVE "S" TO SW-DUP
+           END-START.
+           IF SW-DUP = "S"
+              READ MAESTRO NEXT RECORD
+                 AT END MOVE "N" TO SW-DUP
+              END-READ
+           END-IF.
+           IF SW-DUP = "S"
+              MOVE MCA TO DUP-MCA
+           END-IF.
+           MOVE R-MAE-GUARDA TO R-MAE.
+           IF SW-DUP = "S"
+              MOVE 26 TO IND
+              PERFORM ENVIAR-MENSAJES
+              DISPLAY PANTALLA-INCIDENCIAS
+              DISPLAY "CODIGO EXISTENTE=" DUP-MCA LINE 24 POSITION 26
+              IF NOT EN-LOTE
+                 PERFORM PULSAR-TECLA
+              END-IF
+           END-IF.
+
+       GRABAR-ALTAS.
+                 PERFORM VALIDAR-CAMPOS
+              IF VAL = 0
+                  PERFORM VERIFICAR-DUPLICADO
+                  MOVE  "   DESEA DAR DE ALTA S/N  " TO CONFIRMA
+                  PERFORM CONFIRMAR-GRABACION
+                 IF OP-SN = "S"
+                   DISPLAY MENSAJE(12)  LINE 19, POSITION 26
+                   MOVE 01 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+                   WRITE R-MAE
+                     INVALID KEY
+                       DISPLAY MENSAJE(09) LINE 23, POSITION 26
+                       DISPLAY "FILE STATUS=" FST LINE 24 POSITION 26
+                       IF NOT EN-LOTE
+                          PERFORM PULSAR-TECLA
+                          GO TO CODIGO
+                       END-IF
+                     NOT INVALID KEY
+                       MOVE "ALTA"        TO LA-TIPO
+                       MOVE SPACES        TO LA-MAN-ANT
+                       MOVE 0             TO LA-MED-ANT
+                       MOVE MAN           TO LA-MAN-NUE
+                       MOVE MED           TO LA-MED-NUE
+                       PERFORM GRABAR-AUDITORIA
+                   END-WRITE
+                 ELSE IF OP-SN = "N"
+                   MOVE 05 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+                 END-IF
+              ELSE IF VAL > 0
+                DISPLAY MENSAJE(12)  LINE 19, POSITION 26
+                DISPLAY MENSAJE(VAL) LINE 23, POSITION 26
+                MOVE 0 TO VAL
+                IF NOT EN-LOTE
+                   PERFORM PULSAR-TECLA
+                    MOVE 06 TO IND
+                    PERFORM ENVIAR-MENSAJES
+                    DISPLAY PANTALLA-INCIDENCIAS
+      *-- SI EL OPERADOR CANCELO EL POPUP (MLO/MSU QUEDARON EN 0), --*
+      *-- LO VOLVEMOS A MOSTRAR ACA; SI NO, EL CODIGO YA ELEGIDO --*
+      *-- SE DEJA COMO ESTA EN VEZ DE FORZAR UNA RE-ELECCION -------*
+                    IF MLO = 0
+                       PERFORM SELECCIONAR-LOCALIDAD
+                    END-IF
+                    IF MSU = 0
+                       PERFORM SELECCIONAR-SUCURSAL
+                    END-IF
+                    DISPLAY  P-PIE
+                    ACCEPT  PANTALLA-RECIBIR-DATOS
+                    GO GRABAR-ALTAS
+                END-IF
+             END-IF.
+       GRABAR-BAJAS.
+              MOVE  "    DESEA DAR DE BAJA S/N:   " TO CONFIRMA
+              PERFORM CONFIRMAR-GRABACION
+              IF OP-SN = "S"
+                  DISPLAY MENSAJE(12)  LINE 19, POSITION 26
+                  MOVE 02 TO IND
+                  PERFORM ENVIAR-MENSAJES
+                  DISPLAY PANTALLA-INCIDENCIAS
+                  DELETE MAESTRO
+                    INVALID KEY
+                      DISPLAY MENSAJE(09) LINE 23, POSITION 26
+                       DISPLAY "FILE STATUS=" FST LINE 24 POSITION 26
+                      GO TO FIN
+                    NOT INVALID KEY
+                      MOVE "BAJA"         TO LA-TIPO
+                      MOVE ANT-MAN        TO LA-MAN-ANT
+                      MOVE ANT-MED        TO LA-MED-ANT
+                      MOVE SPACES         TO LA-MAN-NUE
+                      MOVE 0              TO LA-MED-NUE
+                      PERFORM GRABAR-AUDITORIA
+                  END-DELETE
+               ELSE
+                   MOVE 16 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+              END-IF.
+       GRABAR-MODIFICACIONES.
+               DISPLAY MENSAJE(12) LINE 23, POSITION 26
+               PERFORM VALIDAR-CAMPOS
+             IF VAL = 0
+              MOVE  "GRABA LAS MODIFICACIONES S/N: " TO CONFIRMA
+              PERFORM CONFIRMAR-GRABACION
+                 IF OP-SN = "S"
+                  DISPLAY MENSAJE(12)  LINE 19, POSITION 26
+                  MOVE 03 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+                  REWRITE R-MAE
+                    INVALID KEY
+                      DISPLAY MENSAJE(09) LINE 23, POSITION 26
+                       DISPLAY "FILE STATUS=" FST LINE 24 POSITION 26
+                      IF NOT EN-LOTE
+                         PERFORM PULSAR-TECLA
+                         GO TO CODIGO
+                      END-IF
+                    NOT INVALID KEY
+                      MOVE "MODIFICACION" TO LA-TIPO
+                      MOVE ANT-MAN        TO LA-MAN-ANT
+                      MOVE ANT-MED        TO LA-MED-ANT
+                      MOVE MAN            TO LA-MAN-NUE
+                      MOVE MED            TO LA-MED-NUE
+                      PERFORM GRABAR-AUDITORIA
+                  END-REWRITE
+                 ELSE IF OP-SN = "N"
+                   MOVE 08 TO IND
+                   PERFORM ENVIAR-MENSAJES
+                   DISPLAY PANTALLA-INCIDENCIAS
+                 END-IF
+             ELSE IF VAL > 0
+                DISPLAY MENSAJE(VAL) LINE 23, POSITION 26
+                MOVE 0 TO VAL
+                IF NOT EN-LOTE
+      *-- SI EL OPERADOR CANCELO EL POPUP (MLO/MSU QUEDARON EN 0), --*
+      *-- LO VOLVEMOS A MOSTRAR ACA; SI NO, EL CODIGO YA ELEGIDO --*
+      *-- SE DEJA COMO ESTA EN VEZ DE FORZAR UNA RE-ELECCION -------*
+                   IF MLO = 0
+                      PERFORM SELECCIONAR-LOCALIDAD
+                   END-IF
+                   IF MSU = 0
+                      PERFORM SELECCIONAR-SUCURSAL
+                   END-IF
+                   ACCEPT  PANTALLA-RECIBIR-DATOS
+                   GO TO GRABAR-MODIFICACIONES
+                END-IF
+             END-IF.
+
+      *-- AGREGA UN RENGLON AL AUDITALU.LOG CON EL TIPO DE MOVIMIENTO --
+      *-- Y LOS VALORES ANTERIOR/NUEVO CARGADOS POR EL PARRAFO QUE --*
+      *-- LO INVOCA (GRABAR-ALTAS/GRABAR-BAJAS/GRABAR-MODIF.) --*
+       GRABAR-AUDITORIA.
+           ACCEPT LA-FECHA FROM DATE
+           MOVE MCA TO LA-CODIGO
+           OPEN EXTEND AUDITORIA
+           IF FSTAUD NOT = "00"
+              OPEN OUTPUT AUDITORIA
+           END-IF
+           WRITE R-AUDITORIA FROM LINEA-AUDITORIA
+           CLOSE AUDITORIA.
+
+       ENVIAR-MENSAJES.
+           MOVE MENSAJE(IND) TO INCIDENCIA-P.
+      *---- ESTA LINEA PARA BORRAR MENSAJES
+           DISPLAY MENSAJE(12)  LINE 22, POSITION 60.
+           DISPLAY MENSAJE(12)  LINE 24, POSITION 60.
+           DISPLAY P-PIE.
+      *----------------------------------------------*
+
+       CONFIRMAR-OPCIONES.
+           DISPLAY PANTALLA-OPCIONES.
+           DISPLAY P-PIE
+            CALL   "MENU-EMC" USING OP-EMC
+            CANCEL "MENU-EMC".
+        F-CONFIRMAR-OPCIONES.
+           EXIT.
+
+       CONFIRMAR-GRABACION.
+      *-- EN LOTE NO HAY OPERADOR QUE CONFIRME, SE ASUME "S" --*
+           IF EN-LOTE
+              MOVE "S" TO OP-SN
+           ELSE
+              DISPLAY PANTALLA-CONFIRMAR
+              DISPLAY P-PIE
+               CALL   "MENU-SN" USING OP-SN
+               CANCEL "MENU-SN"
+           END-IF.
+        F-CONFIRMAR-GRABACION.
+           EXIT.
+
+
+
+       PULSAR-TECLA.
+
+      *    EN C-T SE ALMACENA EL VALOR ASOCIADO CON LA
+      *    TECLA PULSADA
+           ACCEPT TECLA ON EXCEPTION C-T
+           IF C-T = 27
+            GO TO FIN
+
+           END-IF.
+
+      *-- PROCESA LOTEALU.DAT RENGLON POR RENGLON, SIN PANTALLA --*
+      *-- (VER INICIO) - USA LA MISMA VALIDAR-CAMPOS/GRABAR-ALTAS-*
+      *-- /GRABAR-MODIFICACIONES QUE USA EL A-B-M INTERACTIVO --*
+       PROCESO-LOTE.
+           MOVE 0 TO CANT-LOTE.
+           PERFORM LEER-TRANSACCION THRU F-LEER-TRANSACCION
+              UNTIL FSTLOTE = "10".
+           DISPLAY "MODABM: LOTE FINALIZADO - TRANSACCIONES="
+              CANT-LOTE.
+       F-PROCESO-LOTE.
+           EXIT.
+
+       LEER-TRANSACCION.
+           READ F-LOTE AT END MOVE "10" TO FSTLOTE.
+           IF FSTLOTE NOT = "10"
+              PERFORM APLICAR-TRANSACCION
+              ADD 1 TO CANT-LOTE
+           END-IF.
+       F-LEER-TRANSACCION.
+           EXIT.
+
+      *-- TL-OP = "A" ALTA, TL-OP = "M" MODIFICACION DEL MCA LEIDO --*
+       APLICAR-TRANSACCION.
+           MOVE TL-MCA TO MCA.
+           IF TL-OP = "A"
+              MOVE TL-MAN TO MAN
+              MOVE TL-MED TO MED
+              MOVE TL-MSE TO MSE
+              MOVE TL-MEC TO MEC
+              MOVE TL-MDD TO MDD
+              MOVE TL-MMM TO MMM
+              MOVE TL-MAA TO MAA
+              MOVE TL-MCU TO MCU
+              MOVE TL-MLO TO MLO
+              MOVE TL-MSU TO MSU
+              PERFORM GRABAR-ALTAS
+           END-IF.
+           IF TL-OP = "M"
+              PERFORM LEER-MAESTRO
+              IF WMAE = "SI"
+                 MOVE MAN TO ANT-MAN
+                 MOVE MED TO ANT-MED
+                 MOVE TL-MAN TO MAN
+                 MOVE TL-MED TO MED
+                 MOVE TL-MSE TO MSE
+                 MOVE TL-MEC TO MEC
+                 MOVE TL-MDD TO MDD
+                 MOVE TL-MMM TO MMM
+                 MOVE TL-MAA TO MAA
+                 MOVE TL-MCU TO MCU
+                 MOVE TL-MLO TO MLO
+                 MOVE TL-MSU TO MSU
+                 PERFORM GRABAR-MODIFICACIONES
+              ELSE
+                 DISPLAY "MODABM: LOTE - CODIGO " MCA
+                    " NO EXISTE, NO SE MODIFICA"
+              END-IF
+           END-IF.
          
\ No newline at end of file
