@@ -1,117 +1,71 @@
       ** SORT = ORDENA LA POR EL CAMPO SOLICITADO "OPCION"**
+      ** EL ORDENAMIENTO EN SI LO HACE "ORDGEN", QUE RECIBE EL   **
+      ** DESDE/LARGO DE LA CLAVE EN MALU01.IND SEGUN "OPCION" -*
         IDENTIFICATION DIVISION.
         PROGRAM-ID. ORDMA-04.
-        ENVIRONMENT DIVISION.                      
-        CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                    DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *- SIEMPRE SE DEFINEN 3 B.DATOS: ENTRADA-SAlIDA-TRABAJO--*
-
-      *-- B.DATOS QUE ENTRA -- DEFINIDO EN EL PGM "MODABM-1"-*
-           SELECT MAESTRO-E ASSIGN TO DISK  "MALU01.IND"
-           ORGANIZATION IS INDEXED
-           ACCESS IS SEQUENTIAL
-           RECORD KEY IS MCA
-           FILE STATUS IS FST.
-
-      *-- B.DATOS QUE SALE -- ORDENADA - VA A ENTRAR A LISTAR -*
-      *-- PUEDE TENER CUALQUIER EXTENSI�N EN ESTE CASO ".SEC"-*
-           SELECT MAESTRO-S ASSIGN TO DISK "MALU01.SEC"
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
-
-      *-- B.DATOS DE TRABAJO - SE OCUPA EN EL PROCESO DE ORDENAR-*
-           SELECT MAESTRO-W ASSIGN TO DISK "MALU01.WWW".
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  MAESTRO-E
-           LABEL RECORD IS STANDARD
-           RECORD CONTAINS 51 CHARACTERS
-           DATA RECORD IS R-MAE-E.
-       01  R-MAE-E.
- 	    02 MCA  PIC 9(8).
-	    02 MAN  PIC X(30).
-	    02 MED  PIC 9(3).
-	    02 MSE  PIC 9.
-	    02 MEC  PIC 9.
-            02 MFI.
-	       03  MDD	PIC 9(2).
-	       03  MMM	PIC 9(2).
-	       03  MAA	PIC 9(2).
-            02 MCU  PIC 9(2).
-       FD  MAESTRO-S
-           LABEL RECORD IS STANDARD
-           RECORD CONTAINS 51 CHARACTERS
-           DATA RECORD IS R-MAE-S.
-       01  R-MAE-S.
-            02 FILLER  PIC X(51).
-
-       SD  MAESTRO-W
-           RECORD CONTAINS 51 CHARACTERS
-           DATA RECORD IS R-MAE-W.
-       01  R-MAE-W.
-	    02 WCA  PIC 9(8).
-	    02 WAN  PIC X(30).
-	    02 WED  PIC 9(3).
-	    02 WSE  PIC 9.
-	    02 WEC  PIC 9.
-	    02 WFI.
-	       03  WDD	PIC 9(2).
-	       03  WMM	PIC 9(2).
-	       03  WAA	PIC 9(2).
-            02 WCU  PIC 9(2).
-
-       WORKING-STORAGE SECTION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
        77 TECLA                   PIC X.
-       77 FST                     PIC XX.
        77 OPCION    PIC     9.
+       77 DIRECCION PIC     X.
+       77 ARCH-E    PIC X(20) VALUE "MALU01.IND".
+       77 ARCH-S    PIC X(20) VALUE "MALU01.SEC".
+       77 RECLEN    PIC 9(3)  VALUE 051.
+       77 DESDE     PIC 9(3).
+       77 LARGO     PIC 9(3).
+       77 CANT-OPC  PIC 9     VALUE 7.
+
+      *-- LISTA DE CAMPOS QUE OFRECE "MENOR-01" PARA MALU01.IND ---*
+       01 TABLA-OPCIONES.
+          02 FILLER PIC X(14) VALUE "[NRO.DNI     ]".
+          02 FILLER PIC X(14) VALUE "[APELLIDO    ]".
+          02 FILLER PIC X(14) VALUE "[EDAD        ]".
+          02 FILLER PIC X(14) VALUE "[SEXO        ]".
+          02 FILLER PIC X(14) VALUE "[ESTADO CIVIL]".
+          02 FILLER PIC X(14) VALUE "[CURSO       ]".
+          02 FILLER PIC X(14) VALUE "[CANCELAR    ]".
+
+      *-- DESDE/LARGO DE CADA CAMPO DE MALU01.IND ------------------*
+      *-- (WCA/WAN/WED/WSE/WEC/WCU) --------------------------------*
+       01 TABLA-CAMPOS.
+          02 FILLER.
+             03 FILLER PIC 9(3) VALUE 001.
+             03 FILLER PIC 9(3) VALUE 008.
+          02 FILLER.
+             03 FILLER PIC 9(3) VALUE 009.
+             03 FILLER PIC 9(3) VALUE 030.
+          02 FILLER.
+             03 FILLER PIC 9(3) VALUE 039.
+             03 FILLER PIC 9(3) VALUE 003.
+          02 FILLER.
+             03 FILLER PIC 9(3) VALUE 042.
+             03 FILLER PIC 9(3) VALUE 001.
+          02 FILLER.
+             03 FILLER PIC 9(3) VALUE 043.
+             03 FILLER PIC 9(3) VALUE 001.
+          02 FILLER.
+             03 FILLER PIC 9(3) VALUE 050.
+             03 FILLER PIC 9(3) VALUE 002.
+       01 R-TABLA-CAMPOS REDEFINES TABLA-CAMPOS.
+          02 CAMPO OCCURS 6 TIMES INDEXED BY IC.
+             03 CAMPO-DESDE PIC 9(3).
+             03 CAMPO-LARGO PIC 9(3).
 
        LINKAGE SECTION.
        77  OPC    PIC     9.
 
        PROCEDURE DIVISION USING OPC.
        INICIO.
-             CALL   "MENOR-01" USING OPCION
+             CALL   "MENOR-01" USING OPCION DIRECCION
+                                     CANT-OPC TABLA-OPCIONES
              CANCEL "MENOR-01"
-             IF OPCION = 1
-                SORT MAESTRO-W
-                ASCENDING KEY WCA
-                USING  MAESTRO-E
-                GIVING MAESTRO-S
-             END-IF
-             IF OPCION = 2
-                SORT MAESTRO-W
-                ASCENDING KEY WAN
-                USING  MAESTRO-E
-                GIVING MAESTRO-S
-             END-IF
-             IF OPCION = 3
-                SORT MAESTRO-W
-                ASCENDING KEY WED
-                USING  MAESTRO-E
-                GIVING MAESTRO-S
-             END-IF
-             IF OPCION = 4
-                SORT MAESTRO-W
-                ASCENDING KEY WSE 
-                USING  MAESTRO-E
-                GIVING MAESTRO-S
-             END-IF
-             IF OPCION = 5
-                SORT MAESTRO-W
-                ASCENDING KEY WEC
-                USING  MAESTRO-E
-                GIVING MAESTRO-S
-             END-IF
-             IF OPCION = 6
-                SORT MAESTRO-W
-                ASCENDING KEY WCU
-                USING  MAESTRO-E
-                GIVING MAESTRO-S
+             IF OPCION > 0 AND OPCION < 7
+                SET IC TO OPCION
+                MOVE CAMPO-DESDE (IC) TO DESDE
+                MOVE CAMPO-LARGO (IC) TO LARGO
+                CALL   "ORDGEN" USING ARCH-E ARCH-S RECLEN
+                                      DESDE LARGO DIRECCION
+                CANCEL "ORDGEN"
              END-IF
             IF OPCION = 7
             MOVE OPCION TO OPC
@@ -119,11 +73,11 @@
             DISPLAY "PULSE UNA TECLA PARA CONTINUAR" LINE 24 POSITION 30
             CONTROL "FCOLOR=RED", BLINK
              END-IF
-            IF OPCION < 6
+            IF OPCION < 7
             DISPLAY "**  REGISTROS ORDENADOS ** "  LINE 24, POSITION 01
             DISPLAY "PULSE UNA TECLA PARA CONTINUAR" LINE 24 POSITION 30
             CONTROL "FCOLOR=RED", BLINK
             END-IF
             ACCEPT TECLA
             EXIT PROGRAM.
-      *      STOP RUN.
\ No newline at end of file
+      *      STOP RUN.
