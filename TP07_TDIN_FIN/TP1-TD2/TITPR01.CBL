@@ -1,11 +1,38 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INICIAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- CONFIGURACION DE LA BANDA DE ARRANQUE (RAZON SOCIAL Y     -*
+      *-- VERSION DEL SISTEMA), PARA NO TENER TEXTO FIJO EN PANTALLA-*
+           SELECT F-EMPRESA ASSIGN TO DISK "EMPRESA.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FST-EMP.
+
        DATA DIVISION.
+       FILE SECTION.
+        FD F-EMPRESA
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 60 CHARACTERS
+           DATA RECORD IS R-EMPRESA.
+         01 R-EMPRESA.
+            02 CFG-RAZON    PIC X(26).
+            02 CFG-VERSION  PIC X(20).
+            02 FILLER       PIC X(14).
+
        WORKING-STORAGE SECTION.
        01 CL      PIC 99.
        77 TECLA   PIC X.
        77 ESPACIO PIC X(80) VALUE ALL " ".
        77 LINEA  PIC X(80) VALUE ALL "�".
+       77 FST-EMP PIC XX.
+       01 WFECHA-HOY.
+          02 WAA-HOY PIC 9(4).
+          02 WMM-HOY PIC 9(2).
+          02 WDD-HOY PIC 9(2).
+       01 BANNER-LINEA1  PIC X(26) VALUE "SISTEMA DE GESTION".
+       01 BANNER-LINEA2  PIC X(30).
+       77 BANNER-VERSION PIC X(20) VALUE "V1.0".
        SCREEN SECTION.
        01 P-SIS.
            02 LINE 10 COLUMN 25 VALUE "�����  �����  �   �  �   �".
@@ -13,10 +40,11 @@
            02 LINE 12 COLUMN 25 VALUE "� � �  �����  � � �  �   �".
            02 LINE 13 COLUMN 25 VALUE "�   �  �      �  ��  �   �".
            02 LINE 14 COLUMN 25 VALUE "�   �  �����  �   �  �����".
-           02 LINE 18 COLUMN 25 VALUE "ALUMNO : Villalba Nestor A.".
+           02 LINE 18 COLUMN 25 PIC X(30) FROM BANNER-LINEA2.
 
        PROCEDURE  DIVISION.
        INICIO.
+           PERFORM LEER-CONFIG-EMPRESA.
            MOVE 6 TO CL.
            DISPLAY LINEA LINE  5 POSITION 1 LOW
            CONTROL "FCOLOR=BLACK, BCOLOR=CYAN".
@@ -26,7 +54,7 @@
            DISPLAY "��������Ŀ" LINE  7 POSITION 44 HIGH.
            DISPLAY "�" LINE  8 POSITION 21.
            DISPLAY "           " LINE  8 POSITION 22.
-           DISPLAY "TRABAJO PRACTICO NRO.    1" LINE 8 POSITION 25 HIGH.
+           DISPLAY BANNER-LINEA1 LINE 8 POSITION 25 HIGH.
            DISPLAY "  " LINE  8 POSITION 51.
            DISPLAY "�" LINE  8 POSITION 53 HIGH.
            DISPLAY "�" LINE  8 POSITION 54 LOW.
@@ -65,9 +93,34 @@
            DISPLAY "�����������������������" LINE 16 POSITION 22 LOW.
            DISPLAY "����������" LINE 16 POSITION 45 LOW.
            display p-sis.
+           GOBACK.
        LINEAS.
            DISPLAY ESPACIO LINE  CL POSITION 1 LOW
            CONTROL "FCOLOR=BLACK, BCOLOR=BLACK"
            ADD 1 TO CL.
 
+      *-- ARMA LA BANDA DE ARRANQUE CON LA RAZON SOCIAL Y LA VERSION -*
+      *-- LEIDAS DE EMPRESA.CFG, Y LA FECHA DE HOY - SI EL ARCHIVO   -*
+      *-- NO EXISTE SE MUESTRAN LOS VALORES POR DEFECTO EN SU LUGAR -*
+       LEER-CONFIG-EMPRESA.
+           ACCEPT WFECHA-HOY FROM DATE YYYYMMDD.
+           OPEN INPUT F-EMPRESA.
+           IF FST-EMP = "00"
+              READ F-EMPRESA AT END MOVE "10" TO FST-EMP
+              IF FST-EMP = "00"
+                 MOVE CFG-RAZON   TO BANNER-LINEA1
+                 MOVE CFG-VERSION TO BANNER-VERSION
+              END-IF
+              CLOSE F-EMPRESA
+           END-IF.
+           STRING "V. " DELIMITED BY SIZE
+                  BANNER-VERSION DELIMITED BY SPACE
+                  "  " DELIMITED BY SIZE
+                  WDD-HOY DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WMM-HOY DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WAA-HOY DELIMITED BY SIZE
+                  INTO BANNER-LINEA2.
+
 
