@@ -20,8 +20,9 @@
            02 FILLER PIC X(10) VALUE " ELIMINAR ".
            02 FILLER PIC X(10) VALUE " MODIFICAR".
            02 FILLER PIC X(10) VALUE " CANCELAR ".
+           02 FILLER PIC X(10) VALUE " CONSULTAR".
        01 R-TABLA REDEFINES TABLA-OPCIONES.
-           02 ELEMEN PIC X(10) OCCURS 3 TIMES.
+           02 ELEMEN PIC X(10) OCCURS 4 TIMES.
 
        LINKAGE SECTION.
        77 OP-EMC  PIC X.
@@ -39,16 +40,17 @@
            IF CO = 22 MOVE 01 TO LI.
            IF CO = 35 MOVE 02 TO LI.
            IF CO = 48 MOVE 03 TO LI.
+           IF CO = 61 MOVE 04 TO LI.
 
        UNO.
            DISPLAY ELEMEN(LI) LINE LIN POSITION CO LOW
            CONTROL "WINDOW-CREATE, FCOLOR = RED, BCOLOR = BLACK".
            ADD 1 TO LI ADD 13 TO CO
-           IF CO > 56 NEXT SENTENCE ELSE GO UNO.
+           IF CO > 69 NEXT SENTENCE ELSE GO UNO.
 
        DOS.
-           IF CO < 22 MOVE 58 TO CO.
-           IF CO > 58 MOVE 22 TO CO.
+           IF CO < 22 MOVE 61 TO CO.
+           IF CO > 61 MOVE 22 TO CO.
            PERFORM COLUMNA.
            DISPLAY ELEMEN(LI) LINE LIN POSITION CO LOW REVERSE
            CONTROL "WINDOW-CREATE, FCOLOR = RED, BCOLOR = BLACK".
@@ -60,6 +62,7 @@
            IF X = LIN AND Y >= 22 AND Y <= 32 MOVE 01 TO LI GO CUATRO.
            IF X = LIN AND Y >= 35 AND Y <= 45 MOVE 02 TO LI GO CUATRO.
            IF X = LIN AND Y >= 48 AND Y <= 58 MOVE 03 TO LI GO CUATRO.
+           IF X = LIN AND Y >= 61 AND Y <= 71 MOVE 04 TO LI GO CUATRO.
            IF RES = 75 SUBTRACT 13 FROM CO GO DOS.
            IF RES = 77 ADD 13 TO CO GO DOS.
            IF RES = 28 NEXT SENTENCE ELSE GO MENU.
@@ -68,5 +71,6 @@
            IF LI = 1 MOVE "B" TO OP-EMC.
            IF LI = 2 MOVE "M" TO OP-EMC.
            IF LI = 3 MOVE "C" TO OP-EMC.
+           IF LI = 4 MOVE "V" TO OP-EMC.
            DISPLAY "  " CONTROL "FCOLOR = BLACK , BCOLOR = GREEN"
            EXIT PROGRAM.
