@@ -0,0 +1,118 @@
+      *-- HISTALU - CONSULTA EL HISTORIAL DE ALTAS/BAJAS/MODIF.  --*
+      *-- DE UN EMPLEADO, LEYENDO AUDITALU.LOG (EL LOG QUE GRABA --*
+      *-- ABMALU EN CADA GRABAR-ALTAS/BAJAS/MODIFICACIONES)      --*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTALU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA ASSIGN TO DISK "AUDITALU.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSTAUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD AUDITORIA
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 100 CHARACTERS
+           DATA RECORD IS R-AUDITORIA.
+         01 R-AUDITORIA             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FSTAUD                  PIC XX.
+       77 MCA-B                   PIC 9(8).
+       77 TECLA                   PIC X.
+       77 C-T                     PIC 99.
+       77 CANT                    PIC 9(4) VALUE 0.
+       77 REN                     PIC 99   VALUE 5.
+       77 SUBRAYADO               PIC X(80) VALUE ALL "-".
+       77 REN-NOMBRE              PIC X(30).
+       77 REN-LINEA               PIC X(67).
+
+      *-- COPY DE LA LINEA DEL LOG (LA-FECHA/LA-TIPO/LA-CODIGO/...) --*
+       COPY AUDITALU.
+
+       SCREEN SECTION.
+       01  PANTALLA-CODIGO AUTO.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 20 VALUE
+              "HISTORIAL DE MOVIMIENTOS DE EMPLEADO".
+           02 LINE 04 COLUMN 05 VALUE "CODIGO DE EMPLEADO: ".
+           02 LINE 04 COLUMN 25 REVERSE PIC 9(8) TO MCA-B.
+           02 LINE 06 COLUMN 01 PIC X(80) FROM SUBRAYADO.
+
+       01  P-PIE.
+           02 LINE 23 COLUMN 25 VALUE "ESCape = SALIR       ".
+           02 LINE 23 COLUMN 46 VALUE "  ENTER = CONTINUAR  ".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY PANTALLA-CODIGO.
+           ACCEPT PANTALLA-CODIGO.
+           IF MCA-B = 0
+              GOBACK
+           END-IF.
+           OPEN INPUT AUDITORIA.
+           IF FSTAUD NOT = "00"
+              DISPLAY "HISTALU: TODAVIA NO HAY AUDITALU.LOG" LINE 22
+                 POSITION 05
+              PERFORM ESPERAR-TECLA
+              GOBACK
+           END-IF.
+           PERFORM LEER-Y-MOSTRAR THRU F-LEER-Y-MOSTRAR
+              UNTIL FSTAUD = "10".
+           CLOSE AUDITORIA.
+           IF CANT = 0
+              DISPLAY "HISTALU: SIN MOVIMIENTOS PARA ESE CODIGO" LINE 22
+                 POSITION 05
+              PERFORM ESPERAR-TECLA
+           ELSE
+              DISPLAY P-PIE
+              PERFORM ESPERAR-TECLA
+           END-IF.
+           GOBACK.
+
+       LEER-Y-MOSTRAR.
+           READ AUDITORIA INTO LINEA-AUDITORIA
+              AT END MOVE "10" TO FSTAUD.
+           IF FSTAUD = "00" AND LA-CODIGO = MCA-B
+              PERFORM ARMAR-Y-MOSTRAR-RENGLON
+           END-IF.
+       F-LEER-Y-MOSTRAR.
+           EXIT.
+
+       ARMAR-Y-MOSTRAR-RENGLON.
+      *-- SI LA PANTALLA SE LLENO, PAUSA Y VUELVE A EMPEZAR ARRIBA --*
+           IF REN > 20
+              DISPLAY P-PIE
+              PERFORM ESPERAR-TECLA
+              DISPLAY " " ERASE
+              DISPLAY PANTALLA-CODIGO
+              MOVE 5 TO REN
+           END-IF.
+           IF LA-MAN-NUE NOT = SPACES
+              MOVE LA-MAN-NUE TO REN-NOMBRE
+           ELSE
+              MOVE LA-MAN-ANT TO REN-NOMBRE
+           END-IF.
+           STRING LA-DIA   DELIMITED BY SIZE
+                  "/"      DELIMITED BY SIZE
+                  LA-MES   DELIMITED BY SIZE
+                  "/"      DELIMITED BY SIZE
+                  LA-ANIO  DELIMITED BY SIZE
+                  "  "     DELIMITED BY SIZE
+                  LA-TIPO  DELIMITED BY SIZE
+                  " COD:"  DELIMITED BY SIZE
+                  LA-CODIGO DELIMITED BY SIZE
+                  " "      DELIMITED BY SIZE
+                  REN-NOMBRE DELIMITED BY SIZE
+                  INTO REN-LINEA.
+           DISPLAY REN-LINEA LINE REN POSITION 05.
+           ADD 1 TO CANT.
+           ADD 1 TO REN.
+
+       ESPERAR-TECLA.
+           ACCEPT TECLA ON EXCEPTION C-T
+           CONTINUE.
