@@ -1,4 +1,7 @@
       ***** MENU ORDENAR POR CAMPO*****
+      *-- LA LISTA DE CAMPOS Y LA CANTIDAD DE ELLOS LOS PASA EL     --*
+      *-- PGM LLAMADOR POR LINKAGE, PARA QUE ESTE MISMO PICKLIST    --*
+      *-- SIRVA PARA CUALQUIER MAESTRO Y NO SOLO PARA EMPLEADO/ALUMNO*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENOR-01.
        DATA DIVISION.
@@ -12,53 +15,59 @@
        77 TECLA             PIC X.
        01 FI                PIC 99.
        01 LI                PIC 99.
+       01 FI2               PIC 99.
+       01 LI2               PIC 99.
       *-------       ----------------------------***
 
-       01 TABLA-OPCIONES.
-         02 FILLER PIC X(14) VALUE  "[NRO.DNI     ]".
-         02 FILLER PIC X(14) VALUE  "[APELLIDO    ]".
-         02 FILLER PIC X(14) VALUE  "[SEXO        ]".
-         02 FILLER PIC X(14) VALUE  "[ANTIGUEDAD  ]".
-         02 FILLER PIC X(14) VALUE  "[CATEGORIA   ]".
-         02 FILLER PIC X(14) VALUE  "[CANCELAR    ]".
+      *-- ORDEN ASCENDENTE/DESCENDENTE PARA EL CAMPO ELEGIDO --------*
+       01 TABLA-DIRECCION.
+         02 FILLER PIC X(14) VALUE  "[ASCENDENTE  ]".
+         02 FILLER PIC X(14) VALUE  "[DESCENDENTE ]".
 
-       01 RTABLA REDEFINES TABLA-OPCIONES.
-         02 ELEMEN PIC X(14) OCCURS 6 TIMES.
+       01 RDIR REDEFINES TABLA-DIRECCION.
+         02 ELEDIR PIC X(14) OCCURS 2 TIMES.
 
       *-- OPCION -> VIENE DEL PGM "ORDMA-01"--*
+      *-- DIRECCION -> "A" ASCENDENTE / "D" DESCENDENTE --*
+      *-- CANT-OPC -> CANTIDAD DE CAMPOS EN TABLA-OPCIONES, EL ------*
+      *-- ULTIMO SIEMPRE ES "CANCELAR" -------------------------------*
+      *-- TABLA-OPCIONES -> LISTA DE CAMPOS A OFRECER, DE 14 ---------*
+      *-- CARACTERES CADA UNO, ARMADA POR EL PGM LLAMADOR ------------*
 
        LINKAGE SECTION.
-       77  OPCION    PIC     9.
+       77  OPCION      PIC     9.
+       77  DIRECCION   PIC     X.
+       77  CANT-OPC    PIC     9.
+       01  TABLA-OPCIONES.
+           02 ELEMEN PIC X(14) OCCURS 6 TIMES.
 
        SCREEN SECTION.
        01 P-TITULO.
           02 LINE 11 COLUMN 41 REVERSE VALUE "ORDENAR POR:".
+          02 LINE 19 COLUMN 41 REVERSE VALUE "ORDEN:".
 
-       PROCEDURE DIVISION USING OPCION.
+       PROCEDURE DIVISION USING OPCION DIRECCION
+                          CANT-OPC TABLA-OPCIONES.
        INICIO.
 
       *-- LLAMA AL PGM "FONDO" CON "CALL" --*
       *-- LAS POSICIONES SON -- IZ-AR-DE-AB-COLOR --*
-           CALL   "FONDO" USING 40 10 55 20 4.
+           CALL   "FONDO" USING 40 10 55 23 4.
            CANCEL "FONDO".
 
             DISPLAY P-TITULO.
             MOVE 0 TO FI.
             MOVE 1 TO LI.
        FILA.
-           IF LI = 1 MOVE 13 TO FI.
-           IF LI = 2 MOVE 14 TO FI.
-           IF LI = 3 MOVE 15 TO FI.
-           IF LI = 4 MOVE 16 TO FI.
-           IF LI = 5 MOVE 17 TO FI.
-           IF LI = 6 MOVE 18 TO FI.
+           COMPUTE FI = 12 + LI.
        UNO.
            DISPLAY ELEMEN (LI) LINE FI POSITION 41 LOW
            CONTROL "WINDOW-CREATE, FCOLOR = BLACK, BCOLOR = GREEN".
-           ADD 1 TO LI ADD 1 TO FI IF LI > 6 NEXT SENTENCE ELSE GO UNO.
+           ADD 1 TO LI ADD 1 TO FI
+           IF LI > CANT-OPC NEXT SENTENCE ELSE GO UNO.
        DOS.
-           IF LI < 1 MOVE 6 TO LI.
-           IF LI > 6 MOVE 1 TO LI.
+           IF LI < 1 MOVE CANT-OPC TO LI.
+           IF LI > CANT-OPC MOVE 1 TO LI.
            PERFORM FILA.
            DISPLAY ELEMEN (LI) LINE FI POSITION 41 LOW REVERSE
            CONTROL "WINDOW-CREATE, FCOLOR = BLACK, BCOLOR = GREEN".
@@ -67,21 +76,54 @@
            CALL "PIKORATC" USING X, Y, RES, BOTON.
            DISPLAY ELEMEN (LI) LINE FI POSITION 41 LOW
            CONTROL "WINDOW-CREATE, FCOLOR = BLACK, BCOLOR = GREEN".
-           IF X = 13 AND Y >= 41 AND Y <= 55 MOVE 1 TO LI GO CUATRO.
-           IF X = 14 AND Y >= 41 AND Y <= 55 MOVE 2 TO LI GO CUATRO.
-           IF X = 15 AND Y >= 41 AND Y <= 55 MOVE 3 TO LI GO CUATRO.
-           IF X = 16 AND Y >= 41 AND Y <= 55 MOVE 4 TO LI GO CUATRO.
-           IF X = 17 AND Y >= 41 AND Y <= 55 MOVE 5 TO LI GO CUATRO.
-           IF X = 18 AND Y >= 41 AND Y <= 55 MOVE 6 TO LI GO CUATRO.
+           IF X >= 13 AND X <= (12 + CANT-OPC) AND Y >= 41 AND Y <= 55
+              COMPUTE LI = X - 12
+              GO CUATRO
+           END-IF.
            IF RES = 72 SUBTRACT 1 FROM LI GO DOS.
            IF RES = 80 ADD 1 TO LI GO DOS.
-           IF RES = 01 MOVE 6 TO LI GO CUATRO.
+           IF RES = 01 MOVE CANT-OPC TO LI GO CUATRO.
            IF RES = 28 NEXT SENTENCE ELSE GO DOS.
-           IF RES = 27 MOVE 6 TO LI GO CUATRO.
+           IF RES = 27 MOVE CANT-OPC TO LI GO CUATRO.
 
        CUATRO.
               MOVE LI TO OPCION
-              IF LI = 6
+              IF LI = CANT-OPC
+               MOVE "A" TO DIRECCION
                DISPLAY " " CONTROL "FCOLOR=BLACK, BCOLOR=GREEN"
-              END-IF
-              EXIT PROGRAM.
\ No newline at end of file
+               EXIT PROGRAM
+              END-IF.
+      *-- CAMPO YA ELEGIDO: PREGUNTA EL SENTIDO DEL ORDEN ------------*
+            MOVE 0 TO FI2.
+            MOVE 1 TO LI2.
+       FILA2.
+           IF LI2 = 1 MOVE 20 TO FI2.
+           IF LI2 = 2 MOVE 21 TO FI2.
+       CINCO.
+           DISPLAY ELEDIR (LI2) LINE FI2 POSITION 41 LOW
+           CONTROL "WINDOW-CREATE, FCOLOR = BLACK, BCOLOR = GREEN".
+           ADD 1 TO LI2 ADD 1 TO FI2
+           IF LI2 > 2 NEXT SENTENCE ELSE GO CINCO.
+       SEIS.
+           IF LI2 < 1 MOVE 2 TO LI2.
+           IF LI2 > 2 MOVE 1 TO LI2.
+           PERFORM FILA2.
+           DISPLAY ELEDIR (LI2) LINE FI2 POSITION 41 LOW REVERSE
+           CONTROL "WINDOW-CREATE, FCOLOR = BLACK, BCOLOR = GREEN".
+       SIETE.
+           CALL "PIKORATC" USING X, Y, RES, BOTON.
+           DISPLAY ELEDIR (LI2) LINE FI2 POSITION 41 LOW
+           CONTROL "WINDOW-CREATE, FCOLOR = BLACK, BCOLOR = GREEN".
+           IF X = 20 AND Y >= 41 AND Y <= 55 MOVE 1 TO LI2 GO OCHO.
+           IF X = 21 AND Y >= 41 AND Y <= 55 MOVE 2 TO LI2 GO OCHO.
+           IF RES = 72 SUBTRACT 1 FROM LI2 GO SEIS.
+           IF RES = 80 ADD 1 TO LI2 GO SEIS.
+           IF RES = 01 MOVE 1 TO LI2 GO OCHO.
+           IF RES = 28 NEXT SENTENCE ELSE GO SEIS.
+           IF RES = 27 MOVE 1 TO LI2 GO OCHO.
+
+       OCHO.
+           IF LI2 = 1 MOVE "A" TO DIRECCION.
+           IF LI2 = 2 MOVE "D" TO DIRECCION.
+           DISPLAY " " CONTROL "FCOLOR=BLACK, BCOLOR=GREEN"
+           EXIT PROGRAM.
