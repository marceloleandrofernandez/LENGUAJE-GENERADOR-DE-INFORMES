@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVLOC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- LAYOUT VIEJO DE LOCALIDAD.IND (CODIGO DE 1 DIGITO) --*
+           SELECT LOC-VIEJO ASSIGN TO DISK "LOCALIDAD.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MLOC-V
+           FILE STATUS IS FSTLOV.
+
+      *-- LAYOUT NUEVO DE LOCALIDAD.IND (CODIGO DE 3 DIGITOS) --*
+           SELECT LOC-NUEVO ASSIGN TO DISK "LOCALIDAD.NEW"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MLOC-N
+           ALTERNATE RECORD KEY IS MLDESC-N DUPLICATES
+           FILE STATUS IS FSTLON.
+
+      *-- LAYOUT VIEJO DE MAEEMP.IND (LOCALIDAD DE 1 DIGITO) --*
+           SELECT EMP-VIEJO ASSIGN TO DISK "MAEEMP.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCA-V
+           FILE STATUS IS FSTEMV.
+
+      *-- LAYOUT NUEVO DE MAEEMP.IND (LOCALIDAD DE 3 DIGITOS) --*
+           SELECT EMP-NUEVO ASSIGN TO DISK "MAEEMP.NEW"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCA-N
+           FILE STATUS IS FSTEMN.
+      ****
+      *-- DIVISION DE DATOS --*
+      *-- DEFINICION DE LA BASE DE DATOS  --*
+      *-- DEFINICION DE VARIABLES, CONSTANTES, PANTALLAS, ETC. --*
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOC-VIEJO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 16 CHARACTERS
+           DATA RECORD IS R-LOC-V.
+       01 R-LOC-V.
+            02 MLOC-V     PIC 9(1).
+            02 MLDESC-V   PIC X(15).
+
+       FD LOC-NUEVO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 19 CHARACTERS
+           DATA RECORD IS R-LOC-N.
+       COPY LOCALIDAD REPLACING ==R-LOC== BY ==R-LOC-N==
+                                ==MLOC== BY ==MLOC-N==
+                                ==MLDESC== BY ==MLDESC-N==.
+
+       FD EMP-VIEJO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 44 CHARACTERS
+           DATA RECORD IS R-EMP-V.
+       01 R-EMP-V.
+            02 MCA-V   PIC 9(08).
+            02 MAN-V   PIC X(30).
+            02 MSB-V   PIC 9(05).
+            02 MLO-V   PIC 9(1).
+
+       FD EMP-NUEVO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 46 CHARACTERS
+           DATA RECORD IS R-EMP-N.
+       01 R-EMP-N.
+            02 MCA-N   PIC 9(08).
+            02 MAN-N   PIC X(30).
+            02 MSB-N   PIC 9(05).
+            02 MLO-N   PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       77 FSTLOV    PIC XX.
+       77 FSTLON    PIC XX.
+       77 FSTEMV    PIC XX.
+       77 FSTEMN    PIC XX.
+       77 CANTLOC   PIC 9(9) VALUE 0.
+       77 CANTEMP   PIC 9(9) VALUE 0.
+       77 NOMBREV   PIC X(20).
+       77 NOMBREN   PIC X(20).
+       77 RC-OS     PIC 9(9) COMP-5.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CONVERTIR-LOCALIDAD.
+           PERFORM CONVERTIR-MAEEMP.
+           DISPLAY "CONVLOC: LOCALIDAD.IND CONVERTIDOS = " CANTLOC.
+           DISPLAY "CONVLOC: MAEEMP.IND    CONVERTIDOS = " CANTEMP.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *-- RECONSTRUYE LOCALIDAD.IND CON EL CODIGO DE 3 DIGITOS  --*
+      *-----------------------------------------------------------*
+       CONVERTIR-LOCALIDAD.
+           OPEN INPUT LOC-VIEJO.
+           IF FSTLOV NOT = "00"
+              DISPLAY "CONVLOC: NO EXISTE LOCALIDAD.IND"
+              GO TO F-CONVERTIR-LOCALIDAD
+           END-IF.
+           OPEN OUTPUT LOC-NUEVO.
+           READ LOC-VIEJO NEXT RECORD AT END MOVE "10" TO FSTLOV.
+           PERFORM MOVER-LOC THRU F-MOVER-LOC UNTIL FSTLOV = "10".
+           CLOSE LOC-VIEJO LOC-NUEVO.
+           MOVE "LOCALIDAD.IND" TO NOMBREV.
+           MOVE "LOCALIDAD.NEW" TO NOMBREN.
+           PERFORM REEMPLAZAR-ARCHIVO.
+       F-CONVERTIR-LOCALIDAD.
+           EXIT.
+
+       MOVER-LOC.
+           MOVE MLOC-V   TO MLOC-N
+           MOVE MLDESC-V TO MLDESC-N
+           MOVE "1"      TO MACT
+           WRITE R-LOC-N
+           ADD 1 TO CANTLOC
+           READ LOC-VIEJO NEXT RECORD AT END MOVE "10" TO FSTLOV.
+       F-MOVER-LOC.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *-- RECONSTRUYE MAEEMP.IND CON LA LOCALIDAD DE 3 DIGITOS  --*
+      *-----------------------------------------------------------*
+       CONVERTIR-MAEEMP.
+           OPEN INPUT EMP-VIEJO.
+           IF FSTEMV NOT = "00"
+              DISPLAY "CONVLOC: NO EXISTE MAEEMP.IND"
+              GO TO F-CONVERTIR-MAEEMP
+           END-IF.
+           OPEN OUTPUT EMP-NUEVO.
+           READ EMP-VIEJO NEXT RECORD AT END MOVE "10" TO FSTEMV.
+           PERFORM MOVER-EMP THRU F-MOVER-EMP UNTIL FSTEMV = "10".
+           CLOSE EMP-VIEJO EMP-NUEVO.
+           MOVE "MAEEMP.IND" TO NOMBREV.
+           MOVE "MAEEMP.NEW" TO NOMBREN.
+           PERFORM REEMPLAZAR-ARCHIVO.
+       F-CONVERTIR-MAEEMP.
+           EXIT.
+
+       MOVER-EMP.
+           MOVE MCA-V TO MCA-N
+           MOVE MAN-V TO MAN-N
+           MOVE MSB-V TO MSB-N
+           MOVE MLO-V TO MLO-N
+           WRITE R-EMP-N
+           ADD 1 TO CANTEMP
+           READ EMP-VIEJO NEXT RECORD AT END MOVE "10" TO FSTEMV.
+       F-MOVER-EMP.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *-- BORRA EL ARCHIVO VIEJO Y RENOMBRA EL NUEVO EN SU LUGAR --*
+      *-----------------------------------------------------------*
+       REEMPLAZAR-ARCHIVO.
+           CALL "CBL_DELETE_FILE" USING NOMBREV
+                RETURNING RC-OS.
+           CALL "CBL_RENAME_FILE" USING NOMBREN NOMBREV
+                RETURNING RC-OS.
