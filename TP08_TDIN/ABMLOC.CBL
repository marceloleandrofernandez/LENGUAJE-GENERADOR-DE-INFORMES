@@ -16,22 +16,73 @@
            ALTERNATE RECORD KEY IS MLDESC DUPLICATES
            FILE STATUS IS FST.
 
+           SELECT LOGAPER ASSIGN TO DISK "APERTURA.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSTLOG.
+
+           SELECT MAEEMP ASSIGN TO DISK "MAEEMP.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCA
+           FILE STATUS IS FSTEMP.
+
+      *-- SI ESTE ARCHIVO EXISTE AL ARRANCAR, ABMLOC PROCESA SUS ---*
+      *-- TRANSACCIONES SOLO Y NO ENTRA AL MENU INTERACTIVO --------*
+           SELECT F-LOTE ASSIGN TO DISK "LOTELOC.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSTLOTE.
+
        DATA DIVISION.
        FILE SECTION.
 	   FD MAESTRO
            LABEL RECORD IS STANDARD
-           RECORD CONTAINS 16 CHARACTERS
+           RECORD CONTAINS 19 CHARACTERS
            DATA RECORD IS R-MAE.
 
-       01 R-MAE.
-            02 MLOC     PIC 9(1).
-            02 MLDESC   PIC X(15).
+           COPY LOCALIDAD REPLACING ==R-LOC== BY ==R-MAE==.
+
+        FD LOGAPER
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS R-LOGAPER.
+
+         01 R-LOGAPER              PIC X(80).
+
+      *-- SOLO PARA VERIFICAR SI LA LOCALIDAD ESTA REFERENCIADA --*
+      *-- POR ALGUN EMPLEADO ANTES DE PERMITIR LA BAJA --*
+        FD MAEEMP
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 46 CHARACTERS
+           DATA RECORD IS R-MAEEMP.
+
+         COPY EMPTP08.
+
+      *-- UNA TRANSACCION DE ALTA(A)/MODIFICACION(M) POR RENGLON --*
+        FD F-LOTE
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS R-LOTE.
+
+         01 R-LOTE                  PIC X(20).
+         01 LOTE-LOC REDEFINES R-LOTE.
+            02 TL-OP                PIC X.
+            02 TL-MLOC              PIC 9(3).
+            02 TL-MLDESC            PIC X(15).
+            02 TL-MACT              PIC X.
 
       *-- AREA DE TRABAJO SE DEFINEN LAS VARIABLES Y CONSTANTES --*
       *--- NIVEL 77 O NIVEL 01 --*
        WORKING-STORAGE SECTION.
       *--- VARIABLES QUE VOY A USAR EN EL PGM --*
        77 FST                     PIC XX.
+       77 FSTLOG                  PIC XX.
+       77 FSTEMP                  PIC XX.
+       77 FSTLOTE                 PIC XX.
+      *-- "S" MIENTRAS SE PROCESA LOTELOC.DAT (VER PROCESO-LOTE) --*
+       77 SW-LOTE                 PIC X VALUE "N".
+         88 EN-LOTE                     VALUE "S".
+       77 CANT-LOTE               PIC 9(4) VALUE 0.
+       77 SW-REF                  PIC X VALUE "N".
        77 L-TIT                   PIC X(20).
        77 C-T                     PIC 99.
        77 TECLA                   PIC X.
@@ -60,6 +111,17 @@
          02 MES                   PIC 99.
          02 DIA                   PIC 99.
 
+       01 LINEA-LOGAPER.
+         02 LL-FECHA.
+           03 LL-ANIO               PIC 99.
+           03 LL-MES                PIC 99.
+           03 LL-DIA                PIC 99.
+         02 FILLER                PIC X VALUE SPACE.
+         02 LL-TEXTO              PIC X(53) VALUE
+            "ABMLOC: LOCALIDAD NO ENCONTRADA - SE CREO VACIA (FST=".
+         02 LL-FST                PIC XX.
+         02 FILLER                PIC X VALUE ")".
+
       *-- LEYENDAS DEL MENU DE INICIO DEL PGM --*
        01 TITULO.
          02 FILLER PIC X(20) VALUE  "ALTAS DE LOCALIDAD  ".
@@ -84,7 +146,7 @@
          02 FILLER PIC X(30) VALUE  "08-MODIFICACIONES NO EFECTUADA".
          02 FILLER PIC X(30) VALUE  "09-       ERROR FATAL         ".
          02 FILLER PIC X(30) VALUE  "10-                           ".
-         02 FILLER PIC X(30) VALUE  "11-                           ".
+         02 FILLER PIC X(30) VALUE  "11- ERROR *ACTIVA (1 O 0)*    ".
          02 FILLER PIC X(30) VALUE  "                              ".
          02 FILLER PIC X(30) VALUE  "13- CODIGO EN BLANCO VERIFIQUE".
          02 FILLER PIC X(30) VALUE  "14- VERIFIQUE LA OPCION: 1 A 4".
@@ -121,12 +183,12 @@
 
        01  PANTALLA-INGRESAR-CODIGO AUTO.
            02 LINE 4 COLUMN 5  VALUE  "CODIGO LOCALIDAD: ".
-           02 LINE 4 COLUMN 25 REVERSE PIC 9(1) TO MLOC.
+           02 LINE 4 COLUMN 25 REVERSE PIC 9(3) TO MLOC.
            02 LINE 6 COLUMN 1 PIC X(80) FROM SUBRAYADO.
 
        01  PANTALLA-MOSTRAR-CODIGO AUTO.
            02 LINE 4 COLUMN 5  VALUE  "CODIGO LOCALIDAD: ".
-           02 LINE 4 COLUMN 25 REVERSE PIC 9(1) FROM MLOC.
+           02 LINE 4 COLUMN 25 REVERSE PIC 9(3) FROM MLOC.
            02 LINE 6 COLUMN 1 PIC X(80) FROM SUBRAYADO.
 
       *-- PARA INGRESAR DATOS DEL EMLEADO - DE PANTALLA A B.DATOS-*
@@ -138,11 +200,15 @@
        01  PANTALLA-ENVIAR-DATOS.
            02 LINE 08 COLUMN  05 VALUE "DESCRIPCION: ".
            02 LINE 08 COLUMN  28 PIC X(15) FROM MLDESC.
+           02 LINE 09 COLUMN  05 VALUE "ACTIVA (1=SI/0=NO): ".
+           02 LINE 09 COLUMN  28 PIC X   FROM MACT.
 
       *-- PARA MODIFICAR DATOS --*
        01 PANTALLA-MODIFICAR-DATOS AUTO.
            02 LINE 08 COLUMN  05 VALUE "DESCRIPCION: ".
            02 LINE 08 COLUMN  28 PIC X(15) USING MLDESC.
+           02 LINE 09 COLUMN  05 VALUE "ACTIVA (1=SI/0=NO): ".
+           02 LINE 09 COLUMN  28 PIC X   USING MACT.
 
 
       *-- PARA LOS MENSAJES -- DEFINIDOS ANTERIORMENTE --*
@@ -176,6 +242,14 @@
        USE AFTER ERROR PROCEDURE ON MAESTRO.
        ERROR-APERTURA.
            IF FST NOT = "0"
+              ACCEPT LL-FECHA FROM DATE
+              MOVE FST TO LL-FST
+              OPEN EXTEND LOGAPER
+              IF FSTLOG NOT = "00"
+                 OPEN OUTPUT LOGAPER
+              END-IF
+              WRITE R-LOGAPER FROM LINEA-LOGAPER
+              CLOSE LOGAPER
               OPEN OUTPUT MAESTRO
               CLOSE MAESTRO
               OPEN I-O MAESTRO
@@ -190,12 +264,22 @@
            MOVE 0 TO OP C-T.
       *-- CARGO EL CAMPO "FECHA" CON LA FECHA DEL SISTEMA --*
            ACCEPT FECHA FROM DATE.
+      *-- SI HAY UN LOTELOC.DAT PARA PROCESAR, NO SE ABRE EL MENU --*
+           OPEN INPUT F-LOTE.
+           IF FSTLOTE = "00"
+              MOVE "S" TO SW-LOTE
+              PERFORM PROCESO-LOTE THRU F-PROCESO-LOTE
+              CLOSE F-LOTE
+              GO TO FIN
+           END-IF.
            PERFORM MENUS  THRU F-MENUS UNTIL C-T = 27 .
 
        FIN.
            DISPLAY " FIN DE TRABAJO EN ABMLOC "
            LINE 23, POSITION 26 CONTROL "FCOLOR=WHITE,BCOLOR=BLACK".
-           ACCEPT TECLA
+           IF NOT EN-LOTE
+              ACCEPT TECLA
+           END-IF
       *-- ANTES DE SALIR DEBO CERRAR LA BASE DE DATOS --*
            CLOSE MAESTRO
            EXIT PROGRAM.
@@ -252,6 +336,9 @@
                     MOVE 2 TO OP
                     ELSE IF OP-EMC = "M"
                        MOVE 3 TO OP
+                       ELSE IF OP-EMC = "V"
+                          PERFORM PULSAR-TECLA
+                          GO TO CODIGO
               END-IF
 
              END-IF.
@@ -275,6 +362,7 @@
        LIMPIAR-CAMPOS.
             MOVE SPACES TO  WMAE.
             MOVE SPACES TO  MLDESC.
+            MOVE "1" TO MACT.
 
        LEER-MAESTRO.
                  READ MAESTRO INVALID KEY MOVE "NO" TO WMAE.
@@ -316,6 +404,9 @@
                IF MLDESC = SPACES
                  MOVE 17  TO VAL
                END-IF
+               IF NOT MACT-ACTIVA AND NOT MACT-INACTIVA
+                 MOVE 11  TO VAL
+               END-IF
                IF VAL > 0
                  MOVE "X" TO OP-SN
                END-IF.
@@ -330,7 +421,11 @@
                    PERFORM ENVIAR-MENSAJES
                    DISPLAY PANTALLA-INCIDENCIAS
                    WRITE R-MAE INVALID KEY
-                   DISPLAY MENSAJE(09) LINE 23, POSITION 26 GO TO FIN
+                   DISPLAY MENSAJE(09) LINE 23, POSITION 26
+                   DISPLAY "FILE STATUS=" FST LINE 24 POSITION 26
+                   IF NOT EN-LOTE
+                      GO TO FIN
+                   END-IF
                  ELSE IF OP-SN = "N"
                    MOVE 05 TO IND
                    PERFORM ENVIAR-MENSAJES
@@ -340,29 +435,64 @@
                 DISPLAY MENSAJE(12)  LINE 19, POSITION 26
                 DISPLAY MENSAJE(VAL) LINE 23, POSITION 26
                 MOVE 0 TO VAL
-                PERFORM PULSAR-TECLA
-                 MOVE 06 TO IND
-                 PERFORM ENVIAR-MENSAJES
-                 DISPLAY PANTALLA-INCIDENCIAS
-                 DISPLAY  P-PIE
-                 ACCEPT  PANTALLA-RECIBIR-DATOS
-                 GO GRABAR-ALTAS
+                IF NOT EN-LOTE
+                   PERFORM PULSAR-TECLA
+                    MOVE 06 TO IND
+                    PERFORM ENVIAR-MENSAJES
+                    DISPLAY PANTALLA-INCIDENCIAS
+                    DISPLAY  P-PIE
+                    ACCEPT  PANTALLA-RECIBIR-DATOS
+                    GO GRABAR-ALTAS
+                END-IF
              END-IF.
        GRABAR-BAJAS.
-              MOVE  "    DESEA DAR DE BAJA S/N:   " TO CONFIRMA
-              PERFORM CONFIRMAR-GRABACION
-              IF OP-SN = "S"
-                  DISPLAY MENSAJE(12)  LINE 19, POSITION 26
-                  MOVE 02 TO IND
+              PERFORM VERIFICAR-REFERENCIAS
+              IF SW-REF = "S"
+                  MOVE 15 TO IND
                   PERFORM ENVIAR-MENSAJES
                   DISPLAY PANTALLA-INCIDENCIAS
-                  DELETE MAESTRO INVALID KEY
-                  DISPLAY MENSAJE(09) LINE 23, POSITION 26  GO TO FIN
-               ELSE
-                   MOVE 16 TO IND
-                   PERFORM ENVIAR-MENSAJES
-                   DISPLAY PANTALLA-INCIDENCIAS
+              ELSE
+                  MOVE  "    DESEA DAR DE BAJA S/N:   " TO CONFIRMA
+                  PERFORM CONFIRMAR-GRABACION
+                  IF OP-SN = "S"
+                      DISPLAY MENSAJE(12)  LINE 19, POSITION 26
+                      MOVE 02 TO IND
+                      PERFORM ENVIAR-MENSAJES
+                      DISPLAY PANTALLA-INCIDENCIAS
+                      DELETE MAESTRO INVALID KEY
+                      DISPLAY MENSAJE(09) LINE 23, POSITION 26
+                      DISPLAY "FILE STATUS=" FST LINE 24 POSITION 26
+                      GO TO FIN
+                   ELSE
+                       MOVE 16 TO IND
+                       PERFORM ENVIAR-MENSAJES
+                       DISPLAY PANTALLA-INCIDENCIAS
+                  END-IF
               END-IF.
+
+      *-- RECORRE MAEEMP.IND BUSCANDO ALGUN EMPLEADO CON MLO = MLOC --*
+      *-- DE LA LOCALIDAD QUE SE QUIERE DAR DE BAJA --*
+       VERIFICAR-REFERENCIAS.
+           MOVE "N" TO SW-REF
+           OPEN INPUT MAEEMP
+           IF FSTEMP = "00"
+              PERFORM LEER-EMPLEADO-REF
+              PERFORM BUSCAR-REFERENCIA THRU BUSCAR-REFERENCIA-EXIT
+                  UNTIL FSTEMP = "10" OR SW-REF = "S"
+              CLOSE MAEEMP
+           END-IF.
+
+       LEER-EMPLEADO-REF.
+           READ MAEEMP NEXT RECORD AT END MOVE "10" TO FSTEMP.
+
+       BUSCAR-REFERENCIA.
+           IF MLO = MLOC
+              MOVE "S" TO SW-REF
+           ELSE
+              PERFORM LEER-EMPLEADO-REF
+           END-IF.
+       BUSCAR-REFERENCIA-EXIT.
+           EXIT.
        GRABAR-MODIFICACIONES.
                DISPLAY MENSAJE(12) LINE 23, POSITION 26
                PERFORM VALIDAR-CAMPOS
@@ -376,7 +506,11 @@
                    DISPLAY PANTALLA-INCIDENCIAS
       * ACA HACE REFERENCIA AL R-MAE ***************
                   REWRITE R-MAE INVALID KEY
-                  DISPLAY MENSAJE(09) LINE 23, POSITION 26 GO TO FIN
+                  DISPLAY MENSAJE(09) LINE 23, POSITION 26
+                  DISPLAY "FILE STATUS=" FST LINE 24 POSITION 26
+                  IF NOT EN-LOTE
+                     GO TO FIN
+                  END-IF
                  ELSE IF OP-SN = "N"
                    MOVE 08 TO IND
                    PERFORM ENVIAR-MENSAJES
@@ -385,8 +519,10 @@
              ELSE IF VAL > 0
                 DISPLAY MENSAJE(VAL) LINE 23, POSITION 26
                 MOVE 0 TO VAL
-                ACCEPT  PANTALLA-RECIBIR-DATOS
-                GO TO GRABAR-MODIFICACIONES
+                IF NOT EN-LOTE
+                   ACCEPT  PANTALLA-RECIBIR-DATOS
+                   GO TO GRABAR-MODIFICACIONES
+                END-IF
              END-IF.
 
        ENVIAR-MENSAJES.
@@ -406,10 +542,15 @@
            EXIT.
 
        CONFIRMAR-GRABACION.
-           DISPLAY PANTALLA-CONFIRMAR.
-           DISPLAY P-PIE
-            CALL   "MENU-SN" USING OP-SN
-            CANCEL "MENU-SN".
+      *-- EN LOTE NO HAY OPERADOR QUE CONFIRME, SE ASUME "S" --*
+           IF EN-LOTE
+              MOVE "S" TO OP-SN
+           ELSE
+              DISPLAY PANTALLA-CONFIRMAR
+              DISPLAY P-PIE
+               CALL   "MENU-SN" USING OP-SN
+               CANCEL "MENU-SN"
+           END-IF.
         F-CONFIRMAR-GRABACION.
            EXIT.
 
@@ -420,4 +561,45 @@
            ACCEPT TECLA ON EXCEPTION C-T
            IF C-T = 27
             GO TO FIN
+           END-IF.
+
+      *-- PROCESA LOTELOC.DAT RENGLON POR RENGLON, SIN PANTALLA --*
+      *-- (VER INICIO) - USA LA MISMA VALIDAR-CAMPOS/GRABAR-ALTAS-*
+      *-- /GRABAR-MODIFICACIONES QUE USA EL A-B-M INTERACTIVO --*
+       PROCESO-LOTE.
+           MOVE 0 TO CANT-LOTE.
+           PERFORM LEER-TRANSACCION THRU F-LEER-TRANSACCION
+              UNTIL FSTLOTE = "10".
+           DISPLAY "ABMLOC: LOTE FINALIZADO - TRANSACCIONES="
+              CANT-LOTE.
+       F-PROCESO-LOTE.
+           EXIT.
+
+       LEER-TRANSACCION.
+           READ F-LOTE AT END MOVE "10" TO FSTLOTE.
+           IF FSTLOTE NOT = "10"
+              PERFORM APLICAR-TRANSACCION
+              ADD 1 TO CANT-LOTE
+           END-IF.
+       F-LEER-TRANSACCION.
+           EXIT.
+
+      *-- TL-OP = "A" ALTA, TL-OP = "M" MODIFICACION DEL MLOC LEIDO --*
+       APLICAR-TRANSACCION.
+           MOVE TL-MLOC TO MLOC.
+           IF TL-OP = "A"
+              MOVE TL-MLDESC TO MLDESC
+              MOVE TL-MACT   TO MACT
+              PERFORM GRABAR-ALTAS
+           END-IF.
+           IF TL-OP = "M"
+              PERFORM LEER-MAESTRO
+              IF WMAE = "SI"
+                 MOVE TL-MLDESC TO MLDESC
+                 MOVE TL-MACT   TO MACT
+                 PERFORM GRABAR-MODIFICACIONES
+              ELSE
+                 DISPLAY "ABMLOC: LOTE - CODIGO " MLOC
+                    " NO EXISTE, NO SE MODIFICA"
+              END-IF
            END-IF.
\ No newline at end of file
