@@ -0,0 +1,163 @@
+      ** ORDGEN = UTILITARIO GENERICO DE ORDENAMIENTO POR CAMPO **
+      ** RECIBE EL DESDE/LARGO DEL CAMPO CLAVE EN VEZ DE TENERLO **
+      ** FIJO EN UN "SORT ... KEY", PARA NO REPETIR EL MISMO     **
+      ** PROGRAMA POR CADA MAESTRO/CAMPO A ORDENAR.              **
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ORDGEN.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- B.DATOS QUE ENTRA - EL NOMBRE LO PASA EL PGM LLAMADOR --*
+           SELECT F-ENTRA ASSIGN TO ARCH-E
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS R-KEY-E
+           FILE STATUS IS FST-E.
+
+      *-- B.DATOS QUE SALE - YA ORDENADA POR EL CAMPO PEDIDO -----*
+           SELECT F-SALE ASSIGN TO ARCH-S
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FST-S.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *-- EL REGISTRO ES GENERICO: EL LARGO REAL LO FIJA "RECLEN" -*
+       FD  F-ENTRA
+           LABEL RECORD IS STANDARD
+           RECORD IS VARYING IN SIZE FROM 8 TO 200 CHARACTERS
+           DEPENDING ON RECLEN
+           DATA RECORD IS R-ENTRA.
+       01  R-ENTRA.
+           02 R-KEY-E PIC X(8).
+           02 FILLER  PIC X(192).
+
+       FD  F-SALE
+           LABEL RECORD IS STANDARD
+           RECORD IS VARYING IN SIZE FROM 8 TO 200 CHARACTERS
+           DEPENDING ON RECLEN
+           DATA RECORD IS R-SALE.
+       01  R-SALE PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77 FST-E PIC XX.
+       77 FST-S PIC XX.
+       77 CANT  PIC 9(4) VALUE 0.
+       77 RC-OS PIC 9(9) COMP-5.
+
+      *-- SI YA EXISTE UNA SALIDA DE UNA CORRIDA ANTERIOR SE LA -----*
+      *-- RESGUARDA CON LA FECHA ENCIMA, EN VEZ DE PISARLA SIN AVISO-*
+       01 WFECHA-ARCH.
+          02 WAA-ARCH PIC 9(4).
+          02 WMM-ARCH PIC 9(2).
+          02 WDD-ARCH PIC 9(2).
+       77 ARCH-S-BAK PIC X(30).
+
+      *-- TABLA DONDE SE ORDENA EN MEMORIA, IGUAL QUE TABLA-1 -----*
+      *-- DE LOS CARGADORES (1500 REGISTROS COMO TOPE) -----------*
+       01 TABLA-REG.
+          02 REG PIC X(200) OCCURS 1500 TIMES INDEXED BY II JJ KK.
+       01 REG-AUX PIC X(200).
+
+      *-- ARCH-E/S: NOMBRE DEL ARCHIVO -- RECLEN: LARGO DEL -------*
+      *-- REGISTRO -- DESDE/LARGO: POSICION DE LA CLAVE EN EL -----*
+      *-- REGISTRO -- SENTIDO: "A" ASCENDENTE / "D" DESCENDENTE --*
+       LINKAGE SECTION.
+       77 ARCH-E    PIC X(20).
+       77 ARCH-S    PIC X(20).
+       77 RECLEN    PIC 9(3).
+       77 DESDE     PIC 9(3).
+       77 LARGO     PIC 9(3).
+       77 SENTIDO   PIC X.
+
+       PROCEDURE DIVISION USING ARCH-E ARCH-S RECLEN
+                          DESDE LARGO SENTIDO.
+       INICIO.
+           MOVE 0 TO CANT.
+           OPEN INPUT F-ENTRA.
+           PERFORM LEER.
+           PERFORM MOVER THRU F-MOVER.
+           CLOSE F-ENTRA.
+           PERFORM ORDENAR THRU F-ORDENAR.
+           PERFORM RESGUARDAR-SALIDA-ANTERIOR.
+           OPEN OUTPUT F-SALE.
+           IF CANT > 0
+              PERFORM GRABAR THRU F-GRABAR
+           END-IF.
+           CLOSE F-SALE.
+           GOBACK.
+
+       LEER.
+           READ F-ENTRA NEXT RECORD AT END GO FIN-CARGA.
+
+       MOVER.
+      *---- PASA EL REGISTRO LEIDO A LA TABLA EN MEMORIA ----*
+           ADD 1 TO CANT
+           SET II TO CANT
+           MOVE R-ENTRA TO REG(II)
+           GO LEER.
+       F-MOVER.
+           EXIT.
+       FIN-CARGA.
+           CONTINUE.
+
+      *-- ORDENAMIENTO POR INSERCION, CLAVE GENERICA (DESDE:LARGO) *
+       ORDENAR.
+           IF CANT < 2 GO F-ORDENAR.
+           SET II TO 2.
+       ORD-EXTERNO.
+           MOVE REG(II) TO REG-AUX.
+           SET KK TO II.
+       ORD-INTERNO.
+           IF KK = 1 GO ORD-COLOCAR.
+           SET JJ TO KK
+           SET JJ DOWN BY 1.
+           IF SENTIDO = "D"
+              IF REG(JJ)(DESDE:LARGO) NOT < REG-AUX(DESDE:LARGO)
+                 GO ORD-COLOCAR
+              END-IF
+           ELSE
+              IF REG(JJ)(DESDE:LARGO) NOT > REG-AUX(DESDE:LARGO)
+                 GO ORD-COLOCAR
+              END-IF
+           END-IF.
+           MOVE REG(JJ) TO REG(KK).
+           SET KK TO JJ.
+           GO ORD-INTERNO.
+       ORD-COLOCAR.
+           MOVE REG-AUX TO REG(KK)
+           SET II UP BY 1
+           IF II > CANT NEXT SENTENCE ELSE GO ORD-EXTERNO.
+       F-ORDENAR.
+           EXIT.
+
+      *-- SI ARCH-S YA EXISTE DE UNA CORRIDA ANTERIOR, LA RENOMBRA --*
+      *-- CON LA FECHA DE HOY ANTES DE ABRIRLA COMO SALIDA NUEVA ---*
+       RESGUARDAR-SALIDA-ANTERIOR.
+           OPEN INPUT F-SALE.
+           IF FST-S = "00"
+              CLOSE F-SALE
+              ACCEPT WFECHA-ARCH FROM DATE YYYYMMDD
+              STRING ARCH-S    DELIMITED BY SPACE
+                     "-"       DELIMITED BY SIZE
+                     WAA-ARCH  DELIMITED BY SIZE
+                     WMM-ARCH  DELIMITED BY SIZE
+                     WDD-ARCH  DELIMITED BY SIZE
+                     INTO ARCH-S-BAK
+              CALL "CBL_RENAME_FILE" USING ARCH-S ARCH-S-BAK
+                   RETURNING RC-OS
+           END-IF.
+
+       GRABAR.
+           SET II TO 1.
+       GRABAR-UNA.
+           MOVE REG(II) TO R-SALE.
+           WRITE R-SALE.
+           SET II UP BY 1
+           IF II > CANT NEXT SENTENCE ELSE GO GRABAR-UNA.
+       F-GRABAR.
+           EXIT.
