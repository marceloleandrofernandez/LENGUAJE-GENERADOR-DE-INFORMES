@@ -0,0 +1,140 @@
+      *-- LISXLOC - LISTADO DE EMPLEADOS POR LOCALIDAD, CRUZANDO   --*
+      *-- MAEEMP.IND (CAMPO MLO) CONTRA LOCALIDAD.IND (MLOC/MLDESC)--*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISXLOC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAESTRO ASSIGN TO DISK "LOCALIDAD.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS MLOC
+           ALTERNATE RECORD KEY IS MLDESC DUPLICATES
+           FILE STATUS IS FST.
+
+           SELECT MAEEMP ASSIGN TO DISK "MAEEMP.IND"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS MCA
+           FILE STATUS IS FSTEMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD MAESTRO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 19 CHARACTERS
+           DATA RECORD IS R-LOC.
+
+           COPY LOCALIDAD.
+
+        FD MAEEMP
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 46 CHARACTERS
+           DATA RECORD IS R-MAEEMP.
+
+           COPY EMPTP08.
+
+       WORKING-STORAGE SECTION.
+       77 FST                     PIC XX.
+       77 FSTEMP                  PIC XX.
+       77 MLOC-B                  PIC 9(3).
+       77 TECLA                   PIC X.
+       77 C-T                     PIC 99.
+       77 CANT                    PIC 9(4) VALUE 0.
+       77 REN                     PIC 99   VALUE 9.
+       77 SUBRAYADO               PIC X(80) VALUE ALL "-".
+       77 REN-LINEA               PIC X(67).
+
+       SCREEN SECTION.
+       01  PANTALLA-CODIGO AUTO.
+           02 BLANK SCREEN.
+           02 LINE 02 COLUMN 12 VALUE
+              "LISTADO DE EMPLEADOS POR LOCALIDAD".
+           02 LINE 04 COLUMN 05 VALUE "CODIGO DE LOCALIDAD: ".
+           02 LINE 04 COLUMN 27 REVERSE PIC 999 TO MLOC-B.
+           02 LINE 06 COLUMN 01 PIC X(80) FROM SUBRAYADO.
+
+       01  P-PIE.
+           02 LINE 23 COLUMN 25 VALUE "ESCape = SALIR       ".
+           02 LINE 23 COLUMN 46 VALUE "  ENTER = CONTINUAR  ".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY PANTALLA-CODIGO.
+           ACCEPT PANTALLA-CODIGO.
+           IF MLOC-B = 0
+              GOBACK
+           END-IF.
+           OPEN INPUT MAESTRO.
+           IF FST NOT = "00"
+              DISPLAY "LISXLOC: LOCALIDAD.IND NO ENCONTRADA (FST="
+                 FST ")" LINE 22 POSITION 05
+              PERFORM ESPERAR-TECLA
+              GOBACK
+           END-IF.
+           MOVE MLOC-B TO MLOC.
+           READ MAESTRO KEY IS MLOC
+              INVALID KEY MOVE "10" TO FST
+           END-READ.
+           IF FST = "10"
+              DISPLAY "LISXLOC: NO EXISTE ESA LOCALIDAD" LINE 22
+                 POSITION 05
+              PERFORM ESPERAR-TECLA
+              CLOSE MAESTRO
+              GOBACK
+           END-IF.
+           DISPLAY "LOCALIDAD: " MLDESC LINE 07 POSITION 05.
+           CLOSE MAESTRO.
+           OPEN INPUT MAEEMP.
+           IF FSTEMP NOT = "00"
+              DISPLAY "LISXLOC: MAEEMP.IND NO ENCONTRADA (FST="
+                 FSTEMP ")" LINE 22 POSITION 05
+              PERFORM ESPERAR-TECLA
+              GOBACK
+           END-IF.
+           PERFORM LEER-Y-MOSTRAR THRU F-LEER-Y-MOSTRAR
+              UNTIL FSTEMP = "10".
+           CLOSE MAEEMP.
+           IF CANT = 0
+              DISPLAY "LISXLOC: SIN EMPLEADOS PARA ESA LOCALIDAD"
+                 LINE 22 POSITION 05
+              PERFORM ESPERAR-TECLA
+           ELSE
+              DISPLAY P-PIE
+              PERFORM ESPERAR-TECLA
+           END-IF.
+           GOBACK.
+
+       LEER-Y-MOSTRAR.
+           READ MAEEMP NEXT RECORD AT END MOVE "10" TO FSTEMP.
+           IF FSTEMP = "00" AND MLO = MLOC-B
+              PERFORM ARMAR-Y-MOSTRAR-RENGLON
+           END-IF.
+       F-LEER-Y-MOSTRAR.
+           EXIT.
+
+       ARMAR-Y-MOSTRAR-RENGLON.
+      *-- SI LA PANTALLA SE LLENO, PAUSA Y VUELVE A EMPEZAR ARRIBA --*
+           IF REN > 20
+              DISPLAY P-PIE
+              PERFORM ESPERAR-TECLA
+              DISPLAY " " ERASE
+              DISPLAY PANTALLA-CODIGO
+              DISPLAY "LOCALIDAD: " MLDESC LINE 07 POSITION 05
+              MOVE 9 TO REN
+           END-IF.
+           STRING MCA         DELIMITED BY SIZE
+                  "  "        DELIMITED BY SIZE
+                  MAN         DELIMITED BY SIZE
+                  "  SUELDO:" DELIMITED BY SIZE
+                  MSB         DELIMITED BY SIZE
+                  INTO REN-LINEA.
+           DISPLAY REN-LINEA LINE REN POSITION 05.
+           ADD 1 TO CANT.
+           ADD 1 TO REN.
+
+       ESPERAR-TECLA.
+           ACCEPT TECLA ON EXCEPTION C-T
+           CONTINUE.
