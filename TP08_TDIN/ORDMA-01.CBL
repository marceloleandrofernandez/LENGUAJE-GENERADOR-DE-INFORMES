@@ -1,110 +1,71 @@
       ** SORT = ORDENA LA POR EL CAMPO SOLICITADO "OPCION"**
+      ** EL ORDENAMIENTO EN SI LO HACE "ORDGEN", QUE RECIBE EL   **
+      ** DESDE/LARGO DE LA CLAVE EN MAEEMP.IND SEGUN "OPCION" -*
         IDENTIFICATION DIVISION.
         PROGRAM-ID. ORDMA-01.
-        ENVIRONMENT DIVISION.
-        CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                    DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *- SIEMPRE SE DEFINEN 3 B.DATOS: ENTRADA-SAlIDA-TRABAJO--*
-
-      *-- B.DATOS QUE ENTRA -- DEFINIDO EN EL PGM "MODABM-1"-*
-           SELECT MAEEMP-E ASSIGN TO DISK  "MAEEMP.IND"
-           ORGANIZATION IS INDEXED
-           ACCESS IS SEQUENTIAL
-           RECORD KEY IS MCA
-           ALTERNATE RECORD KEY IS MAN DUPLICATES
-           FILE STATUS IS FST.
-
-      *-- B.DATOS QUE SALE -- ORDENADA - VA A ENTRAR A LISTAR -*
-      *-- PUEDE TENER CUALQUIER EXTENSI�N EN ESTE CASO ".ORD"-*
-           SELECT MAEEMP-S ASSIGN TO DISK "MAEEMP.ORD"
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
-
-      *-- B.DATOS DE TRABAJO - SE OCUPA EN EL PROCESO DE ORDENAR-*
-           SELECT MAEEMP-W ASSIGN TO DISK "MAEEMP.WWW".
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  MAEEMP-E
-           LABEL RECORD IS STANDARD
-           RECORD CONTAINS 44 CHARACTERS
-           DATA RECORD IS R-MAE-E.
-       01  R-MAE-E.
-            02 MCA  PIC 9(08).
-            02 MAN  PIC X(30).
-            02 MSB  PIC 9(05).
-            02 MLO  PIC 9(1).
-
-       FD  MAEEMP-S
-           LABEL RECORD IS STANDARD
-           RECORD CONTAINS 44 CHARACTERS
-           DATA RECORD IS R-MAE-S.
-       01  R-MAE-S.
-            02 FILLER  PIC X(44).
-
-       SD  MAEEMP-W
-           RECORD CONTAINS 44 CHARACTERS
-           DATA RECORD IS R-MAE-W.
-       01  R-MAE-W.
-            02 WCA  PIC 9(8).
-            02 WAN  PIC X(30).
-            02 WSB  PIC 9(05).
-            02 WLO  PIC 9(1).
-
-       WORKING-STORAGE SECTION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
        77 TECLA                   PIC X.
-       77 FST                     PIC XX.
        77 OPCION    PIC     9.
+       77 DIRECCION PIC     X.
+       77 ARCH-E    PIC X(20) VALUE "MAEEMP.IND".
+       77 ARCH-S    PIC X(20) VALUE "MAEEMP.ORD".
+       77 RECLEN    PIC 9(3)  VALUE 046.
+       77 DESDE     PIC 9(3).
+       77 LARGO     PIC 9(3).
+       77 CANT-OPC  PIC 9     VALUE 5.
+
+      *-- LISTA DE CAMPOS QUE OFRECE "MENOR-01" PARA MAEEMP.IND ---*
+       01 TABLA-OPCIONES.
+          02 FILLER PIC X(14) VALUE "[NRO.DNI     ]".
+          02 FILLER PIC X(14) VALUE "[APELLIDO    ]".
+          02 FILLER PIC X(14) VALUE "[SUELDO      ]".
+          02 FILLER PIC X(14) VALUE "[LOCALIDAD   ]".
+          02 FILLER PIC X(14) VALUE "[CANCELAR    ]".
+
+      *-- DESDE/LARGO DE CADA CAMPO DE MAEEMP.IND (WCA/WAN/WSB/WLO)*
+       01 TABLA-CAMPOS.
+          02 FILLER.
+             03 FILLER PIC 9(3) VALUE 001.
+             03 FILLER PIC 9(3) VALUE 008.
+          02 FILLER.
+             03 FILLER PIC 9(3) VALUE 009.
+             03 FILLER PIC 9(3) VALUE 030.
+          02 FILLER.
+             03 FILLER PIC 9(3) VALUE 039.
+             03 FILLER PIC 9(3) VALUE 005.
+          02 FILLER.
+             03 FILLER PIC 9(3) VALUE 044.
+             03 FILLER PIC 9(3) VALUE 003.
+       01 R-TABLA-CAMPOS REDEFINES TABLA-CAMPOS.
+          02 CAMPO OCCURS 4 TIMES INDEXED BY IC.
+             03 CAMPO-DESDE PIC 9(3).
+             03 CAMPO-LARGO PIC 9(3).
 
        LINKAGE SECTION.
        77  OPC    PIC     9.
 
        PROCEDURE DIVISION USING OPC.
        INICIO.
-             CALL   "MENOR-01" USING OPCION
+             CALL   "MENOR-01" USING OPCION DIRECCION
+                                     CANT-OPC TABLA-OPCIONES
              CANCEL "MENOR-01"
-             IF OPCION = 1
-                SORT MAEEMP-W
-                ASCENDING KEY WCA
-                USING  MAEEMP-E
-                GIVING MAEEMP-S
-             END-IF
-             IF OPCION = 2
-                SORT MAEEMP-W
-                ASCENDING KEY WAN
-                USING  MAEEMP-E
-                GIVING MAEEMP-S
-             END-IF
-             IF OPCION = 3
-                SORT MAEEMP-W
-                ASCENDING KEY WSB
-                USING  MAEEMP-E
-                GIVING MAEEMP-S
-             END-IF
-             IF OPCION = 4
-                SORT MAEEMP-W
-                ASCENDING KEY WLO
-                USING  MAEEMP-E
-                GIVING MAEEMP-S
+             IF OPCION > 0 AND OPCION < 5
+                SET IC TO OPCION
+                MOVE CAMPO-DESDE (IC) TO DESDE
+                MOVE CAMPO-LARGO (IC) TO LARGO
+                CALL   "ORDGEN" USING ARCH-E ARCH-S RECLEN
+                                      DESDE LARGO DIRECCION
+                CANCEL "ORDGEN"
              END-IF
-      *       IF OPCION = 5
-      *          SORT MAEEMP-W
-      *          ASCENDING KEY WCATE
-      *          USING  MAEEMP-E
-      *          GIVING MAEEMP-S
-      *       END-IF
 
-            IF OPCION = 4
+            IF OPCION = 5
             MOVE OPCION TO OPC
             DISPLAY "* CANCELADO POR EL USUARIO *"  LINE 24, POSITION 01
             DISPLAY "PULSE UNA TECLA PARA CONTINUAR" LINE 24 POSITION 30
             CONTROL "FCOLOR=RED", BLINK
              END-IF
-            IF OPCION < 4
+            IF OPCION < 5
             DISPLAY "**  REGISTRUS ORDENADOS ** "  LINE 24, POSITION 01
             DISPLAY "PULSE UNA TECLA PARA CONTINUAR" LINE 24 POSITION 30
             CONTROL "FCOLOR=RED", BLINK
