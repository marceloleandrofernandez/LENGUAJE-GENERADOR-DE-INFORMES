@@ -26,6 +26,10 @@
        77 CANT      PIC 9999 VALUE 1.
        77 POSLET    PIC 99 VALUE 1.
        77 POSCERO   PIC 99 VALUE 1.
+      *-- PARA LA BUSQUEDA POR SUBCADENA EN LA DESCRIPCION -----------*
+       77 POSINI    PIC 99.
+       77 POSCOMP   PIC 99.
+       77 LARGOPAL  PIC 99.
       *///////// CONTADORES ///////////
        77 BOT2 PIC X VALUE "N".
       ************************************************************************
@@ -51,7 +55,7 @@
        77 COLU  PIC 99 value 0.
       ************************************************************************
       *********** MASCARAS PARA SALIDA DE DATOS  ***********************
-       77 CODMAS PIC Z(02).
+       77 CODMAS PIC Z(03).
        77 MASCA  PIC Z(15).
       ************************************************************************
        77 SS2 PIC 99.
@@ -66,18 +70,18 @@
       *-----------  TABLA-1 SE CARGA EN LA TABLA DINAMICA = TDYNAPE --*
        01 TABLA-1.
           02  ELEM1 OCCURS 1500 TIMES ASCENDING KEY TMDE1 INDEXED BY I3.
-              03  TMCO1 PIC 99.
+              03  TMCO1 PIC 999.
               03  TMDE1 PIC X(15).
 
        01 TABLA-2.
           02  ELEM2 OCCURS 1500 TIMES ASCENDING KEY TMDE2 INDEXED BY I.
-              03  TMCO2 PIC 99.
+              03  TMCO2 PIC 999.
               03  TMDE2 PIC X(15).
 
       *--- TABLA-3 CANTIDAD DE REGISTRO A MOSTRAR POR PRIMERA VEZ ----*
        01 TABLA-3.
           02  ELEM3 OCCURS 10 TIMES INDEXED BY I2  .
-              03  TMCO3 PIC 99.
+              03  TMCO3 PIC 999.
               03  TMDE3 PIC X(15).
       *****************************************************************
       *****************************************************************
@@ -98,20 +102,26 @@
       ***  WMDC = "DESCRIPCION " *************************************
       *****************************************************************
        01 CONCEPT.
-          02  WMNC PIC 99.
+          02  WMNC PIC 999.
           02  WMDC PIC X(15).
       *****************************************************************
+      *** NOMBRE-CARGA = PGM DE CARGA A LLAMAR (CARGALOC/CARGASUC/..) *
+      *** ASI ESTA MISMA TABLA DINAMICA SIRVE PARA CUALQUIER MAESTRO  *
+      *** CODIGO(999)/DESCRIPCION(X15), NO SOLO PARA LOCALIDAD        *
+      *****************************************************************
+       77  NOMBRE-CARGA PIC X(8).
+      *****************************************************************
       ****** SE CARGAN LAS  VARIABLES DEL REGISTRO QUE SE ELIGE EN LA *
       **********************  TABLA DINAMICA  *************************
       *****************************************************************
 
-       PROCEDURE DIVISION USING CONCEPT.
+       PROCEDURE DIVISION USING CONCEPT NOMBRE-CARGA.
        INICIO.
       *****************************************************************
       *********** CARGA DATOS DE LA TALA EN LA MATRIZ *****************
       *****************************************************************
-           CALL   "CARGALOC" USING TABLA-1
-           CANCEL "CARGALOC"
+           CALL   NOMBRE-CARGA USING TABLA-1
+           CANCEL NOMBRE-CARGA
            PERFORM RESETEAR.
       *****************************************************************
       *-- FILAE = POS. DEL CAMPO DE ENTRADA PARA EL PGM "&GETWKEY" ---*
@@ -405,6 +415,21 @@
             END-IF.
 
        MOVER2.
+      *-- POR CODIGO SIGUE SIENDO POR EL COMIENZO, POR DESCRIPCION ---*
+      *-- AHORA BUSCA LA PALABRA TIPEADA EN CUALQUIER PARTE ----------*
+           IF BUSXCOD = "S"
+           PERFORM COMPARAR-DESDE-EL-INICIO
+           ELSE
+           PERFORM BUSCAR-SUBCADENA
+           END-IF
+           IF COINCIDE = "S"
+           ADD 1 TO L1
+           SET I TO L1
+           MOVE TMCO1(I3) TO TMCO2(I)
+           MOVE TMDE1(I3) TO TMDE2(I)
+           END-IF.
+
+       COMPARAR-DESDE-EL-INICIO.
            PERFORM UNTIL POSLET  = CANTL
             ADD 1 TO CANTL
                IF CANTL > 1
@@ -419,14 +444,35 @@
            MOVE POSLET TO CANTL
            END-IF
 
+           END-PERFORM.
+
+      *-- PROBAR LA PALABRA TIPEADA A PARTIR DE CADA POSICION DE LA --*
+      *-- DESCRIPCION, HASTA ENCONTRAR UNA COINCIDENCIA O AGOTARLAS -*
+       BUSCAR-SUBCADENA.
+           COMPUTE LARGOPAL = POSLET - 1
+           MOVE "N" TO COINCIDE
+           IF LARGOPAL = 0
+           MOVE "S" TO COINCIDE
+           ELSE
+           MOVE 1 TO POSINI
+           PERFORM UNTIL POSINI > (ANCHO - LARGOPAL + 1)
+                          OR COINCIDE = "S"
+           PERFORM COMPARAR-DESDE-POSINI
+           ADD 1 TO POSINI
            END-PERFORM
-           IF COINCIDE = "S"
-           ADD 1 TO L1
-           SET I TO L1
-           MOVE TMCO1(I3) TO TMCO2(I)
-           MOVE TMDE1(I3) TO TMDE2(I)
            END-IF.
 
+       COMPARAR-DESDE-POSINI.
+           MOVE "S" TO COINCIDE
+           MOVE 1 TO CANTL
+           PERFORM UNTIL CANTL > LARGOPAL OR COINCIDE = "N"
+           COMPUTE POSCOMP = POSINI + CANTL - 1
+           IF LETRA(CANTL) NOT = LETRA2(POSCOMP)
+           MOVE "N" TO COINCIDE
+           END-IF
+           ADD 1 TO CANTL
+           END-PERFORM.
+
 
        CARGAR.
            MOVE LL TO LETRA (POSLET).
