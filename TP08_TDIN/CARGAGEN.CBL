@@ -0,0 +1,113 @@
+      ** CARGAGEN = UTILITARIO GENERICO DE CARGA A TABLA-1 **
+      ** RECIBE EL NOMBRE DEL ARCHIVO Y EL DESDE/LARGO DEL CODIGO **
+      ** Y LA DESCRIPCION EN VEZ DE TENERLOS FIJOS EN EL LOAD/    **
+      ** LEER/MOVER DE CADA CARGADOR, PARA NO REPETIR EL MISMO    **
+      ** PROGRAMA POR CADA MAESTRO A CARGAR EN MEMORIA.           **
+      ** OJO: "RECORD KEY IS R-KEY" QUEDA FIJA EN 8 BYTES, ASI QUE **
+      ** ESTE CARGADOR SOLO SIRVE PARA MAESTROS CUYA CLAVE REAL    **
+      ** OCUPE 8 BYTES (MAEEMP.IND/MALU01.IND VIA CARGAPE). PARA   **
+      ** CLAVES MAS CORTAS (LOCALIDAD.IND, SUCURSAL.IND,           **
+      ** CATEGORIA.IND) EL ARCHIVO YA ESTA CREADO CON OTRO LARGO   **
+      ** DE CLAVE, ASI QUE ESOS CARGADORES (CARGALOC, CARGASUC,    **
+      ** CARGACATE) LEEN SU MAESTRO DIRECTAMENTE EN VEZ DE LLAMAR  **
+      ** A "CARGAGEN" -------------------------------------------- **
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CARGAGEN.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- EL NOMBRE DEL ARCHIVO LO PASA EL PGM LLAMADOR -----------*
+           SELECT MAESTRO ASSIGN TO ARCH
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS R-KEY
+           FILE STATUS IS FSTM.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *-- EL REGISTRO ES GENERICO: EL LARGO REAL LO FIJA "RECLEN" -*
+       FD  MAESTRO
+           LABEL RECORD IS STANDARD
+           RECORD IS VARYING IN SIZE FROM 8 TO 200 CHARACTERS
+           DEPENDING ON RECLEN
+           DATA RECORD IS R-ENTRA.
+       01  R-ENTRA.
+           02 R-KEY  PIC X(8).
+           02 FILLER PIC X(192).
+
+       WORKING-STORAGE SECTION.
+       77 FSTM PIC XX.
+       77 M    PIC 9(4) VALUE 0.
+
+      *-- CODDES/DESDES: DESDE DE CADA CAMPO DENTRO DEL CAMPO -----*
+      *-- DE LA TABLA GENERICA ELEM1, PARA UBICAR EL CODIGO Y LA --*
+      *-- DESCRIPCION UNO A CONTINUACION DEL OTRO -----------------*
+       77 CODDES PIC 9(3).
+       77 DESDES PIC 9(3).
+
+      *-- ARCH: NOMBRE DEL ARCHIVO -- RECLEN: LARGO DEL REGISTRO --*
+      *-- COD-DESDE/COD-LARGO: POSICION DEL CODIGO EN EL REGISTRO -*
+      *-- DESC-DESDE/DESC-LARGO: POSICION DE LA DESCRIPCION -------*
+      *-- TABLA-1: MATRIZ DONDE SE ARMA CADA ELEMENTO CODIGO+DESC -*
+       LINKAGE SECTION.
+       77 ARCH       PIC X(20).
+       77 RECLEN     PIC 9(3).
+       77 COD-DESDE  PIC 9(3).
+       77 COD-LARGO  PIC 9(3).
+       77 DESC-DESDE PIC 9(3).
+       77 DESC-LARGO PIC 9(3).
+       01 TABLA-1.
+          02 ELEM1 PIC X(60) OCCURS 1500 TIMES INDEXED BY I.
+
+       PROCEDURE DIVISION USING ARCH RECLEN
+                          COD-DESDE COD-LARGO
+                          DESC-DESDE DESC-LARGO TABLA-1.
+       DECLARATIVES.
+       TRATAMIENTO-ERROR SECTION.
+       USE AFTER ERROR PROCEDURE ON MAESTRO.
+       ERROR-APERTURA.
+           IF FSTM NOT = "00"
+           OPEN OUTPUT MAESTRO
+           CLOSE MAESTRO
+           OPEN I-O MAESTRO
+           END-IF.
+       ERROR-APERTURA.
+       END DECLARATIVES.
+
+       CONTINUACION SECTION.
+
+       LOAD.
+           MOVE 0 TO M.
+           MOVE 1 TO CODDES.
+           COMPUTE DESDES = COD-LARGO + 1.
+           OPEN INPUT MAESTRO.
+           PERFORM LEER.
+           PERFORM MOVER THRU F-MOVER.
+       LEER.
+           READ MAESTRO NEXT RECORD AT END GO FIN.
+
+       MOVER.
+      *-- SI LA TABLA-1 YA ESTA LLENA, CORTA LA CARGA EN VEZ DE -----*
+      *-- SEGUIR ESCRIBIENDO PASADO EL FIN DE "ELEM1" ---------------*
+           IF M = 1500
+              DISPLAY "CARGAGEN: " ARCH " TIENE MAS DE 1500 REGISTROS"
+              DISPLAY "CARGAGEN: CARGA DETENIDA EN EL REGISTRO 1500"
+              GO TO FIN
+           END-IF
+           ADD 1 TO M
+           SET I TO M
+      *---- PASA LOS DATOS DE LA TABLA A LA MATRIZ ----*
+           MOVE R-ENTRA(COD-DESDE:COD-LARGO)
+                                     TO ELEM1(I)(CODDES:COD-LARGO)
+           MOVE R-ENTRA(DESC-DESDE:DESC-LARGO)
+                                     TO ELEM1(I)(DESDES:DESC-LARGO)
+           GO LEER.
+       F-MOVER.
+               EXIT.
+       FIN.
+      *     CLOSE MAESTRO.
+           GOBACK.
